@@ -8,10 +8,17 @@
        SPECIAL-NAMES.
 
        INPUT-OUTPUT SECTION.
-      * FILE-CONTROL.
+       FILE-CONTROL.
+           SELECT NIT-DPI-OUT ASSIGN TO AS-NITDPIOUT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WKS-FS-NITDPIOUT.
 
        DATA DIVISION.
 
+       FILE SECTION.
+       FD NIT-DPI-OUT.
+       01 REG-NIT-DPI-OUT                PIC X(60).
+
        WORKING-STORAGE SECTION.
 
        01 WKS-REGISTRO1.
@@ -36,6 +43,17 @@
           88 WKS-FIN1                           VALUE "FIN".
        02 FILLER                      PIC X(14).
 
+       01 WKS-CONTROL-SALIDA.
+          02 WKS-FS-NITDPIOUT         PIC X(02) VALUE SPACES.
+
+       01 WKS-LINEA-SALIDA.
+          02 WKS-SA-TIPO              PIC X(03) VALUE SPACES.
+          02 FILLER                   PIC X(01) VALUE SPACES.
+          02 WKS-SA-VALOR             PIC X(14) VALUE SPACES.
+          02 FILLER                   PIC X(01) VALUE SPACES.
+          02 WKS-SA-VEREDICTO         PIC X(20) VALUE SPACES.
+          02 FILLER                   PIC X(20) VALUE SPACES.
+
        01 WKS-VARIABLES.
           02 WKS-VALIDACION           PIC 9(01) VALUE ZEROES.
           02 WKS-LONGITUD             PIC 9(02) VALUE ZEROES.
@@ -56,14 +74,14 @@
                 OCCURS 08 TIMES.
           02 WKS-RECORRIDO_DPI        PIC 9(08) VALUE ZEROES.
           02 WKS-RECORRIDO_NIT        PIC 9(08) VALUE ZEROES.
-          02 WKS-REGISTRO1-GUARDADO OCCURS 10.
+          02 WKS-REGISTRO1-GUARDADO OCCURS 2000.
              03 WKS-VALIDA            PIC 9(01).
              03 WKS-OCHO-DIG          PIC 9(08).
              03 WKS-RESTO             PIC 9(05).
 
        01 WKS-ITERACIONES.
       *   02 WKS-I-GENERAL                       PIC 9(02) VALUE ZEROES.
-          02 WKS-I-REGISTRO1          PIC 9(02) VALUE ZEROES.
+          02 WKS-I-REGISTRO1          PIC 9(04) VALUE ZEROES.
           02 WKS-I                    PIC 9(02) VALUE ZEROES.
           02 WKS-I-NIT                PIC 9(02) VALUE ZEROES.
 
@@ -91,41 +109,64 @@
        PROCEDURE DIVISION.
 
        00-INICIO-BEGIN SECTION.
+           OPEN OUTPUT NIT-DPI-OUT
+           IF WKS-FS-NITDPIOUT NOT = "00"
+              DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE SALIDA NIT-DPI"
+              STOP RUN
+           END-IF
            ACCEPT WKS-REGISTRO1 FROM SYSIN
            MOVE 0 TO WKS-I-REGISTRO1
 
            PERFORM UNTIL WKS-FIN1
       *DESCOMPONIENDO
                    DISPLAY "------------------------"
-                   ADD 1 TO WKS-I-REGISTRO1
-                   DISPLAY WKS-I-REGISTRO1 " REGISTRO"
-                   MOVE WKS-REGISTRO_ARRAY1 TO
-                      WKS-REGISTRO1-GUARDADO(WKS-I-REGISTRO1)
-                   DISPLAY WKS-OCHO-DIG(WKS-I-REGISTRO1) " OCHO"
-                   MOVE WKS-REGISTRO1-GUARDADO(WKS-I-REGISTRO1) TO
-                      WKS-DPI1
-                   MOVE WKS-DPI1(2:9) TO WKS-NIT-ENTERO
-                   DISPLAY WKS-NIT-ENTERO " nit entero"
-                   MOVE WKS-OCHO-DIG(WKS-I-REGISTRO1) TO
-                      WKS-RECORRIDO_DPI
-                   MOVE WKS-VALIDA(WKS-I-REGISTRO1) TO WKS-VALIDACION
-                   DISPLAY WKS-VALIDACION " nUMERO DE VALIDACION"
-                   COMPUTE WKS-LONGITUD = FUNCTION LENGTH(WKS-DPI1)
-
-                   IF WKS-OCHO-DIG(WKS-I-REGISTRO1) NUMERIC THEN
-                      DISPLAY WKS-OCHO-DIG(WKS-I-REGISTRO1)
-                              " registros es"
-                      IF WKS-LONGITUD = 13 THEN
-                         DISPLAY WKS-LONGITUD " longitud es"
+      *NO SE ALMACENA MAS ALLA DEL TAMAÑO DE WKS-REGISTRO1-GUARDADO
+      *(2000), PARA NO INDEXAR FUERA DE LA TABLA CUANDO ENTRAN MAS
+      *REGISTROS DE LOS QUE LA TABLA PUEDE GUARDAR.
+                   IF WKS-I-REGISTRO1 < 2000
+                      ADD 1 TO WKS-I-REGISTRO1
+                      DISPLAY WKS-I-REGISTRO1 " REGISTRO"
+                      MOVE WKS-REGISTRO_ARRAY1 TO
+                         WKS-REGISTRO1-GUARDADO(WKS-I-REGISTRO1)
+                      DISPLAY WKS-OCHO-DIG(WKS-I-REGISTRO1) " OCHO"
+                      MOVE WKS-REGISTRO1-GUARDADO(WKS-I-REGISTRO1) TO
+                         WKS-DPI1
+                      MOVE WKS-DPI1(2:9) TO WKS-NIT-ENTERO
+                      DISPLAY WKS-NIT-ENTERO " nit entero"
+                      MOVE WKS-OCHO-DIG(WKS-I-REGISTRO1) TO
+                         WKS-RECORRIDO_DPI
+                      MOVE WKS-VALIDA(WKS-I-REGISTRO1) TO
+                         WKS-VALIDACION
+                      DISPLAY WKS-VALIDACION " nUMERO DE VALIDACION"
+                      COMPUTE WKS-LONGITUD =
+                         FUNCTION LENGTH(WKS-DPI1)
+                      MOVE SPACES TO WKS-LINEA-SALIDA
+                      MOVE "SIN CLASIFICAR" TO WKS-SA-VEREDICTO
+
+                      IF WKS-OCHO-DIG(WKS-I-REGISTRO1) NUMERIC THEN
+                         DISPLAY WKS-OCHO-DIG(WKS-I-REGISTRO1)
+                                 " registros es"
+                         MOVE "DPI" TO WKS-SA-TIPO
+                         MOVE WKS-DPI1 TO WKS-SA-VALOR
+                         IF WKS-LONGITUD = 13 THEN
+                            DISPLAY WKS-LONGITUD " longitud es"
       *AQUI CODIGO DE DPI
-                         PERFORM 01-INICIO-OPERANDO THRU 01-OPERANDO-E
+                            PERFORM 01-INICIO-OPERANDO THRU
+                               01-OPERANDO-E
+                         ELSE
+                            DISPLAY "LA LONGITUD ES INCORRECTA"
+                            MOVE "LONGITUD INVALIDA" TO
+                               WKS-SA-VEREDICTO
+                         END-IF
                       ELSE
-                         DISPLAY "LA LONGITUD ES INCORRECTA"
-                      END-IF
-                   ELSE
-                      DISPLAY "no es numero"
+                         DISPLAY "no es numero"
+                         MOVE "NIT" TO WKS-SA-TIPO
+                         MOVE WKS-NIT-ENTERO TO WKS-SA-VALOR
       *  AQUI NIT
-                      PERFORM 01-INICIO-NIT THRU 01-NIT-E
+                         PERFORM 01-INICIO-NIT THRU 01-NIT-E
+                      END-IF
+
+                      WRITE REG-NIT-DPI-OUT FROM WKS-LINEA-SALIDA
                    END-IF
 
                    DISPLAY "------------------------"
@@ -137,55 +178,55 @@
                    END-IF
 
            END-PERFORM
+           CLOSE NIT-DPI-OUT
            STOP RUN.
        00-BEGIN-E.            EXIT.
 
        01-INICIO-OPERANDO SECTION.
 
-      *operando valides
-           EVALUATE TRUE
-           WHEN(WKS-VALIDACION = 1)
-
-                DISPLAY WKS-VALIDACION " numero valida"
-                PERFORM UNTIL WKS-I > 7
-                        ADD 1 TO WKS-I
-                        MOVE WKS-RECORRIDO_DPI(WKS-I:1)
-                           TO WKS-DPI-GUARDADO(WKS-I)
-                        DISPLAY WKS-NUMERO-DPI(WKS-I)
-                                " DIGITO DPI"
-                        COMPUTE WKS-NUMERO-MULTI(WKS-I) =
-                           WKS-NUMERO-DPI(WKS-I) *
-                           WKS-NUM(WKS-I)
-                        DISPLAY WKS-NUM(WKS-I) " NUMERO SECUENCIA"
-                        DISPLAY WKS-NUMERO-MULTI(WKS-I)
-                                " MULTIPLICACION"
-
-                        ADD WKS-NUMERO-MULTI(WKS-I)
-                           TO WKS-SUMA-TOTAL
-                        DISPLAY WKS-SUMA-TOTAL
-                                " ES SUMA"
-                        DIVIDE WKS-SUMA-TOTAL BY 11 GIVING
-                           WKS-DIVISION REMAINDER WKS-RESIDUO
-                        SUBTRACT 11 FROM WKS-RESIDUO GIVING
-                           WKS-RESTA
-                        DISPLAY WKS-RESTA " La resta es"
-                        EVALUATE TRUE
-                        WHEN(WKS-RESTA = 10)
-                             DISPLAY "DPI DENEGADO"
-                        WHEN(WKS-RESTA < 10)
-                             DISPLAY "DPI ACEPTADO"
-                        WHEN(WKS-RESTA > 10)
-                             DISPLAY "ALERTA!!!"
-                        WHEN OTHER
-                             DISPLAY "SE HA ENCONTRADO UN ERROR"
-                        END-EVALUATE
-                END-PERFORM
-           WHEN(WKS-VALIDACION = 2)
-                PERFORM 01-INICIO-NIT THRU 01-NIT-E
-           WHEN OTHER
-                DISPLAY " SE ENCONTRO UN ERROR"
-           END-EVALUATE.
-      * fin de operando valides
+      *EL TIPO DE DOCUMENTO YA FUE DETECTADO ESTRUCTURALMENTE POR EL
+      *LLAMADOR (00-INICIO-BEGIN) A PARTIR DE WKS-LONGITUD Y DE QUE
+      *WKS-OCHO-DIG SEA NUMERICO, IGUAL QUE EN VERF_DPI. WKS-VALIDA
+      *YA NO DECIDE LA RUTA; SOLO SE DEJA COMO DATO INFORMATIVO.
+           DISPLAY WKS-VALIDACION " dato informativo de validacion"
+           MOVE ZEROES TO WKS-I, WKS-SUMA-TOTAL
+           PERFORM UNTIL WKS-I > 7
+                   ADD 1 TO WKS-I
+                   MOVE WKS-RECORRIDO_DPI(WKS-I:1)
+                      TO WKS-DPI-GUARDADO(WKS-I)
+                   DISPLAY WKS-NUMERO-DPI(WKS-I)
+                           " DIGITO DPI"
+                   COMPUTE WKS-NUMERO-MULTI(WKS-I) =
+                      WKS-NUMERO-DPI(WKS-I) *
+                      WKS-NUM(WKS-I)
+                   DISPLAY WKS-NUM(WKS-I) " NUMERO SECUENCIA"
+                   DISPLAY WKS-NUMERO-MULTI(WKS-I)
+                           " MULTIPLICACION"
+
+                   ADD WKS-NUMERO-MULTI(WKS-I)
+                      TO WKS-SUMA-TOTAL
+                   DISPLAY WKS-SUMA-TOTAL
+                           " ES SUMA"
+                   DIVIDE WKS-SUMA-TOTAL BY 11 GIVING
+                      WKS-DIVISION REMAINDER WKS-RESIDUO
+                   SUBTRACT 11 FROM WKS-RESIDUO GIVING
+                      WKS-RESTA
+                   DISPLAY WKS-RESTA " La resta es"
+                   EVALUATE TRUE
+                   WHEN(WKS-RESTA = 10)
+                        DISPLAY "DPI DENEGADO"
+                        MOVE "DENEGADO" TO WKS-SA-VEREDICTO
+                   WHEN(WKS-RESTA < 10)
+                        DISPLAY "DPI ACEPTADO"
+                        MOVE "ACEPTADO" TO WKS-SA-VEREDICTO
+                   WHEN(WKS-RESTA > 10)
+                        DISPLAY "ALERTA!!!"
+                        MOVE "ALERTA" TO WKS-SA-VEREDICTO
+                   WHEN OTHER
+                        DISPLAY "SE HA ENCONTRADO UN ERROR"
+                        MOVE "ERROR" TO WKS-SA-VEREDICTO
+                   END-EVALUATE
+           END-PERFORM.
 
        01-OPERANDO-E.                       EXIT.
 
@@ -211,6 +252,7 @@
               DISPLAY " NIT ES DE LONGITUD 9"
       *OPERANDO IGUAL DPI
               DISPLAY WKS-VALIDACION " numero valida"
+              MOVE ZEROES TO WKS-I, WKS-SUMA-TOTAL
               PERFORM UNTIL WKS-I > 7
 
                       ADD 1 TO WKS-I
@@ -238,25 +280,35 @@
                       DISPLAY WKS-RESTA " La resta es"
 
                       MOVE WKS-NIT-ENTERO-STRG(9:1) TO WKS-NIT-NOVENO
+                      MOVE "DENEGADO" TO WKS-SA-VEREDICTO
                       EVALUATE TRUE
                       WHEN(WKS-RESTA = 10)
                            DISPLAY "DPI DENEGADO"
                            IF WKS-NIT-NOVENO = "K" THEN
                               DISPLAY "NIT ACEPTADO"
+                              MOVE "ACEPTADO" TO WKS-SA-VEREDICTO
                            END-IF
                       WHEN(WKS-RESTA < 10)
                            DISPLAY "DPI ACEPTADO"
+                           MOVE "ACEPTADO" TO WKS-SA-VEREDICTO
+                           IF WKS-NIT-NOVENO = "K" THEN
+                              DISPLAY "NIT ACEPTADO"
+                              MOVE "ACEPTADO" TO WKS-SA-VEREDICTO
+                           END-IF
                       WHEN(WKS-RESTA > 10)
                            IF WKS-NIT-NOVENO = "K" THEN
                               DISPLAY "NIT ACEPTADO"
+                              MOVE "ACEPTADO" TO WKS-SA-VEREDICTO
                            END-IF
                       WHEN OTHER
                            DISPLAY "SE HA ENCONTRADO UN ERROR"
+                           MOVE "ERROR" TO WKS-SA-VEREDICTO
                       END-EVALUATE
               END-PERFORM
       *FIN OPERANDO
            ELSE
               DISPLAY "POR FAVOR VERIFICAR NUMERO DE NIT"
+              MOVE "NIT INVALIDO" TO WKS-SA-VEREDICTO
            END-IF.
       *FIN NIT
        01-NIT-E.                       EXIT.
\ No newline at end of file
