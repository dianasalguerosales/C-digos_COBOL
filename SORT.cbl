@@ -8,6 +8,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT SORT-FILE ASSIGN TO SORTWK1.
+           SELECT ARCHIVO-SALIDA ASSIGN TO ROSTERSAL
+                  FILE STATUS IS FS-SALIDA.
+           SELECT ARCHIVO-RECHAZOS-FECHA ASSIGN TO RECHFECHA
+                  FILE STATUS IS FS-RECHAZOS-FECHA.
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,16 +30,74 @@
           02 SOR-GENERO-ESTUDIANTE      PIC X(01).
              88 SD-FINAL                          VALUE HIGH-VALUES.
 
+       FD ARCHIVO-SALIDA
+           RECORDING MODE IS F.
+       01 AREA-SALIDA                   PIC X(66).
+
+       FD ARCHIVO-RECHAZOS-FECHA
+           RECORDING MODE IS F.
+       01 AREA-RECHAZO-FECHA            PIC X(73).
+
        WORKING-STORAGE SECTION.
-       01 WKS-CONTADOR-F                PIC 9(02) VALUE ZEROES.
-       01 WKS-CONTADOR-M                PIC 9(02) VALUE ZEROES.
-       01 WKS-CONT-TOTAL                PIC 9(02) VALUE ZEROES.
-       01 WKS-TOTAL                     PIC 9(02) VALUE ZEROES.
+       01 FS-SALIDA                     PIC X(02) VALUE ZEROES.
+       01 FS-RECHAZOS-FECHA             PIC X(02) VALUE ZEROES.
+       01 WKS-CONTADOR-F                PIC 9(05) VALUE ZEROES.
+       01 WKS-CONTADOR-M                PIC 9(05) VALUE ZEROES.
+       01 WKS-CONTADOR-O                PIC 9(05) VALUE ZEROES.
+       01 WKS-CONT-TOTAL                PIC 9(05) VALUE ZEROES.
+       01 WKS-CONT-DUPLICADOS           PIC 9(02) VALUE ZEROES.
+       01 WKS-CONT-RECHAZO-FECHA        PIC 9(02) VALUE ZEROES.
+       01 WKS-CONT-EDAD-MENOR18         PIC 9(02) VALUE ZEROES.
+       01 WKS-CONT-EDAD-18-25           PIC 9(02) VALUE ZEROES.
+       01 WKS-CONT-EDAD-MAYOR25         PIC 9(02) VALUE ZEROES.
+       01 WKS-TOTAL                     PIC 9(05) VALUE ZEROES.
        01 WKS-FECHA-ENTERA              PIC X(20) VALUE ZEROES.
        01 WKS-FECHA-ACTUAL              PIC 9(08) VALUE ZEROES.
        01 WKS-DIAS-CUENTA               PIC 9(05) VALUE ZEROES.
        01 WKS-EDAD                      PIC 9(02) VALUE ZEROES.
 
+      *CAMPO Y DIRECCION DE ORDENAMIENTO SELECCIONABLES POR RUN:
+      *WKS-CAMPO-ORDEN 1=CODIGO(DEFECTO) 2=EDAD 3=NOMBRE;
+      *WKS-DIRECCION-ORDEN "A"=ASCENDENTE(DEFECTO) "D"=DESCENDENTE.
+       01 WKS-CONTROL-ORDEN.
+          02 WKS-CAMPO-ORDEN            PIC 9(01) VALUE 1.
+          02 WKS-DIRECCION-ORDEN        PIC X(01) VALUE "A".
+
+      *TABLA PARA DETECTAR CODIGOS DE ESTUDIANTE DUPLICADOS DURANTE
+      *LA FASE DE ENTRADA.
+       01 WKS-CONTROL-DUPLICADOS.
+          02 WKS-TABLA-CODIGO           PIC 9(05) VALUE ZEROES
+                                         OCCURS 99 TIMES.
+       01 WKS-IDX-TABLA                 PIC 9(03) VALUE ZEROES.
+       01 WKS-CONT-TABLA                PIC 9(03) VALUE ZEROES.
+       01 WKS-DUPLICADO-SW              PIC X(01) VALUE "N".
+          88 WKS-CODIGO-DUPLICADO                 VALUE "S".
+
+      *VALIDACION DE LA FECHA DE NACIMIENTO ANTES DE CALCULAR EDAD.
+       01 WKS-CONTROL-FECHA-VALIDA.
+          02 WKS-FN-ANIO                PIC 9(04) VALUE ZEROES.
+          02 WKS-FN-MES                 PIC 9(02) VALUE ZEROES.
+          02 WKS-FN-DIA                 PIC 9(02) VALUE ZEROES.
+          02 WKS-FN-DIAS-MAX            PIC 9(02) VALUE ZEROES.
+          02 WKS-FECHA-VALIDA-SW        PIC X(01) VALUE "S".
+             88 WKS-FECHA-VALIDA                  VALUE "S".
+
+       01 WKS-DIAS-POR-MES-INIC.
+          02                            PIC 9(02) VALUE 31.
+          02                            PIC 9(02) VALUE 28.
+          02                            PIC 9(02) VALUE 31.
+          02                            PIC 9(02) VALUE 30.
+          02                            PIC 9(02) VALUE 31.
+          02                            PIC 9(02) VALUE 30.
+          02                            PIC 9(02) VALUE 31.
+          02                            PIC 9(02) VALUE 31.
+          02                            PIC 9(02) VALUE 30.
+          02                            PIC 9(02) VALUE 31.
+          02                            PIC 9(02) VALUE 30.
+          02                            PIC 9(02) VALUE 31.
+       01 WKS-TABLA-DIAS-POR-MES REDEFINES WKS-DIAS-POR-MES-INIC.
+          02 WKS-DIAS-POR-MES           PIC 9(02) OCCURS 12 TIMES.
+
        01 WKS-DATOS-ESTUDIANTE-ENTRADA.
           02 WKS-CODIGO-ESTUDIANT-E     PIC 9(05) VALUE ZEROES.
           02 FILLER                     PIC X(01).
@@ -60,14 +122,72 @@
 
        0000-INICIO-SORT SECTION.
 
-           SORT SORT-FILE ON ASCENDING KEY SOR-CODIGO-ESTUDIANTE
-                          ON ASCENDING KEY SOR-EDAD-ESTUDIANTE
-              INPUT PROCEDURE IS
-              0001-INICIO-PROCESA-DATOS
-              THRU 0001-PROCESA-DATOS-E
-              OUTPUT PROCEDURE IS
-              0002-INICIO-ESCRITUTA-DATOS
-              THRU 0002-ESCRITUTA-DATOS-E
+           PERFORM 0007-INICIO-PARAMETROS THRU 0007-PARAMETROS-E
+           OPEN OUTPUT ARCHIVO-SALIDA
+           IF FS-SALIDA NOT = "00"
+              DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE SALIDA"
+              STOP RUN
+           END-IF
+           OPEN OUTPUT ARCHIVO-RECHAZOS-FECHA
+           IF FS-RECHAZOS-FECHA NOT = "00"
+              DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE RECHAZOS"
+              STOP RUN
+           END-IF
+
+           EVALUATE TRUE
+           WHEN(WKS-CAMPO-ORDEN = 2 AND WKS-DIRECCION-ORDEN = "D")
+                SORT SORT-FILE ON DESCENDING KEY SOR-EDAD-ESTUDIANTE
+                   INPUT PROCEDURE IS
+                   0001-INICIO-PROCESA-DATOS
+                   THRU 0001-PROCESA-DATOS-E
+                   OUTPUT PROCEDURE IS
+                   0002-INICIO-ESCRITUTA-DATOS
+                   THRU 0002-ESCRITUTA-DATOS-E
+           WHEN(WKS-CAMPO-ORDEN = 2)
+                SORT SORT-FILE ON ASCENDING KEY SOR-EDAD-ESTUDIANTE
+                   INPUT PROCEDURE IS
+                   0001-INICIO-PROCESA-DATOS
+                   THRU 0001-PROCESA-DATOS-E
+                   OUTPUT PROCEDURE IS
+                   0002-INICIO-ESCRITUTA-DATOS
+                   THRU 0002-ESCRITUTA-DATOS-E
+           WHEN(WKS-CAMPO-ORDEN = 3 AND WKS-DIRECCION-ORDEN = "D")
+                SORT SORT-FILE ON DESCENDING KEY SOR-NOMBRE-ESTUDIANTE
+                   INPUT PROCEDURE IS
+                   0001-INICIO-PROCESA-DATOS
+                   THRU 0001-PROCESA-DATOS-E
+                   OUTPUT PROCEDURE IS
+                   0002-INICIO-ESCRITUTA-DATOS
+                   THRU 0002-ESCRITUTA-DATOS-E
+           WHEN(WKS-CAMPO-ORDEN = 3)
+                SORT SORT-FILE ON ASCENDING KEY SOR-NOMBRE-ESTUDIANTE
+                   INPUT PROCEDURE IS
+                   0001-INICIO-PROCESA-DATOS
+                   THRU 0001-PROCESA-DATOS-E
+                   OUTPUT PROCEDURE IS
+                   0002-INICIO-ESCRITUTA-DATOS
+                   THRU 0002-ESCRITUTA-DATOS-E
+           WHEN(WKS-DIRECCION-ORDEN = "D")
+                SORT SORT-FILE ON DESCENDING KEY SOR-CODIGO-ESTUDIANTE
+                               ON DESCENDING KEY SOR-EDAD-ESTUDIANTE
+                   INPUT PROCEDURE IS
+                   0001-INICIO-PROCESA-DATOS
+                   THRU 0001-PROCESA-DATOS-E
+                   OUTPUT PROCEDURE IS
+                   0002-INICIO-ESCRITUTA-DATOS
+                   THRU 0002-ESCRITUTA-DATOS-E
+           WHEN OTHER
+                SORT SORT-FILE ON ASCENDING KEY SOR-CODIGO-ESTUDIANTE
+                               ON ASCENDING KEY SOR-EDAD-ESTUDIANTE
+                   INPUT PROCEDURE IS
+                   0001-INICIO-PROCESA-DATOS
+                   THRU 0001-PROCESA-DATOS-E
+                   OUTPUT PROCEDURE IS
+                   0002-INICIO-ESCRITUTA-DATOS
+                   THRU 0002-ESCRITUTA-DATOS-E
+           END-EVALUATE
+
+           CLOSE ARCHIVO-SALIDA, ARCHIVO-RECHAZOS-FECHA
            STOP RUN.
        0000-SORT-E.            EXIT.
 
@@ -76,40 +196,104 @@
            DISPLAY "CCCCCNNNNN50EEFFFFFFFFG"
            MOVE 0 TO WKS-CONTADOR-F
            MOVE 0 TO WKS-CONTADOR-M
+           MOVE 0 TO WKS-CONTADOR-O
            MOVE 0 TO WKS-CONT-TOTAL
+           MOVE 0 TO WKS-CONT-TABLA
+           MOVE 0 TO WKS-CONT-DUPLICADOS
+           MOVE 0 TO WKS-CONT-RECHAZO-FECHA
            ACCEPT WKS-DATOS-ESTUDIANTE-ENTRADA FROM SYSIN
            PERFORM UNTIL WKS-FINAL
-                   MOVE WKS-DATOS-ESTUDIANTE-ENTRADA TO
-                      SOR-DATOS-ESTUDIANTE-SORT
-                   RELEASE SOR-DATOS-ESTUDIANTE-SORT
-                   ADD 1 TO WKS-CONT-TOTAL
-                   EVALUATE TRUE
-                   WHEN(WKS-GENERO-ESTIDIANT-E = "F")
-                        ADD 1 TO WKS-CONTADOR-F
-                   WHEN(WKS-GENERO-ESTIDIANT-E = "M")
-                        ADD 1 TO WKS-CONTADOR-M
-                   WHEN OTHER
-                        DISPLAY "EL GENERO DEL ESTUDIANTE INGRESADO ES "
-                                "INVALIDO, GENERO LEIDO FUE: "
-                                WKS-GENERO-ESTIDIANT-E
-                   END-EVALUATE
+                   PERFORM 0006-INICIO-VALIDA-FECHA THRU
+                      0006-VALIDA-FECHA-E
+
+                   IF NOT WKS-FECHA-VALIDA
+                      ADD 1 TO WKS-CONT-RECHAZO-FECHA
+                      MOVE WKS-DATOS-ESTUDIANTE-ENTRADA TO
+                         AREA-RECHAZO-FECHA
+                      WRITE AREA-RECHAZO-FECHA
+                      DISPLAY "FECHA DE NACIMIENTO INVALIDA, CODIGO: "
+                              WKS-CODIGO-ESTUDIANT-E
+                              " FECHA LEIDA: "
+                              WKS-FECHA-NAC-ESTUDIANT-E
+                   ELSE
+                      PERFORM 0003-INICIO-EDAD THRU 0003-EDAD-E
+
+                      MOVE "N" TO WKS-DUPLICADO-SW
+                      PERFORM VARYING WKS-IDX-TABLA FROM 1 BY 1
+                         UNTIL WKS-IDX-TABLA > WKS-CONT-TABLA OR
+                            WKS-CODIGO-DUPLICADO
+                         IF WKS-TABLA-CODIGO(WKS-IDX-TABLA) =
+                            WKS-CODIGO-ESTUDIANT-E
+                            MOVE "S" TO WKS-DUPLICADO-SW
+                         END-IF
+                      END-PERFORM
+
+                      IF WKS-CODIGO-DUPLICADO
+                         ADD 1 TO WKS-CONT-DUPLICADOS
+                         DISPLAY "CODIGO DE ESTUDIANTE DUPLICADO: "
+                                 WKS-CODIGO-ESTUDIANT-E
+                      END-IF
+
+                      ADD 1 TO WKS-CONT-TOTAL
+                      IF WKS-CONT-TABLA < 99
+                         ADD 1 TO WKS-CONT-TABLA
+                         MOVE WKS-CODIGO-ESTUDIANT-E TO
+                            WKS-TABLA-CODIGO(WKS-CONT-TABLA)
+                      END-IF
+
+                      MOVE WKS-DATOS-ESTUDIANTE-ENTRADA TO
+                         SOR-DATOS-ESTUDIANTE-SORT
+                      MOVE WKS-EDAD TO
+                         SOR-EDAD-ESTUDIANTE
+                      RELEASE SOR-DATOS-ESTUDIANTE-SORT
+
+                      EVALUATE TRUE
+                      WHEN(WKS-GENERO-ESTIDIANT-E = "F")
+                           ADD 1 TO WKS-CONTADOR-F
+                      WHEN(WKS-GENERO-ESTIDIANT-E = "M")
+                           ADD 1 TO WKS-CONTADOR-M
+                      WHEN(WKS-GENERO-ESTIDIANT-E = "O")
+                           ADD 1 TO WKS-CONTADOR-O
+                      WHEN OTHER
+                           DISPLAY "EL GENERO DEL ESTUDIANTE INGRESADO"
+                                   " ES INVALIDO, GENERO LEIDO FUE: "
+                                   WKS-GENERO-ESTIDIANT-E
+                      END-EVALUATE
+
+                      EVALUATE TRUE
+                      WHEN(WKS-EDAD < 18)
+                           ADD 1 TO WKS-CONT-EDAD-MENOR18
+                      WHEN(WKS-EDAD <= 25)
+                           ADD 1 TO WKS-CONT-EDAD-18-25
+                      WHEN OTHER
+                           ADD 1 TO WKS-CONT-EDAD-MAYOR25
+                      END-EVALUATE
+                   END-IF
 
                    ACCEPT WKS-DATOS-ESTUDIANTE-ENTRADA FROM SYSIN
                    IF WKS-DATOS-ESTUDIANTE-ENTRADA = "FIN"
                       SET WKS-FINAL TO TRUE
                    END-IF
-                   PERFORM 0003-INICIO-EDAD THRU 0003-EDAD-E
-                   MOVE WKS-EDAD TO
-                      SOR-EDAD-ESTUDIANTE
            END-PERFORM.
 
            ADD WKS-CONTADOR-F TO WKS-CONTADOR-M GIVING WKS-TOTAL
+           ADD WKS-CONTADOR-O TO WKS-TOTAL
            DISPLAY "CONTADORES:"
                    " "
            DISPLAY "EL TOTAL DE HOMBRES Y MUJERES ES: " WKS-TOTAL
            DISPLAY "EL TOTAL DE MUJERES ES: " WKS-CONTADOR-F
            DISPLAY "EL TOTAL DE HOMBRES ES: " WKS-CONTADOR-M
+           DISPLAY "EL TOTAL DE GENERO NO BINARIO/NO ESPECIFICADO ES: "
+                   WKS-CONTADOR-O
            DISPLAY "EL TOTAL DE ESTUDIANTES ES: " WKS-CONT-TOTAL
+           DISPLAY "EL TOTAL DE CODIGOS DUPLICADOS ES: "
+                   WKS-CONT-DUPLICADOS
+           DISPLAY "EL TOTAL DE FECHAS DE NACIMIENTO INVALIDAS ES: "
+                   WKS-CONT-RECHAZO-FECHA
+           DISPLAY "DESGLOSE POR RANGO DE EDAD:"
+           DISPLAY "  MENORES DE 18: " WKS-CONT-EDAD-MENOR18
+           DISPLAY "  DE 18 A 25: " WKS-CONT-EDAD-18-25
+           DISPLAY "  MAYORES DE 25: " WKS-CONT-EDAD-MAYOR25
            DISPLAY "---------------------------------------------".
 
        0001-PROCESA-DATOS-E.            EXIT.
@@ -136,6 +320,7 @@
 
       *             DISPLAY SOR-DATOS-ESTUDIANTE-SORT "->POSIBLE
                    DISPLAY WKS-DATOS-ESTUDIANTE-SALIDA
+                   WRITE AREA-SALIDA FROM WKS-DATOS-ESTUDIANTE-SALIDA
                    RETURN SORT-FILE
                    AT END
                       SET SD-FINAL TO TRUE
@@ -149,8 +334,51 @@
            COMPUTE WKS-DIAS-CUENTA = FUNCTION
               INTEGER-OF-DATE(WKS-FECHA-ACTUAL) -
               FUNCTION
-              INTEGER-OF-DATE(SOR-FECHA-NACIMIENTO-E)
+              INTEGER-OF-DATE(WKS-FECHA-NAC-ESTUDIANT-E)
 
            COMPUTE WKS-EDAD = WKS-DIAS-CUENTA / 365.
 
-       0003-EDAD-E.  EXIT.
\ No newline at end of file
+       0003-EDAD-E.  EXIT.
+
+       0006-INICIO-VALIDA-FECHA SECTION.
+      *VALIDA QUE WKS-FECHA-NAC-ESTUDIANT-E SEA UNA FECHA CALENDARIO
+      *REAL (AAAAMMDD) ANTES DE QUE 0003-INICIO-EDAD LA USE, PARA QUE
+      *UN ERROR DE DIGITACION NO PRODUZCA UNA EDAD INVENTADA.
+           MOVE "S" TO WKS-FECHA-VALIDA-SW
+           MOVE WKS-FECHA-NAC-ESTUDIANT-E(1:4) TO WKS-FN-ANIO
+           MOVE WKS-FECHA-NAC-ESTUDIANT-E(5:2) TO WKS-FN-MES
+           MOVE WKS-FECHA-NAC-ESTUDIANT-E(7:2) TO WKS-FN-DIA
+
+           IF WKS-FN-ANIO < 1900 OR WKS-FN-MES < 1 OR
+              WKS-FN-MES > 12 OR WKS-FN-DIA < 1
+              MOVE "N" TO WKS-FECHA-VALIDA-SW
+           ELSE
+              MOVE WKS-DIAS-POR-MES(WKS-FN-MES) TO WKS-FN-DIAS-MAX
+              IF WKS-FN-MES = 2 AND
+                 ((FUNCTION MOD(WKS-FN-ANIO, 4) = 0 AND
+                   FUNCTION MOD(WKS-FN-ANIO, 100) NOT = 0) OR
+                   FUNCTION MOD(WKS-FN-ANIO, 400) = 0)
+                 MOVE 29 TO WKS-FN-DIAS-MAX
+              END-IF
+              IF WKS-FN-DIA > WKS-FN-DIAS-MAX
+                 MOVE "N" TO WKS-FECHA-VALIDA-SW
+              END-IF
+           END-IF.
+       0006-VALIDA-FECHA-E.
+           EXIT.
+
+       0007-INICIO-PARAMETROS SECTION.
+      *CAMPO Y DIRECCION DE ORDENAMIENTO, SELECCIONABLES POR RUN EN
+      *LUGAR DE QUEDAR FIJOS EN LA SENTENCIA SORT.
+           ACCEPT WKS-CAMPO-ORDEN FROM ENVIRONMENT "SORT_CAMPO"
+           IF WKS-CAMPO-ORDEN NOT NUMERIC OR WKS-CAMPO-ORDEN < 1
+              OR WKS-CAMPO-ORDEN > 3
+              MOVE 1 TO WKS-CAMPO-ORDEN
+           END-IF
+           ACCEPT WKS-DIRECCION-ORDEN FROM ENVIRONMENT "SORT_DIRECCION"
+           IF WKS-DIRECCION-ORDEN NOT = "A" AND
+              WKS-DIRECCION-ORDEN NOT = "D"
+              MOVE "A" TO WKS-DIRECCION-ORDEN
+           END-IF.
+       0007-PARAMETROS-E.
+           EXIT.
