@@ -6,7 +6,7 @@
       * TIPO        : BATCH                                            *
       * DESCRIPCION : VIENDO COMPORTAMIENTOD DE OVERFLOW               *
       * ARCHIVOS    : NO APLICA PARA ESTE CASO                         *
-      * PROGRAMA(S) : NO APLICA PARA ESTE CASO                         *
+      * PROGRAMA(S) : STRCAT01                                         *
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -35,19 +35,112 @@
           02 PUNTERO1    PIC 99.
           02 PUNTERO2    PIC 99.
 
+      *SEGMENTOS QUE EL STRING DE ABAJO INTENTA COPIAR A CAMPO2, UNO
+      *POR CADA OPERANDO, CALCULADOS CON LOS MISMOS DELIMITADORES
+      *(UNSTRING REPRODUCE LO QUE STRING HUBIERA TOMADO DE CADA
+      *ORIGEN). SIRVEN SOLO PARA PODER REPORTAR CON EXACTITUD EL
+      *TEXTO QUE QUEDA SIN ESCRIBIR SI EL STRING HACE OVERFLOW.
+       01 WKS-SEGMENTOS.
+          02 WKS-SEG1              PIC X(18) VALUE SPACES.
+          02 WKS-SEG3               PIC X(15) VALUE SPACES.
+          02 WKS-TEXTO-COMPLETO     PIC X(40) VALUE SPACES.
+          02 WKS-PUNTERO-INICIAL    PIC 99 VALUE ZEROES.
+          02 WKS-CARACT-ESCRITOS    PIC 99 VALUE ZEROES.
+          02 WKS-TEXTO-DESCARTADO   PIC X(40) VALUE SPACES.
+
+      *CAMPOS PARA LA DEMOSTRACION DEL SUBPROGRAMA REUTILIZABLE
+      *STRCAT01 (PATRON STRING-CON-PUNTERO-Y-OVERFLOW EMPAQUETADO
+      *PARA QUE LO USEN OTROS TRABAJOS BATCH, P. EJ. AL ARMAR LINEAS
+      *DE SALIDA DELIMITADAS COMO LAS DE FTPMOM).
+       01 WKS-STRCAT-ORIGEN-1       PIC X(80) VALUE SPACES.
+       01 WKS-STRCAT-ORIGEN-2       PIC X(80) VALUE SPACES.
+       01 WKS-STRCAT-ORIGEN-3       PIC X(80) VALUE SPACES.
+       01 WKS-STRCAT-DESTINO        PIC X(80) VALUE SPACES.
+       01 WKS-STRCAT-PUNTERO        PIC 9(03) VALUE 1.
+       01 WKS-STRCAT-SWITCH         PIC X(01) VALUE "N".
+           88 WKS-STRCAT-HUBO-OVERFLOW      VALUE "S".
+       01 WKS-STRCAT-DESCARTE       PIC X(80) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
        01-INICIO SECTION.
-           MOVE 4 TO PUNTERO2
+           MOVE 20 TO PUNTERO2
+           MOVE PUNTERO2 TO WKS-PUNTERO-INICIAL
+
+           UNSTRING CAMPO1 DELIMITED BY "THIS" INTO WKS-SEG1
+           UNSTRING CAMPO3 DELIMITED BY SPACE INTO WKS-SEG3
+           STRING FUNCTION TRIM(WKS-SEG1) DELIMITED BY SIZE
+                  FUNCTION TRIM(WKS-SEG3) DELIMITED BY SIZE
+                  "TOM" DELIMITED BY SIZE
+               INTO WKS-TEXTO-COMPLETO
+           END-STRING
+
            STRING CAMPO1 DELIMITED BY "THIS"
                   CAMPO3 DELIMITED BY SPACE
                   "TOM" DELIMITED BY SIZE
               INTO CAMPO2 WITH POINTER PUNTERO2
            ON OVERFLOW
-              DISPLAY "STRING ERROR"
+               PERFORM 02-INICIO-CALCULA-DESCARTE THRU
+                   02-CALCULA-DESCARTE-E
+               DISPLAY "STRING ERROR - SE DETUVO EN PUNTERO2 = "
+                   PUNTERO2
+               DISPLAY "TEXTO NO ESCRITO: [" WKS-TEXTO-DESCARTADO "]"
            NOT ON OVERFLOW
                DISPLAY CAMPO2
            END-STRING
+
+           PERFORM 03-INICIO-DEMO-STRCAT01 THRU
+               03-DEMO-STRCAT01-E
+
            STOP RUN.
        01-FIN-E.
-           EXIT.
\ No newline at end of file
+           EXIT.
+
+      *TEXTO QUE NO ALCANZO A COPIARSE A CAMPO2: LO QUE QUEDA DE
+      *WKS-TEXTO-COMPLETO DESPUES DE LOS CARACTERES QUE SI SE
+      *ESCRIBIERON (PUNTERO2 MENOS SU VALOR INICIAL).
+       02-INICIO-CALCULA-DESCARTE.
+           COMPUTE WKS-CARACT-ESCRITOS =
+               PUNTERO2 - WKS-PUNTERO-INICIAL
+           IF WKS-CARACT-ESCRITOS <
+              FUNCTION LENGTH(FUNCTION TRIM(WKS-TEXTO-COMPLETO))
+               MOVE WKS-TEXTO-COMPLETO(WKS-CARACT-ESCRITOS + 1:)
+                   TO WKS-TEXTO-DESCARTADO
+           ELSE
+               MOVE SPACES TO WKS-TEXTO-DESCARTADO
+           END-IF.
+       02-CALCULA-DESCARTE-E.
+           EXIT.
+
+      *DEMOSTRACION DEL SUBPROGRAMA STRCAT01 CON UN CASO QUE SI
+      *PRODUCE OVERFLOW, PARA QUE QUEDE CLARO EL REPORTE QUE DEVUELVE.
+       03-INICIO-DEMO-STRCAT01.
+           MOVE "ESTE ES UN CAMPO ORIGEN BASTANTE LARGO"
+               TO WKS-STRCAT-ORIGEN-1
+           MOVE "Y AQUI VIENE OTRO CAMPO TAMBIEN LARGO"
+               TO WKS-STRCAT-ORIGEN-2
+           MOVE "Y UN TERCER CAMPO QUE YA NO VA A ALCANZAR A ENTRAR"
+               TO WKS-STRCAT-ORIGEN-3
+           MOVE SPACES TO WKS-STRCAT-DESTINO
+           MOVE 1 TO WKS-STRCAT-PUNTERO
+
+           CALL 'STRCAT01' USING WKS-STRCAT-ORIGEN-1
+                                 WKS-STRCAT-ORIGEN-2
+                                 WKS-STRCAT-ORIGEN-3
+                                 WKS-STRCAT-DESTINO
+                                 WKS-STRCAT-PUNTERO
+                                 WKS-STRCAT-SWITCH
+                                 WKS-STRCAT-DESCARTE
+
+           DISPLAY " "
+           DISPLAY "DEMO STRCAT01 -> DESTINO: " WKS-STRCAT-DESTINO
+           IF WKS-STRCAT-HUBO-OVERFLOW
+               DISPLAY "DEMO STRCAT01 -> OVERFLOW EN PUNTERO "
+                   WKS-STRCAT-PUNTERO
+               DISPLAY "DEMO STRCAT01 -> TEXTO NO ESCRITO: ["
+                   WKS-STRCAT-DESCARTE "]"
+           ELSE
+               DISPLAY "DEMO STRCAT01 -> SIN OVERFLOW"
+           END-IF.
+       03-DEMO-STRCAT01-E.
+           EXIT.
