@@ -20,23 +20,83 @@
        SPECIAL-NAMES.
 
        INPUT-OUTPUT SECTION.
-      * FILE-CONTROL.
+       FILE-CONTROL.
+           SELECT DPI-IN ASSIGN TO AS-DPIIN
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WKS-FS-DPIIN.
+           SELECT RPT-DEPTO ASSIGN TO AS-RPTDEPTO
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WKS-FS-RPTDEPTO.
+           SELECT DPI-AUDIT ASSIGN TO AS-DPIAUDIT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WKS-FS-DPIAUDIT.
 
        DATA DIVISION.
 
+       FILE SECTION.
+       FD DPI-IN.
+       01 REG-DPI-IN                    PIC X(13).
+
+       FD RPT-DEPTO.
+       01 REG-RPT-DEPTO                 PIC X(60).
+
+       FD DPI-AUDIT.
+       01 REG-DPI-AUDIT                 PIC X(60).
+
        WORKING-STORAGE SECTION.
 
        01 WKS-ITERACIONES.
-          02 WKS-I-GENERAL              PIC 9(02) VALUE ZEROES.
-          02 WKS-I-CORRECTOS            PIC 9(02) VALUE ZEROES.
-          02 WKS-I-INCORRECTOS          PIC 9(02) VALUE ZEROES.
+          02 WKS-I-GENERAL              PIC 9(04) VALUE ZEROES.
+          02 WKS-I-CORRECTOS            PIC 9(04) VALUE ZEROES.
+          02 WKS-I-INCORRECTOS          PIC 9(04) VALUE ZEROES.
+          02 WKS-I-EN-REVISION          PIC 9(04) VALUE ZEROES.
           02 WKS-DIGITO                 PIC 9(02) VALUE ZEROES.
 
+      *UMBRAL DE RECHAZO PARA ALERTAR AL SCHEDULER (PORCENTAJE)
+       01 WKS-CONTROL-RECHAZO.
+          02 WKS-UMBRAL-RECHAZO         PIC 9(03) VALUE 020.
+          02 WKS-PORC-RECHAZO           PIC 9(03)V9(02) VALUE ZEROES.
+
+       01 WKS-CONTROL-ENTRADA.
+          02 WKS-MODO-ENTRADA           PIC X(07) VALUE SPACES.
+             88 WKS-MODO-ES-ARCHIVO               VALUE "ARCHIVO".
+          02 WKS-FS-DPIIN                PIC X(02) VALUE SPACES.
+             88 WKS-FIN-DPIIN                     VALUE "10".
+          02 WKS-FS-RPTDEPTO             PIC X(02) VALUE SPACES.
+          02 WKS-FS-DPIAUDIT              PIC X(02) VALUE SPACES.
+          02 WKS-FECHA-PROCESO            PIC X(20) VALUE SPACES.
+          02 WKS-FECHA-AUDIT              PIC 9(08) VALUE ZEROES.
+
+       01 WKS-LINEA-AUDIT.
+          02 WKS-AU-FECHA                 PIC 9(08) VALUE ZEROES.
+          02 FILLER                       PIC X(01) VALUE SPACES.
+          02 WKS-AU-DPI                   PIC 9(13) VALUE ZEROES.
+          02 FILLER                       PIC X(01) VALUE SPACES.
+          02 WKS-AU-RESTA                 PIC 9(02) VALUE ZEROES.
+          02 FILLER                       PIC X(01) VALUE SPACES.
+          02 WKS-AU-VERIFICADOR           PIC 9(01) VALUE ZEROES.
+          02 FILLER                       PIC X(01) VALUE SPACES.
+          02 WKS-AU-VEREDICTO             PIC X(20) VALUE SPACES.
+
+       01 WKS-RESUMEN-DEPTO-LINEA.
+          02 WKS-RD-DEPTO                PIC 9(02) VALUE ZEROES.
+          02 FILLER                      PIC X(01) VALUE SPACES.
+          02 WKS-RD-TITULO               PIC X(15) VALUE SPACES.
+          02 FILLER                      PIC X(01) VALUE SPACES.
+          02 WKS-RD-CORRECTOS            PIC ZZZ9  VALUE ZEROES.
+          02 FILLER                      PIC X(01) VALUE SPACES.
+          02 WKS-RD-INCORRECTOS          PIC ZZZ9  VALUE ZEROES.
+          02 FILLER                      PIC X(01) VALUE SPACES.
+          02 WKS-RD-SOSPECHOSOS          PIC ZZZ9  VALUE ZEROES.
+          02 FILLER                      PIC X(01) VALUE SPACES.
+          02 WKS-RD-EN-REVISION          PIC ZZZ9  VALUE ZEROES.
+          02 FILLER                      PIC X(26) VALUE SPACES.
+
        01 WKS-VARIABLES.
           88 WKS-FIN-SYSIN                        VALUE "FIN".
        02 WKS-LONGITUD                  PIC 9(02) VALUE ZEROES.
           02 WKS-SUMA                   PIC 9(03) VALUE ZEROES.
-          02 WKS-OPERACIONES OCCURS 10 TIMES.
+          02 WKS-OPERACIONES OCCURS 2000 TIMES.
              03 WKS-NUMERO-MULTI        PIC 9(02).
              03 WKS-SUMA-TOTAL          PIC 9(03).
              03 WKS-RESTA               PIC 9(02).
@@ -64,7 +124,7 @@
           02 WKS-DPI-DEPARTAMENTO       PIC 9(02) VALUE ZEROES.
           02 WKS-DPI-MUNICIPIO          PIC 9(02) VALUE ZEROES.
        01 WKS-ARRAY-DPI.
-          02 WKS-DPI-ARRAY OCCURS 10 TIMES.
+          02 WKS-DPI-ARRAY OCCURS 2000 TIMES.
              03 WKS-DPI-CORREL-A        PIC 9(08).
              03 WKS-DPI-VERIFICADOR-A   PIC 9(01).
              03 WKS-DPI-DEPARTAMENTO-A  PIC 9(02).
@@ -74,6 +134,53 @@
           02 WKS-DIGITO-DPI OCCURS 08 TIMES
                                         PIC 9(01).
 
+      *CATALOGO DE DEPARTAMENTOS/MUNICIPIOS DE GUATEMALA
+      *CADA ENTRADA GUARDA EL CODIGO DE DEPARTAMENTO Y EL NUMERO
+      *MAS ALTO DE MUNICIPIO VALIDO REGISTRADO PARA ESE DEPARTAMENTO
+       01 WKS-CATALOGO-DEPTO-MUNI.
+          02 FILLER PIC 9(04) VALUE 0117.
+          02 FILLER PIC 9(04) VALUE 0208.
+          02 FILLER PIC 9(04) VALUE 0316.
+          02 FILLER PIC 9(04) VALUE 0416.
+          02 FILLER PIC 9(04) VALUE 0513.
+          02 FILLER PIC 9(04) VALUE 0614.
+          02 FILLER PIC 9(04) VALUE 0719.
+          02 FILLER PIC 9(04) VALUE 0808.
+          02 FILLER PIC 9(04) VALUE 0924.
+          02 FILLER PIC 9(04) VALUE 1021.
+          02 FILLER PIC 9(04) VALUE 1109.
+          02 FILLER PIC 9(04) VALUE 1230.
+          02 FILLER PIC 9(04) VALUE 1332.
+          02 FILLER PIC 9(04) VALUE 1421.
+          02 FILLER PIC 9(04) VALUE 1508.
+          02 FILLER PIC 9(04) VALUE 1617.
+          02 FILLER PIC 9(04) VALUE 1714.
+          02 FILLER PIC 9(04) VALUE 1805.
+          02 FILLER PIC 9(04) VALUE 1911.
+          02 FILLER PIC 9(04) VALUE 2011.
+          02 FILLER PIC 9(04) VALUE 2107.
+          02 FILLER PIC 9(04) VALUE 2217.
+       01 WKS-TABLA-DEPTO-MUNI REDEFINES WKS-CATALOGO-DEPTO-MUNI.
+          02 WKS-CAT-ENTRADA OCCURS 22 TIMES
+                                      INDEXED BY WKS-IX-CAT.
+             03 WKS-CAT-DEPTO        PIC 9(02).
+             03 WKS-CAT-MAX-MUNI     PIC 9(02).
+
+       01 WKS-DPI-VALIDACION-GEO.
+          02 WKS-DPI-SOSPECHOSO      PIC X(01) VALUE "N".
+             88 WKS-DPI-GEO-SOSPECHOSA           VALUE "S".
+          02 WKS-I-SOSPECHOSOS       PIC 9(04) VALUE ZEROES.
+
+      *TOTALES POR DEPARTAMENTO PARA EL REPORTE RPT-DEPTO
+      *EL SUBINDICE ES DIRECTAMENTE EL CODIGO DE DEPARTAMENTO (01-22)
+       01 WKS-TOTALES-DEPTO.
+          02 WKS-TD-ENTRADA OCCURS 22 TIMES.
+             03 WKS-TD-CORRECTOS     PIC 9(04) VALUE ZEROES.
+             03 WKS-TD-INCORRECTOS   PIC 9(04) VALUE ZEROES.
+             03 WKS-TD-SOSPECHOSOS   PIC 9(04) VALUE ZEROES.
+             03 WKS-TD-EN-REVISION   PIC 9(04) VALUE ZEROES.
+          02 WKS-IX-TD               PIC 9(02) VALUE ZEROES.
+
        PROCEDURE DIVISION.
 
        00-INICIO SECTION.
@@ -81,41 +188,125 @@
            INITIALIZE WKS-OPERACIONES(1)
            INITIALIZE WKS-ARRAY-DPI
            INITIALIZE WKS-DIGITO-ARRAY
+
+           MOVE FUNCTION CURRENT-DATE TO WKS-FECHA-PROCESO
+           MOVE WKS-FECHA-PROCESO(1:8) TO WKS-FECHA-AUDIT
+
+           OPEN OUTPUT DPI-AUDIT
+           IF WKS-FS-DPIAUDIT NOT = "00"
+              DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE AUDITORIA DPI"
+              STOP RUN
+           END-IF
+
+           ACCEPT WKS-UMBRAL-RECHAZO FROM ENVIRONMENT "UMBRAL_RECHAZO"
+           IF WKS-UMBRAL-RECHAZO NOT NUMERIC OR
+              WKS-UMBRAL-RECHAZO = ZEROES THEN
+              MOVE 20 TO WKS-UMBRAL-RECHAZO
+           END-IF
+
+           ACCEPT WKS-MODO-ENTRADA FROM ENVIRONMENT "DPI_MODO_ENTRADA"
+
+           IF WKS-MODO-ES-ARCHIVO THEN
+              PERFORM 03-INICIO-LEE-ARCHIVO THRU 03-LEE-ARCHIVO-E
+           ELSE
+              PERFORM 04-INICIO-LEE-SYSIN THRU 04-LEE-SYSIN-E
+           END-IF
+
+           DISPLAY "CONTEO GENERAL DE DPI: " WKS-I-GENERAL
+           DISPLAY "CONTEO DE DPI INCORRECTOS: " WKS-I-INCORRECTOS
+           DISPLAY "CONTEO DE DPI EN REVISION (RESIDUO LIMITE): "
+                   WKS-I-EN-REVISION
+           DISPLAY "CONTEO DE DPI CORRECTOS: " WKS-I-CORRECTOS
+           DISPLAY "CONTEO DE DPI CON DEPARTAMENTO/MUNICIPIO "
+                   "SOSPECHOSO: " WKS-I-SOSPECHOSOS
+
+           PERFORM 07-INICIO-REPORTE-DEPTO THRU 07-REPORTE-DEPTO-E
+
+           CLOSE DPI-AUDIT
+
+           IF WKS-I-GENERAL > ZEROES THEN
+              COMPUTE WKS-PORC-RECHAZO ROUNDED =
+                 (WKS-I-INCORRECTOS * 100) / WKS-I-GENERAL
+              IF WKS-PORC-RECHAZO > WKS-UMBRAL-RECHAZO THEN
+                 DISPLAY "ALERTA: PORCENTAJE DE RECHAZO "
+                         WKS-PORC-RECHAZO
+                         " SUPERA EL UMBRAL " WKS-UMBRAL-RECHAZO
+                 MOVE 8 TO RETURN-CODE
+              END-IF
+           END-IF
+
+           STOP RUN.
+       00-FIN-E.
+           EXIT.
+
+       03-INICIO-LEE-ARCHIVO SECTION.
+           OPEN INPUT DPI-IN
+           IF WKS-FS-DPIIN NOT = "00"
+              DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE ENTRADA DE DPI"
+              STOP RUN
+           END-IF
+
+           READ DPI-IN INTO WKS-DPI
+           AT END
+              SET WKS-FIN-DPIIN TO TRUE
+           END-READ
+
+           PERFORM UNTIL WKS-FIN-DPIIN
+                   PERFORM 05-INICIO-EVALUA-DPI THRU 05-EVALUA-DPI-E
+                   READ DPI-IN INTO WKS-DPI
+                   AT END
+                      SET WKS-FIN-DPIIN TO TRUE
+                   END-READ
+           END-PERFORM
+
+           CLOSE DPI-IN.
+       03-LEE-ARCHIVO-E.
+           EXIT.
+
+       04-INICIO-LEE-SYSIN SECTION.
            ACCEPT WKS-DPI FROM SYSIN
 
            PERFORM UNTIL WKS-FIN-SYSIN
-                   ADD 1 TO WKS-I-GENERAL
-                   COMPUTE WKS-LONGITUD = FUNCTION LENGTH
-                      (WKS-DPI)
-                   IF WKS-DPI-CORREL NUMERIC THEN
-                      IF WKS-LONGITUD = 13 THEN
-                         MOVE WKS-DPI TO WKS-ARRAY-DPI
-                         PERFORM 01-INICIO-RECORRIDO-DPI THRU
-                            01-RECORRIDO-DPI-E
-
-                         MOVE WKS-SUMA TO
-                            WKS-SUMA-TOTAL(WKS-I-GENERAL)
-
-                         PERFORM 02-INICIO-OPERACIONES THRU
-                            02-OPERACIONES-E
-                      ELSE
-                         DISPLAY "LA LONGITUD ES INCORRECTA"
-                      END-IF
-                   ELSE
-                      DISPLAY "NO NUMERICO"
-                   END-IF
+                   PERFORM 05-INICIO-EVALUA-DPI THRU 05-EVALUA-DPI-E
 
                    ACCEPT WKS-DPI FROM SYSIN
                    IF WKS-DPI = "FIN"
                       SET WKS-FIN-SYSIN TO TRUE
                    END-IF
-           END-PERFORM
+           END-PERFORM.
+       04-LEE-SYSIN-E.
+           EXIT.
 
-           DISPLAY "CONTEO GENERAL DE DPI: " WKS-I-GENERAL
-           DISPLAY "CONTEO DE DPI INCORRECTOS: " WKS-I-INCORRECTOS
-           DISPLAY "CONTEO DE DPI CORRECTOS: " WKS-I-CORRECTOS
-           STOP RUN.
-       00-FIN-E.
+       05-INICIO-EVALUA-DPI SECTION.
+      *NO SE ALMACENA MAS ALLA DEL TAMAÑO DE WKS-OPERACIONES/
+      *WKS-ARRAY-DPI (2000), PARA NO INDEXAR FUERA DE LA TABLA CUANDO
+      *ENTRAN MAS DPI DE LOS QUE LA TABLA PUEDE GUARDAR.
+           IF WKS-I-GENERAL < 2000
+              ADD 1 TO WKS-I-GENERAL
+              COMPUTE WKS-LONGITUD = FUNCTION LENGTH
+                 (WKS-DPI)
+              IF WKS-DPI-CORREL NUMERIC THEN
+                 IF WKS-LONGITUD = 13 THEN
+                    MOVE WKS-DPI TO WKS-ARRAY-DPI
+                    PERFORM 01-INICIO-RECORRIDO-DPI THRU
+                       01-RECORRIDO-DPI-E
+
+                    MOVE WKS-SUMA TO
+                       WKS-SUMA-TOTAL(WKS-I-GENERAL)
+
+                    PERFORM 06-INICIO-VALIDA-CATALOGO THRU
+                       06-VALIDA-CATALOGO-E
+
+                    PERFORM 02-INICIO-OPERACIONES THRU
+                       02-OPERACIONES-E
+                 ELSE
+                    DISPLAY "LA LONGITUD ES INCORRECTA"
+                 END-IF
+              ELSE
+                 DISPLAY "NO NUMERICO"
+              END-IF
+           END-IF.
+       05-EVALUA-DPI-E.
            EXIT.
 
        01-INICIO-RECORRIDO-DPI SECTION.
@@ -149,18 +340,105 @@
            SUBTRACT WKS-RESIDUO(WKS-I-GENERAL) FROM 11
               GIVING WKS-RESTA(WKS-I-GENERAL)
 
+           IF WKS-DPI-DEPARTAMENTO > ZEROES AND
+              WKS-DPI-DEPARTAMENTO NOT > 22 THEN
+              MOVE WKS-DPI-DEPARTAMENTO TO WKS-IX-TD
+           ELSE
+              MOVE ZEROES TO WKS-IX-TD
+           END-IF
+
+           MOVE WKS-FECHA-AUDIT TO WKS-AU-FECHA
+           MOVE WKS-DPI TO WKS-AU-DPI
+           MOVE WKS-RESTA(WKS-I-GENERAL) TO WKS-AU-RESTA
+           MOVE WKS-DPI-VERIFICADOR TO WKS-AU-VERIFICADOR
+
            EVALUATE TRUE
+           WHEN(WKS-RESTA(WKS-I-GENERAL) = 10 AND
+              WKS-RESTA(WKS-I-GENERAL) NOT = WKS-DPI-VERIFICADOR)
+                DISPLAY "DPI EN REVISION, RESIDUO LIMITE (10): " WKS-DPI
+                ADD 1 TO WKS-I-EN-REVISION
+                IF WKS-IX-TD NOT = ZEROES
+                   ADD 1 TO WKS-TD-EN-REVISION(WKS-IX-TD)
+                END-IF
+                MOVE "EN REVISION" TO WKS-AU-VEREDICTO
            WHEN(WKS-RESTA(WKS-I-GENERAL) NOT =
               WKS-DPI-VERIFICADOR)
                 DISPLAY "DPI DENEGADO: " WKS-DPI
                 ADD 1 TO WKS-I-INCORRECTOS
+                IF WKS-IX-TD NOT = ZEROES
+                   ADD 1 TO WKS-TD-INCORRECTOS(WKS-IX-TD)
+                END-IF
+                MOVE "DENEGADO" TO WKS-AU-VEREDICTO
            WHEN(WKS-RESTA(WKS-I-GENERAL) =
               WKS-DPI-VERIFICADOR)
                 DISPLAY "DPI ACEPTADO: " WKS-DPI
                 ADD 1 TO WKS-I-CORRECTOS
+                IF WKS-IX-TD NOT = ZEROES
+                   ADD 1 TO WKS-TD-CORRECTOS(WKS-IX-TD)
+                END-IF
+                MOVE "ACEPTADO" TO WKS-AU-VEREDICTO
            WHEN OTHER
                 DISPLAY "SE HA ENCONTRADO UN ERROR"
                         WKS-RESTA(WKS-I-GENERAL)
-           END-EVALUATE.
+                MOVE "ERROR" TO WKS-AU-VEREDICTO
+           END-EVALUATE
+
+           WRITE REG-DPI-AUDIT FROM WKS-LINEA-AUDIT.
        02-OPERACIONES-E.
+           EXIT.
+
+       06-INICIO-VALIDA-CATALOGO SECTION.
+           SET WKS-DPI-SOSPECHOSO TO "N"
+           SET WKS-IX-CAT TO 1
+           SEARCH WKS-CAT-ENTRADA
+              AT END
+                 SET WKS-DPI-GEO-SOSPECHOSA TO TRUE
+              WHEN WKS-CAT-DEPTO(WKS-IX-CAT) = WKS-DPI-DEPARTAMENTO
+                 IF WKS-DPI-MUNICIPIO = ZEROES OR
+                    WKS-DPI-MUNICIPIO > WKS-CAT-MAX-MUNI(WKS-IX-CAT)
+                    SET WKS-DPI-GEO-SOSPECHOSA TO TRUE
+                 END-IF
+           END-SEARCH
+
+           IF WKS-DPI-GEO-SOSPECHOSA THEN
+              ADD 1 TO WKS-I-SOSPECHOSOS
+              DISPLAY "DPI SOSPECHOSO, DEPARTAMENTO/MUNICIPIO "
+                      "NO EXISTE EN EL CATALOGO: " WKS-DPI
+              IF WKS-DPI-DEPARTAMENTO > ZEROES AND
+                 WKS-DPI-DEPARTAMENTO NOT > 22 THEN
+                 ADD 1 TO WKS-TD-SOSPECHOSOS(WKS-DPI-DEPARTAMENTO)
+              END-IF
+           END-IF.
+       06-VALIDA-CATALOGO-E.
+           EXIT.
+
+       07-INICIO-REPORTE-DEPTO SECTION.
+           OPEN OUTPUT RPT-DEPTO
+           IF WKS-FS-RPTDEPTO NOT = "00"
+              DISPLAY "NO SE PUDO ABRIR EL REPORTE POR DEPARTAMENTO"
+              STOP RUN
+           END-IF
+           MOVE SPACES TO REG-RPT-DEPTO
+           MOVE "DEPTO TITULO          CORRECTOS INCORRECTOS SOSPEC "
+              TO REG-RPT-DEPTO(1:51)
+           MOVE "REVISION" TO REG-RPT-DEPTO(52:8)
+           WRITE REG-RPT-DEPTO
+
+           PERFORM VARYING WKS-IX-TD FROM 1 BY 1
+              UNTIL WKS-IX-TD > 22
+                   MOVE WKS-IX-TD TO WKS-RD-DEPTO
+                   MOVE "DEPARTAMENTO" TO WKS-RD-TITULO
+                   MOVE WKS-TD-CORRECTOS(WKS-IX-TD) TO
+                      WKS-RD-CORRECTOS
+                   MOVE WKS-TD-INCORRECTOS(WKS-IX-TD) TO
+                      WKS-RD-INCORRECTOS
+                   MOVE WKS-TD-SOSPECHOSOS(WKS-IX-TD) TO
+                      WKS-RD-SOSPECHOSOS
+                   MOVE WKS-TD-EN-REVISION(WKS-IX-TD) TO
+                      WKS-RD-EN-REVISION
+                   WRITE REG-RPT-DEPTO FROM WKS-RESUMEN-DEPTO-LINEA
+           END-PERFORM
+
+           CLOSE RPT-DEPTO.
+       07-REPORTE-DEPTO-E.
            EXIT.
\ No newline at end of file
