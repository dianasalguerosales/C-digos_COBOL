@@ -0,0 +1,116 @@
+******************************************************************
+      * FECHA       : 27/03/2023                                       *
+      * PROGRAMADOR : DIANA STEFFANNY SALGUERO ROSALES                 *
+      * APLICACION  : EDUCACION                                        *
+      * PROGRAMA    : ELAPBUS1                                         *
+      * TIPO        : SUBPROGRAMA (CALLED)                             *
+      * DESCRIPCION : CUENTA LOS DIAS HABILES (EXCLUYE SABADO,         *
+      *             : DOMINGO Y LOS FERIADOS FIJOS DE LA TABLA)        *
+      *             : ENTRE DOS FECHAS AAAAMMDD, PARA SEGUIMIENTO DE   *
+      *             : SLA. LA FECHA DE INICIO NO SE CUENTA, IGUAL QUE  *
+      *             : AL RESTAR FUNCTION INTEGER-OF-DATE DE DOS        *
+      *             : FECHAS; LA FECHA DE FIN SI SE CUENTA SI ES       *
+      *             : HABIL.                                           *
+      * ARCHIVOS    : NO APLICA PARA ESTE CASO                         *
+      * PROGRAMA(S) : NO APLICA PARA ESTE CASO                         *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ELAPBUS1.
+       AUTHOR. DIANA SALGUERO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01 WKS-INT-DESDE             PIC 9(08) VALUE ZEROES.
+       01 WKS-INT-ITERADOR         PIC 9(08) VALUE ZEROES.
+       01 WKS-INT-FIN               PIC 9(08) VALUE ZEROES.
+       01 WKS-DIA-SEMANA            PIC 9(01) VALUE ZEROES.
+       01 WKS-FECHA-ITERADA         PIC 9(08) VALUE ZEROES.
+       01 WKS-MMDD-ITE               PIC X(04) VALUE SPACES.
+       01 WKS-IDX-FERIADO            PIC 9(02) VALUE ZEROES.
+       01 WKS-FERIADO-SW             PIC X(01) VALUE "N".
+           88 WKS-ES-FERIADO                    VALUE "S".
+           88 WKS-NO-ES-FERIADO                 VALUE "N".
+
+      *CALENDARIO FIJO DE FERIADOS, LA MISMA LISTA QUE CONSULTA
+      *USO_SWITCH (EDUC3005); SIN UN COPYBOOK COMPARTIDO DE CATALOGOS
+      *EN ESTE SISTEMA, CADA PROGRAMA QUE NECESITA EL CALENDARIO
+      *MANTIENE SU PROPIA COPIA.
+       01 WKS-TABLA-FERIADOS-INIC.
+           02 FILLER PIC X(04) VALUE "0101".
+           02 FILLER PIC X(04) VALUE "0501".
+           02 FILLER PIC X(04) VALUE "0715".
+           02 FILLER PIC X(04) VALUE "0915".
+           02 FILLER PIC X(04) VALUE "1101".
+           02 FILLER PIC X(04) VALUE "1224".
+           02 FILLER PIC X(04) VALUE "1225".
+           02 FILLER PIC X(04) VALUE "1231".
+       01 WKS-TABLA-FERIADOS REDEFINES WKS-TABLA-FERIADOS-INIC.
+           02 WKS-FERIADO-MMDD PIC X(04) OCCURS 8 TIMES.
+
+       LINKAGE SECTION.
+       01 LK-FECHA-INICIO           PIC 9(08).
+       01 LK-FECHA-FIN               PIC 9(08).
+       01 LK-DIAS-HABILES            PIC 9(05).
+       01 LK-SWITCH-ERROR            PIC X(01).
+           88 LK-FECHA-INVALIDA                  VALUE "S".
+           88 LK-FECHA-VALIDA                    VALUE "N".
+
+       PROCEDURE DIVISION USING LK-FECHA-INICIO
+                                 LK-FECHA-FIN
+                                 LK-DIAS-HABILES
+                                 LK-SWITCH-ERROR.
+
+       0000-INICIO SECTION.
+           MOVE ZEROES TO LK-DIAS-HABILES
+           SET LK-FECHA-VALIDA TO TRUE
+
+           IF LK-FECHA-INICIO NOT NUMERIC OR LK-FECHA-FIN NOT NUMERIC
+              OR LK-FECHA-INICIO > LK-FECHA-FIN
+               SET LK-FECHA-INVALIDA TO TRUE
+           ELSE
+               COMPUTE WKS-INT-DESDE =
+                   FUNCTION INTEGER-OF-DATE(LK-FECHA-INICIO) + 1
+               COMPUTE WKS-INT-FIN =
+                   FUNCTION INTEGER-OF-DATE(LK-FECHA-FIN)
+
+               PERFORM VARYING WKS-INT-ITERADOR FROM WKS-INT-DESDE
+                       BY 1 UNTIL WKS-INT-ITERADOR > WKS-INT-FIN
+                   PERFORM 0001-INICIO-EVALUA-DIA THRU
+                       0001-EVALUA-DIA-E
+               END-PERFORM
+           END-IF
+
+           GOBACK.
+       0000-INICIO-E.
+           EXIT.
+
+      *UN DIA ES HABIL SI NO ES SABADO/DOMINGO (FUNCTION MOD DEL
+      *ENTERO DE FECHA ENTRE 7: 0=DOMINGO, 6=SABADO) Y SU MES/DIA NO
+      *APARECE EN WKS-TABLA-FERIADOS.
+       0001-INICIO-EVALUA-DIA SECTION.
+           COMPUTE WKS-DIA-SEMANA = FUNCTION MOD(WKS-INT-ITERADOR, 7)
+
+           IF WKS-DIA-SEMANA NOT = 0 AND WKS-DIA-SEMANA NOT = 6
+               COMPUTE WKS-FECHA-ITERADA =
+                   FUNCTION DATE-OF-INTEGER(WKS-INT-ITERADOR)
+               MOVE WKS-FECHA-ITERADA(5:4) TO WKS-MMDD-ITE
+               SET WKS-NO-ES-FERIADO TO TRUE
+
+               PERFORM VARYING WKS-IDX-FERIADO FROM 1 BY 1
+                       UNTIL WKS-IDX-FERIADO > 8
+                   IF WKS-MMDD-ITE = WKS-FERIADO-MMDD(WKS-IDX-FERIADO)
+                       SET WKS-ES-FERIADO TO TRUE
+                   END-IF
+               END-PERFORM
+
+               IF WKS-NO-ES-FERIADO
+                   ADD 1 TO LK-DIAS-HABILES
+               END-IF
+           END-IF.
+       0001-EVALUA-DIA-E.
+           EXIT.
