@@ -21,6 +21,21 @@
                   ACCESS MODE IS SEQUENTIAL
                   RECORD KEY IS FILEC-LLAVE
                   FILE STATUS IS FS-FILE-C FSE-FILE-C.
+           SELECT FILE-D ASSIGN TO FILE-D
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS FILED-LLAVE
+                  FILE STATUS IS FS-FILE-D FSE-FILE-D.
+           SELECT ARCHIVO-EXCEPCIONES ASSIGN TO EXCEPCION
+                  FILE STATUS IS FS-EXCEPCION.
+           SELECT ARCHIVO-CORRECCIONES ASSIGN TO CORRECCION
+                  FILE STATUS IS FS-CORRECCION.
+      *LOG DE CORRIDA COMPARTIDO CON LOS DEMAS TRABAJOS BATCH QUE
+      *LLAMAN A DEBD1R00 (VER 0002-INICIO-RUTINA); SE ABRE EN MODO
+      *EXTEND PARA QUE LOS ERRORES DE TODA LA CADENA DE LA NOCHE
+      *QUEDEN EN UN SOLO ARCHIVO, EN EL ORDEN EN QUE OCURRIERON.
+           SELECT ARCHIVO-LOG-ERRORES ASSIGN TO LOGERR
+                  FILE STATUS IS FS-LOGERR.
 
        DATA DIVISION.
        FILE SECTION.
@@ -33,24 +48,69 @@
        FD FILE-C.
            COPY FILE-C.
 
+      *FILE-D ES OPCIONAL: EL PROCESO GENERALIZA LA CONCILIACION A UN
+      *CUARTO ARCHIVO CUANDO ESTE SE SUMINISTRA, Y SE COMPORTA IGUAL
+      *QUE ANTES (SOLO A, B Y C) CUANDO NO SE SUMINISTRA.
+       FD FILE-D.
+           COPY FILE-D.
+
+       FD ARCHIVO-EXCEPCIONES
+           RECORDING MODE IS F.
+       01 AREA-EXCEPCION               PIC X(80).
+
+       FD ARCHIVO-CORRECCIONES
+           RECORDING MODE IS F.
+       01 AREA-CORRECCION              PIC X(60).
+
+       FD ARCHIVO-LOG-ERRORES
+           RECORDING MODE IS F.
+           COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
-       01 WKS-FIN               PIC X(1).
+      *CADA ARCHIVO TIENE SU PROPIO INDICADOR DE FIN, PORQUE CADA UNO
+      *SE AGOTA EN UN MOMENTO DISTINTO DEL CICLO PRINCIPAL (UN SOLO
+      *BYTE COMPARTIDO HARIA QUE EL FIN DE CUALQUIERA APAGARA A LOS
+      *DEMAS).
+       01 WKS-FIN-A              PIC X(1) VALUE SPACES.
           88 WKS-FIN-FILE-A               VALUE HIGH-VALUES.
+       01 WKS-FIN-B              PIC X(1) VALUE SPACES.
           88 WKS-FIN-FILE-B               VALUE HIGH-VALUES.
+       01 WKS-FIN-C              PIC X(1) VALUE SPACES.
           88 WKS-FIN-FILE-C               VALUE HIGH-VALUES.
+       01 WKS-FIN-D              PIC X(1) VALUE SPACES.
+          88 WKS-FIN-FILE-D               VALUE HIGH-VALUES.
+
+      *LLAVE CENTINELA QUE SE LE ASIGNA AL ARCHIVO QUE LLEGA A FIN,
+      *PARA QUE DEJE DE SER ELEGIDO COMO LA LLAVE MINIMA DEL CICLO.
+       01 WKS-LLAVE-FIN-ARCHIVO  PIC 9(10) VALUE 9999999999.
 
-       01 WKS-CONT-GENERAL      PIC 9(02) VALUE ZEROES.
-       01 WKS-CONT-IGUAL        PIC 9(02) VALUE ZEROES.
-       01 WKS-CONT-OTROS        PIC 9(02) VALUE ZEROES.
-       01 WKS-CONT-NO-EXISTE-A  PIC 9(02) VALUE ZEROES.
-       01 WKS-CONT-NO-EXISTE-B  PIC 9(02) VALUE ZEROES.
-       01 WKS-CONT-NO-EXISTE-C  PIC 9(02) VALUE ZEROES.
+       01 WKS-CONT-GENERAL      PIC 9(05) VALUE ZEROES.
+       01 WKS-CONT-IGUAL        PIC 9(05) VALUE ZEROES.
+       01 WKS-CONT-OTROS        PIC 9(05) VALUE ZEROES.
+       01 WKS-CONT-NO-EXISTE-A  PIC 9(05) VALUE ZEROES.
+       01 WKS-CONT-NO-EXISTE-B  PIC 9(05) VALUE ZEROES.
+       01 WKS-CONT-NO-EXISTE-C  PIC 9(05) VALUE ZEROES.
+       01 WKS-CONT-NO-EXISTE-D  PIC 9(05) VALUE ZEROES.
+       01 WKS-CONT-DIFERENTES   PIC 9(05) VALUE ZEROES.
+       01 WKS-CONT-DUPLICADOS   PIC 9(05) VALUE ZEROES.
+       01 WKS-TOTAL-EXCEPCIONES PIC 9(06) VALUE ZEROES.
 
        01 PROGRAMA              PIC X(08) VALUE SPACES.
        01 ARCHIVO               PIC X(08) VALUE SPACES.
        01 ACCION                PIC X(10) VALUE SPACES.
        01 LLAVE                 PIC X(32) VALUE SPACES.
 
+       01 FS-LOGERR             PIC X(02) VALUE ZEROES.
+       01 FS-EXCEPCION          PIC X(02) VALUE ZEROES.
+       01 FS-CORRECCION         PIC X(02) VALUE ZEROES.
+
+      *FECHA/HORA DEL SISTEMA PARA SELLAR CADA RENGLON DEL LOG
+      *COMPARTIDO (VER 0009-INICIO-LOG-ERROR).
+       01 WKS-FECHA-HORA-ACTUAL.
+          02 WKS-FH-FECHA       PIC 9(08).
+          02 WKS-FH-HORA        PIC 9(06).
+          02 FILLER             PIC X(07).
+
        01 FILE-STATUS.
           02 FS-FILE-A          PIC 9(2)  VALUE ZEROES.
           02 FSE-FILE-A.
@@ -76,6 +136,62 @@
                                           VALUE ZEROES.
              03 FSE-FEEDBACK    PIC S9(4) COMP-5
                                           VALUE ZEROES.
+          02 FS-FILE-D          PIC 9(2)  VALUE ZEROES.
+          02 FSE-FILE-D.
+             03 FSE-RETURN      PIC S9(4) COMP-5
+                                          VALUE ZEROES.
+             03 FSE-FUNCTION    PIC S9(4) COMP-5
+                                          VALUE ZEROES.
+             03 FSE-FEEDBACK    PIC S9(4) COMP-5
+                                          VALUE ZEROES.
+
+      *CONTROL DE ARCHIVOS ACTIVOS Y DE CUALES DE ELLOS TIENEN LA
+      *LLAVE MAS BAJA (LA QUE SE ESTA EVALUANDO) EN CADA VUELTA.
+       01 WKS-CONTROL-ARCHIVOS.
+          02 WKS-ARCHIVO-D-ACTIVO    PIC X(01) VALUE "S".
+             88 WKS-HAY-FILE-D                 VALUE "S".
+          02 WKS-LLAVE-MINIMA        PIC 9(10) VALUE ZEROES.
+          02 WKS-A-PRESENTE          PIC X(01) VALUE "N".
+             88 WKS-A-EN-LLAVE-MINIMA          VALUE "S".
+          02 WKS-B-PRESENTE          PIC X(01) VALUE "N".
+             88 WKS-B-EN-LLAVE-MINIMA          VALUE "S".
+          02 WKS-C-PRESENTE          PIC X(01) VALUE "N".
+             88 WKS-C-EN-LLAVE-MINIMA          VALUE "S".
+          02 WKS-D-PRESENTE          PIC X(01) VALUE "N".
+             88 WKS-D-EN-LLAVE-MINIMA          VALUE "S".
+
+      *ULTIMA LLAVE LEIDA DE CADA ARCHIVO, PARA DETECTAR LLAVES
+      *DUPLICADAS DENTRO DEL MISMO ARCHIVO.
+       01 WKS-CONTROL-DUPLICADOS.
+          02 WKS-LLAVE-ANT-A          PIC 9(10) VALUE ZEROES.
+          02 WKS-LLAVE-ANT-B          PIC 9(10) VALUE ZEROES.
+          02 WKS-LLAVE-ANT-C          PIC 9(10) VALUE ZEROES.
+          02 WKS-LLAVE-ANT-D          PIC 9(10) VALUE ZEROES.
+
+      *VENTANA DE FECHAS (AS-OF) QUE ACOTA LA COMPARACION DE
+      *CONTENIDO COMPLETO: SOLO SE COMPARAN A FONDO LOS REGISTROS
+      *CUYA FECHA CAE DENTRO DE ESTE RANGO.
+       01 WKS-CONTROL-FECHA.
+          02 WKS-FECHA-DESDE          PIC 9(08) VALUE ZEROES.
+          02 WKS-FECHA-HASTA          PIC 9(08) VALUE 99999999.
+
+      *LINEA DE SALIDA DEL ARCHIVO DE EXCEPCIONES.
+       01 WKS-LINEA-EXCEPCION.
+          05 WKS-EX-LLAVE              PIC 9(10) VALUE ZEROES.
+          05 FILLER                    PIC X(01) VALUE "|".
+          05 WKS-EX-RAZON              PIC X(40) VALUE SPACES.
+          05 FILLER                    PIC X(01) VALUE "|".
+          05 WKS-EX-DETALLE            PIC X(28) VALUE SPACES.
+
+      *LINEA DE SALIDA DEL ARCHIVO DE CORRECCIONES/REENVIO, A PARTIR
+      *DE LOS HALLAZGOS "NO EXISTE".
+       01 WKS-LINEA-CORRECCION.
+          05 WKS-CO-LLAVE               PIC 9(10) VALUE ZEROES.
+          05 FILLER                     PIC X(01) VALUE "|".
+          05 WKS-CO-ARCHIVO-FALTA       PIC X(08) VALUE SPACES.
+          05 FILLER                     PIC X(01) VALUE "|".
+          05 WKS-CO-ACCION              PIC X(20) VALUE SPACES.
+          05 FILLER                     PIC X(20) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
@@ -88,6 +204,18 @@
            EXIT.
 
        0001-INICIO-VALIDACION SECTION.
+      *EL LOG DE CORRIDA SE ABRE DE PRIMERO, ANTES DE CUALQUIER OTRO
+      *ARCHIVO, PARA QUE QUEDE DISPONIBLE SI 0002-INICIO-RUTINA TIENE
+      *QUE REGISTRAR UNA FALLA EN LA APERTURA DE FILE-A/B/C/D MISMOS.
+      *SE ABRE EN EXTEND PARA AGREGAR AL FINAL DE LO QUE YA HAYA
+      *ESCRITO UN TRABAJO ANTERIOR EN LA MISMA CADENA NOCTURNA, Y
+      *SOLO SE CREA DESDE CERO (OUTPUT) LA PRIMERA VEZ QUE NINGUN
+      *TRABAJO LO HA GENERADO TODAVIA (FILE STATUS 35).
+           OPEN EXTEND ARCHIVO-LOG-ERRORES
+           IF FS-LOGERR = "35"
+              OPEN OUTPUT ARCHIVO-LOG-ERRORES
+           END-IF
+
            OPEN INPUT FILE-A
            OPEN INPUT FILE-B
            OPEN INPUT FILE-C
@@ -122,7 +250,7 @@
       *VALIDACION FILE-C
            EVALUATE TRUE
            WHEN(FS-FILE-C = 97)
-                MOVE ZEROES TO FS-FILE-B
+                MOVE ZEROES TO FS-FILE-C
            WHEN(FS-FILE-C = 00)
                 DISPLAY "FILE STATUS : " FS-FILE-C
                 CONTINUE
@@ -132,7 +260,40 @@
                 MOVE 'LLAVE' TO LLAVE
                 PERFORM 0002-INICIO-RUTINA THRU 0002-RUTINA-E
                 STOP RUN
-           END-EVALUATE.
+           END-EVALUATE
+      *FILE-D ES OPCIONAL: SI NO SE SUMINISTRA (FILE STATUS 35), LA
+      *CONCILIACION CONTINUA SOLO CON A, B Y C.
+           OPEN INPUT FILE-D
+           EVALUATE TRUE
+           WHEN(FS-FILE-D = 97)
+                MOVE ZEROES TO FS-FILE-D
+           WHEN(FS-FILE-D = 35)
+                SET WKS-ARCHIVO-D-ACTIVO TO "N"
+                DISPLAY "FILE-D NO SUMINISTRADO: SE CONTINUA SOLO "
+                        "CON FILE-A, FILE-B Y FILE-C"
+           WHEN(FS-FILE-D = 00)
+                DISPLAY "FILE STATUS : " FS-FILE-D
+                CONTINUE
+           WHEN OTHER
+                MOVE 'FILE-D' TO ARCHIVO
+                MOVE 'OPEN' TO ACCION
+                MOVE 'LLAVE' TO LLAVE
+                PERFORM 0002-INICIO-RUTINA THRU 0002-RUTINA-E
+                STOP RUN
+           END-EVALUATE
+
+      *VENTANA DE FECHAS PARA LA COMPARACION DE CONTENIDO (OPCIONAL)
+           ACCEPT WKS-FECHA-DESDE FROM ENVIRONMENT "FECHA_DESDE"
+           IF WKS-FECHA-DESDE NOT NUMERIC
+              MOVE ZEROES TO WKS-FECHA-DESDE
+           END-IF
+           ACCEPT WKS-FECHA-HASTA FROM ENVIRONMENT "FECHA_HASTA"
+           IF WKS-FECHA-HASTA NOT NUMERIC OR WKS-FECHA-HASTA = ZEROES
+              MOVE 99999999 TO WKS-FECHA-HASTA
+           END-IF
+
+           OPEN OUTPUT ARCHIVO-EXCEPCIONES
+           OPEN OUTPUT ARCHIVO-CORRECCIONES.
        0001-VALIDACION-E.
            EXIT.
 
@@ -141,163 +302,81 @@
            CALL 'DEBD1R00' USING PROGRAMA, ARCHIVO, ACCION, LLAVE,
               FS-FILE-A, FSE-FILE-A,
               FS-FILE-B, FSE-FILE-B,
-              FS-FILE-C, FSE-FILE-C.
+              FS-FILE-C, FSE-FILE-C,
+              FS-FILE-D, FSE-FILE-D
+
+           PERFORM 0009-INICIO-LOG-ERROR THRU 0009-LOG-ERROR-E.
        0002-RUTINA-E.
            EXIT.
 
        0003-INICIO-CIERRE SECTION.
-           CLOSE FILE-A, FILE-B, FILE-C.
+           CLOSE FILE-A, FILE-B, FILE-C, ARCHIVO-EXCEPCIONES,
+                 ARCHIVO-CORRECCIONES, ARCHIVO-LOG-ERRORES
+           IF WKS-HAY-FILE-D
+              CLOSE FILE-D
+           END-IF.
        0003-CIERRE-E.
            EXIT.
 
+      *UN RENGLON DEL LOG COMPARTIDO POR CADA LLAMADA A DEBD1R00, CON
+      *FECHA Y HORA PARA QUE LA SECUENCIA DE ERRORES DE TODA LA
+      *CADENA NOCTURNA (ESTE TRABAJO, FILE_FTP, ETC.) SE PUEDA
+      *RECONSTRUIR LEYENDO UN SOLO ARCHIVO.
+       0009-INICIO-LOG-ERROR SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WKS-FECHA-HORA-ACTUAL
+           MOVE WKS-FH-FECHA TO RUNLOG-FECHA
+           MOVE WKS-FH-HORA TO RUNLOG-HORA
+           MOVE PROGRAMA TO RUNLOG-PROGRAMA
+           MOVE ARCHIVO TO RUNLOG-ARCHIVO
+           MOVE ACCION TO RUNLOG-ACCION
+           MOVE LLAVE TO RUNLOG-LLAVE
+           WRITE RUNLOG-REGISTRO.
+       0009-LOG-ERROR-E.
+           EXIT.
+
        0004-INICIO-PROCESO SECTION.
            PERFORM 0041-INICIO-LECTURA1 THRU 0041-LECTURA1-E
-           PERFORM UNTIL(WKS-FIN-FILE-A) OR (WKS-FIN-FILE-B)
-              OR (WKS-FIN-FILE-C)
+           PERFORM UNTIL WKS-FIN-FILE-A AND WKS-FIN-FILE-B
+              AND WKS-FIN-FILE-C AND (NOT WKS-HAY-FILE-D
+                 OR WKS-FIN-FILE-D)
+
                    ADD 1 TO WKS-CONT-GENERAL
 
-                   EVALUATE TRUE
-                   WHEN(FILEA-LLAVE > FILEB-LLAVE OR
-                      FILEB-LLAVE > FILEA-LLAVE)
-                        READ FILE-C
-                        AT END
-                           SET WKS-FIN-FILE-C TO TRUE
-                        END-READ
-                        IF FS-FILE-C NOT = 00
-                           MOVE 'FILE-C' TO ARCHIVO
-                           MOVE 'READ' TO ACCION
-                           MOVE 'FILEC-LLAVE' TO LLAVE
-                           PERFORM 0002-INICIO-RUTINA THRU
-                              0002-RUTINA-E
-                        END-IF
-                        IF FILEB-LLAVE > FILEA-LLAVE THEN
-                           ADD 1 TO WKS-CONT-NO-EXISTE-B
-                           DISPLAY "LA CUENTA: "
-                                   FILEA-LLAVE
-                                   " NO EXISTE"
-                                   " EN EL ARCHIVO FILE-B"
-                           READ FILE-A
-                           AT END
-                              SET WKS-FIN-FILE-A TO TRUE
-                           END-READ
-                           IF FS-FILE-A NOT = 00
-                              MOVE 'FILE-A' TO ARCHIVO
-                              MOVE 'READ' TO ACCION
-                              MOVE 'FILEA-LLAVE' TO LLAVE
-                              PERFORM 0002-INICIO-RUTINA THRU
-                                 0002-RUTINA-E
-                           END-IF
-                        ELSE
-                           ADD 1 TO WKS-CONT-NO-EXISTE-A
-                           DISPLAY "LA CUENTA: "
-                                   FILEB-LLAVE
-                                   " NO EXISTE"
-                                   " EN EL ARCHIVO FILE-A"
-                           READ FILE-B
-                           AT END
-                              SET WKS-FIN-FILE-B TO TRUE
-                           END-READ
-                           IF FS-FILE-B NOT = 00
-                              MOVE 'FILE-B' TO ARCHIVO
-                              MOVE 'READ' TO ACCION
-                              MOVE 'FILEB-LLAVE' TO LLAVE
-                              PERFORM 0002-INICIO-RUTINA THRU
-                                 0002-RUTINA-E
-                           END-IF
-                        END-IF
-
-                   WHEN(FILEA-LLAVE > FILEC-LLAVE OR
-                      FILEC-LLAVE > FILEA-LLAVE)
-                        READ FILE-B
-                        AT END
-                           SET WKS-FIN-FILE-B TO TRUE
-                        END-READ
-                        IF FS-FILE-B NOT = 00
-                           MOVE 'FILE-B' TO ARCHIVO
-                           MOVE 'READ' TO ACCION
-                           MOVE 'FILEB-LLAVE' TO LLAVE
-                           PERFORM 0002-INICIO-RUTINA THRU 0002-RUTINA-E
-                        END-IF
-                        IF FILEC-LLAVE > FILEA-LLAVE THEN
-                           ADD 1 TO WKS-CONT-NO-EXISTE-C
-                           DISPLAY "LA CUENTA: "
-                                   FILEA-LLAVE
-                                   " NO EXISTE"
-                                   " EN EL ARCHIVO FILECIB"
-                           READ FILE-A
-                           AT END
-                              SET WKS-FIN-FILE-A TO TRUE
-                           END-READ
-                           IF FS-FILE-A NOT = 00
-                              MOVE 'FILE-A' TO ARCHIVO
-                              MOVE 'READ' TO ACCION
-                              MOVE 'FILEA-LLAVE' TO LLAVE
-                              PERFORM 0002-INICIO-RUTINA THRU
-                                 0002-RUTINA-E
-                           END-IF
-                        ELSE
-                           ADD 1 TO WKS-CONT-NO-EXISTE-A
-                           DISPLAY "LA CUENTA: "
-                                   FILEC-LLAVE
-                                   " NO EXISTE"
-                                   " EN EL ARCHIVO FILE-A"
-                           READ FILE-C
-                           AT END
-                              SET WKS-FIN-FILE-C TO TRUE
-                           END-READ
-                           IF FS-FILE-C NOT = 00
-                              MOVE 'FILE-C' TO ARCHIVO
-                              MOVE 'READ' TO ACCION
-                              MOVE 'FILEC-LLAVE' TO LLAVE
-                              PERFORM 0002-INICIO-RUTINA THRU
-                                 0002-RUTINA-E
-                           END-IF
-                        END-IF
-
-                   WHEN(FILEA-LLAVE = FILEB-LLAVE AND
-                      FILEA-LLAVE = FILEC-LLAVE)
-                        ADD 1 TO WKS-CONT-IGUAL
-                        READ FILE-B
-                        AT END
-                           SET WKS-FIN-FILE-B TO TRUE
-                        END-READ
-
-                        READ FILE-C
-                        AT END
-                           SET WKS-FIN-FILE-C TO TRUE
-                        END-READ
-
-                        READ FILE-A
-                        AT END
-                           SET WKS-FIN-FILE-A TO TRUE
-                        END-READ
-
-                   WHEN OTHER
-                        ADD 1 TO WKS-CONT-OTROS
-                        DISPLAY "SE ENCONTRO UNA ANOMALIA"
-                                " CONVENIENTE REVIZAR: "
-                        DISPLAY "FILE STATUS - FIL STATUS EXT - LLAVE"
-                                FS-FILE-A,
-                                FSE-FILE-A,
-                                FILEA-LLAVE,
-                                FS-FILE-B,
-                                FSE-FILE-B,
-                                FILEB-LLAVE,
-                                FS-FILE-C,
-                                FSE-FILE-C,
-                                FILEC-LLAVE
-                        STOP RUN
-                   END-EVALUATE
+                   PERFORM 0046-INICIO-LLAVE-MINIMA THRU
+                      0046-LLAVE-MINIMA-E
+                   PERFORM 0047-INICIO-EVALUA-PRESENCIA THRU
+                      0047-EVALUA-PRESENCIA-E
+
+                   IF WKS-A-EN-LLAVE-MINIMA AND WKS-B-EN-LLAVE-MINIMA
+                      AND WKS-C-EN-LLAVE-MINIMA AND
+                      (WKS-D-EN-LLAVE-MINIMA OR NOT WKS-HAY-FILE-D)
+                      PERFORM 0048-INICIO-COMPARA-CONTENIDO THRU
+                         0048-COMPARA-CONTENIDO-E
+                   ELSE
+                      PERFORM 0049-INICIO-REGISTRA-FALTANTES THRU
+                         0049-REGISTRA-FALTANTES-E
+                   END-IF
+
+                   PERFORM 0050-INICIO-AVANZA THRU 0050-AVANZA-E
 
            END-PERFORM
+
            DISPLAY "EL TOTAL DE REGISTROS LEIDOS ES: "
                    WKS-CONT-GENERAL
            DISPLAY "EL TOTAL DE REGISTROS NO EXISTENTES EN FILE-A ES: "
                    WKS-CONT-NO-EXISTE-A
            DISPLAY "EL TOTAL DE REGISTROS NO EXISTENTES EN FILE-B ES: "
                    WKS-CONT-NO-EXISTE-B
-           DISPLAY "EL TOTAL DE REGISTROS NO EXISTENTES EN FILECIB ES: "
+           DISPLAY "EL TOTAL DE REGISTROS NO EXISTENTES EN FILE-C ES: "
                    WKS-CONT-NO-EXISTE-C
+           IF WKS-HAY-FILE-D
+              DISPLAY "EL TOTAL DE REGISTROS NO EXISTENTES EN FILE-D "
+                      "ES: " WKS-CONT-NO-EXISTE-D
+           END-IF
+           DISPLAY "EL TOTAL DE REGISTROS CON CONTENIDO DIFERENTE ES: "
+                   WKS-CONT-DIFERENTES
+           DISPLAY "EL TOTAL DE LLAVES DUPLICADAS DETECTADAS ES: "
+                   WKS-CONT-DUPLICADOS
            IF WKS-CONT-IGUAL < WKS-CONT-GENERAL THEN
               DISPLAY " ATENCION!!! SOLAMENTE: "
                       WKS-CONT-IGUAL
@@ -306,44 +385,280 @@
               DISPLAY "SUS ARCHIVOS CUENTAN CON INTEGRIDAD"
            END-IF
            DISPLAY "SE ENCONTRARON REGISTROS NO EVALUADOS, TOTAL: "
-                   WKS-CONT-OTROS.
+                   WKS-CONT-OTROS
+
+      *CODIGO DE RETORNO DEL JOB SEGUN EL RESULTADO DE LA CONCILIACION
+           COMPUTE WKS-TOTAL-EXCEPCIONES = WKS-CONT-NO-EXISTE-A +
+              WKS-CONT-NO-EXISTE-B + WKS-CONT-NO-EXISTE-C +
+              WKS-CONT-NO-EXISTE-D + WKS-CONT-DIFERENTES +
+              WKS-CONT-DUPLICADOS
+           IF WKS-TOTAL-EXCEPCIONES > ZEROES
+              MOVE 4 TO RETURN-CODE
+           END-IF.
        0004-PROCESO-E.
            EXIT.
 
        0041-INICIO-LECTURA1 SECTION.
+      *PRIMERA LECTURA DE CADA ARCHIVO ACTIVO. NO HAY CONTEO FIJO DE
+      *LECTURAS: CADA ARCHIVO SE ADELANTA EXACTAMENTE UN REGISTRO, Y
+      *ES EL ALINEAMIENTO DE LLAVES EN EL CICLO PRINCIPAL EL QUE
+      *DECIDE CUALES ARCHIVOS SE SIGUEN ADELANTANDO.
+           PERFORM 0042-INICIO-LEE-A THRU 0042-LEE-A-E
+           PERFORM 0043-INICIO-LEE-B THRU 0043-LEE-B-E
+           PERFORM 0044-INICIO-LEE-C THRU 0044-LEE-C-E
+           IF WKS-HAY-FILE-D
+              PERFORM 0045-INICIO-LEE-D THRU 0045-LEE-D-E
+           END-IF.
+       0041-LECTURA1-E.
+           EXIT.
+
+       0042-INICIO-LEE-A SECTION.
            READ FILE-A
            AT END
               SET WKS-FIN-FILE-A TO TRUE
+              MOVE WKS-LLAVE-FIN-ARCHIVO TO FILEA-LLAVE
            END-READ
-           IF FS-FILE-A NOT = 00
+           IF FS-FILE-A NOT = 00 AND FS-FILE-A NOT = 10
               MOVE 'FILE-A' TO ARCHIVO
               MOVE 'READ' TO ACCION
               MOVE 'FILEA-LLAVE' TO LLAVE
               PERFORM 0002-INICIO-RUTINA THRU 0002-RUTINA-E
            END-IF
+           IF NOT WKS-FIN-FILE-A
+              IF FILEA-LLAVE = WKS-LLAVE-ANT-A
+                 ADD 1 TO WKS-CONT-DUPLICADOS
+                 MOVE FILEA-LLAVE TO WKS-EX-LLAVE
+                 MOVE "LLAVE DUPLICADA DENTRO DEL ARCHIVO" TO
+                    WKS-EX-RAZON
+                 MOVE "FILE-A" TO WKS-EX-DETALLE
+                 WRITE AREA-EXCEPCION FROM WKS-LINEA-EXCEPCION
+              END-IF
+              MOVE FILEA-LLAVE TO WKS-LLAVE-ANT-A
+           END-IF.
+       0042-LEE-A-E.
+           EXIT.
 
-           PERFORM 3 TIMES
-                   READ FILE-B
-                   AT END
-                      SET WKS-FIN-FILE-B TO TRUE
-                   END-READ
-                   IF FS-FILE-B NOT = 00
-                      MOVE 'FILE-B' TO ARCHIVO
-                      MOVE 'READ' TO ACCION
-                      MOVE 'FILEB-LLAVE' TO LLAVE
-                      PERFORM 0002-INICIO-RUTINA THRU 0002-RUTINA-E
-                   END-IF
-           END-PERFORM
+       0043-INICIO-LEE-B SECTION.
+           READ FILE-B
+           AT END
+              SET WKS-FIN-FILE-B TO TRUE
+              MOVE WKS-LLAVE-FIN-ARCHIVO TO FILEB-LLAVE
+           END-READ
+           IF FS-FILE-B NOT = 00 AND FS-FILE-B NOT = 10
+              MOVE 'FILE-B' TO ARCHIVO
+              MOVE 'READ' TO ACCION
+              MOVE 'FILEB-LLAVE' TO LLAVE
+              PERFORM 0002-INICIO-RUTINA THRU 0002-RUTINA-E
+           END-IF
+           IF NOT WKS-FIN-FILE-B
+              IF FILEB-LLAVE = WKS-LLAVE-ANT-B
+                 ADD 1 TO WKS-CONT-DUPLICADOS
+                 MOVE FILEB-LLAVE TO WKS-EX-LLAVE
+                 MOVE "LLAVE DUPLICADA DENTRO DEL ARCHIVO" TO
+                    WKS-EX-RAZON
+                 MOVE "FILE-B" TO WKS-EX-DETALLE
+                 WRITE AREA-EXCEPCION FROM WKS-LINEA-EXCEPCION
+              END-IF
+              MOVE FILEB-LLAVE TO WKS-LLAVE-ANT-B
+           END-IF.
+       0043-LEE-B-E.
+           EXIT.
 
+       0044-INICIO-LEE-C SECTION.
            READ FILE-C
            AT END
               SET WKS-FIN-FILE-C TO TRUE
+              MOVE WKS-LLAVE-FIN-ARCHIVO TO FILEC-LLAVE
            END-READ
-           IF FS-FILE-C NOT = 00
+           IF FS-FILE-C NOT = 00 AND FS-FILE-C NOT = 10
               MOVE 'FILE-C' TO ARCHIVO
               MOVE 'READ' TO ACCION
               MOVE 'FILEC-LLAVE' TO LLAVE
               PERFORM 0002-INICIO-RUTINA THRU 0002-RUTINA-E
+           END-IF
+           IF NOT WKS-FIN-FILE-C
+              IF FILEC-LLAVE = WKS-LLAVE-ANT-C
+                 ADD 1 TO WKS-CONT-DUPLICADOS
+                 MOVE FILEC-LLAVE TO WKS-EX-LLAVE
+                 MOVE "LLAVE DUPLICADA DENTRO DEL ARCHIVO" TO
+                    WKS-EX-RAZON
+                 MOVE "FILE-C" TO WKS-EX-DETALLE
+                 WRITE AREA-EXCEPCION FROM WKS-LINEA-EXCEPCION
+              END-IF
+              MOVE FILEC-LLAVE TO WKS-LLAVE-ANT-C
+           END-IF.
+       0044-LEE-C-E.
+           EXIT.
+
+       0045-INICIO-LEE-D SECTION.
+           READ FILE-D
+           AT END
+              SET WKS-FIN-FILE-D TO TRUE
+              MOVE WKS-LLAVE-FIN-ARCHIVO TO FILED-LLAVE
+           END-READ
+           IF FS-FILE-D NOT = 00 AND FS-FILE-D NOT = 10
+              MOVE 'FILE-D' TO ARCHIVO
+              MOVE 'READ' TO ACCION
+              MOVE 'FILED-LLAVE' TO LLAVE
+              PERFORM 0002-INICIO-RUTINA THRU 0002-RUTINA-E
+           END-IF
+           IF NOT WKS-FIN-FILE-D
+              IF FILED-LLAVE = WKS-LLAVE-ANT-D
+                 ADD 1 TO WKS-CONT-DUPLICADOS
+                 MOVE FILED-LLAVE TO WKS-EX-LLAVE
+                 MOVE "LLAVE DUPLICADA DENTRO DEL ARCHIVO" TO
+                    WKS-EX-RAZON
+                 MOVE "FILE-D" TO WKS-EX-DETALLE
+                 WRITE AREA-EXCEPCION FROM WKS-LINEA-EXCEPCION
+              END-IF
+              MOVE FILED-LLAVE TO WKS-LLAVE-ANT-D
            END-IF.
-       0041-LECTURA1-E.
-           EXIT.
\ No newline at end of file
+       0045-LEE-D-E.
+           EXIT.
+
+       0046-INICIO-LLAVE-MINIMA SECTION.
+      *LA LLAVE QUE SE EVALUA EN ESTA VUELTA ES LA MAS BAJA ENTRE LOS
+      *ARCHIVOS ACTIVOS (ESTO REEMPLAZA LA VIEJA COMPARACION FIJA
+      *ENTRE SOLO DOS PARES DE ARCHIVOS A LA VEZ).
+           MOVE FILEA-LLAVE TO WKS-LLAVE-MINIMA
+           IF FILEB-LLAVE < WKS-LLAVE-MINIMA
+              MOVE FILEB-LLAVE TO WKS-LLAVE-MINIMA
+           END-IF
+           IF FILEC-LLAVE < WKS-LLAVE-MINIMA
+              MOVE FILEC-LLAVE TO WKS-LLAVE-MINIMA
+           END-IF
+           IF WKS-HAY-FILE-D AND FILED-LLAVE < WKS-LLAVE-MINIMA
+              MOVE FILED-LLAVE TO WKS-LLAVE-MINIMA
+           END-IF.
+       0046-LLAVE-MINIMA-E.
+           EXIT.
+
+       0047-INICIO-EVALUA-PRESENCIA SECTION.
+      *DETERMINA CUALES ARCHIVOS ACTIVOS TIENEN LA LLAVE MINIMA EN SU
+      *REGISTRO ACTUAL (ES DECIR, CUALES "TIENEN" ESA CUENTA).
+           SET WKS-A-PRESENTE TO "N"
+           SET WKS-B-PRESENTE TO "N"
+           SET WKS-C-PRESENTE TO "N"
+           SET WKS-D-PRESENTE TO "N"
+
+           IF FILEA-LLAVE = WKS-LLAVE-MINIMA
+              SET WKS-A-PRESENTE TO "S"
+           END-IF
+           IF FILEB-LLAVE = WKS-LLAVE-MINIMA
+              SET WKS-B-PRESENTE TO "S"
+           END-IF
+           IF FILEC-LLAVE = WKS-LLAVE-MINIMA
+              SET WKS-C-PRESENTE TO "S"
+           END-IF
+           IF WKS-HAY-FILE-D AND FILED-LLAVE = WKS-LLAVE-MINIMA
+              SET WKS-D-PRESENTE TO "S"
+           END-IF.
+       0047-EVALUA-PRESENCIA-E.
+           EXIT.
+
+       0048-INICIO-COMPARA-CONTENIDO SECTION.
+      *TODOS LOS ARCHIVOS ACTIVOS TIENEN LA LLAVE MINIMA: SE COMPARA
+      *EL CONTENIDO COMPLETO DEL REGISTRO (NO SOLO LA LLAVE), PERO
+      *UNICAMENTE CUANDO LA FECHA DEL REGISTRO CAE DENTRO DE LA
+      *VENTANA AS-OF VIGENTE.
+           IF FILEA-FECHA >= WKS-FECHA-DESDE AND
+              FILEA-FECHA <= WKS-FECHA-HASTA
+              IF FILEA-NOMBRE = FILEB-NOMBRE AND
+                 FILEA-SALDO = FILEB-SALDO AND
+                 FILEA-NOMBRE = FILEC-NOMBRE AND
+                 FILEA-SALDO = FILEC-SALDO AND
+                 (NOT WKS-HAY-FILE-D OR
+                    (FILEA-NOMBRE = FILED-NOMBRE AND
+                     FILEA-SALDO = FILED-SALDO))
+                 ADD 1 TO WKS-CONT-IGUAL
+              ELSE
+                 ADD 1 TO WKS-CONT-DIFERENTES
+                 MOVE WKS-LLAVE-MINIMA TO WKS-EX-LLAVE
+                 MOVE "CONTENIDO DIFERENTE ENTRE ARCHIVOS" TO
+                    WKS-EX-RAZON
+                 MOVE "VER NOMBRE/SALDO" TO WKS-EX-DETALLE
+                 WRITE AREA-EXCEPCION FROM WKS-LINEA-EXCEPCION
+              END-IF
+           ELSE
+              ADD 1 TO WKS-CONT-IGUAL
+           END-IF.
+       0048-COMPARA-CONTENIDO-E.
+           EXIT.
+
+       0049-INICIO-REGISTRA-FALTANTES SECTION.
+      *AL MENOS UN ARCHIVO ACTIVO NO TIENE LA LLAVE MINIMA: SE
+      *REGISTRA LA EXCEPCION Y SE GENERA UNA LINEA EN EL ARCHIVO DE
+      *CORRECCIONES PARA QUE LA CUENTA SE PUEDA REENVIAR.
+           IF NOT WKS-A-EN-LLAVE-MINIMA
+              ADD 1 TO WKS-CONT-NO-EXISTE-A
+              DISPLAY "LA CUENTA: " WKS-LLAVE-MINIMA
+                      " NO EXISTE EN EL ARCHIVO FILE-A"
+              MOVE WKS-LLAVE-MINIMA TO WKS-EX-LLAVE
+              MOVE "NO EXISTE EN FILE-A" TO WKS-EX-RAZON
+              MOVE SPACES TO WKS-EX-DETALLE
+              WRITE AREA-EXCEPCION FROM WKS-LINEA-EXCEPCION
+              MOVE WKS-LLAVE-MINIMA TO WKS-CO-LLAVE
+              MOVE "FILE-A" TO WKS-CO-ARCHIVO-FALTA
+              MOVE "REENVIAR A FILE-A" TO WKS-CO-ACCION
+              WRITE AREA-CORRECCION FROM WKS-LINEA-CORRECCION
+           END-IF
+           IF NOT WKS-B-EN-LLAVE-MINIMA
+              ADD 1 TO WKS-CONT-NO-EXISTE-B
+              DISPLAY "LA CUENTA: " WKS-LLAVE-MINIMA
+                      " NO EXISTE EN EL ARCHIVO FILE-B"
+              MOVE WKS-LLAVE-MINIMA TO WKS-EX-LLAVE
+              MOVE "NO EXISTE EN FILE-B" TO WKS-EX-RAZON
+              MOVE SPACES TO WKS-EX-DETALLE
+              WRITE AREA-EXCEPCION FROM WKS-LINEA-EXCEPCION
+              MOVE WKS-LLAVE-MINIMA TO WKS-CO-LLAVE
+              MOVE "FILE-B" TO WKS-CO-ARCHIVO-FALTA
+              MOVE "REENVIAR A FILE-B" TO WKS-CO-ACCION
+              WRITE AREA-CORRECCION FROM WKS-LINEA-CORRECCION
+           END-IF
+           IF NOT WKS-C-EN-LLAVE-MINIMA
+              ADD 1 TO WKS-CONT-NO-EXISTE-C
+              DISPLAY "LA CUENTA: " WKS-LLAVE-MINIMA
+                      " NO EXISTE EN EL ARCHIVO FILE-C"
+              MOVE WKS-LLAVE-MINIMA TO WKS-EX-LLAVE
+              MOVE "NO EXISTE EN FILE-C" TO WKS-EX-RAZON
+              MOVE SPACES TO WKS-EX-DETALLE
+              WRITE AREA-EXCEPCION FROM WKS-LINEA-EXCEPCION
+              MOVE WKS-LLAVE-MINIMA TO WKS-CO-LLAVE
+              MOVE "FILE-C" TO WKS-CO-ARCHIVO-FALTA
+              MOVE "REENVIAR A FILE-C" TO WKS-CO-ACCION
+              WRITE AREA-CORRECCION FROM WKS-LINEA-CORRECCION
+           END-IF
+           IF WKS-HAY-FILE-D AND NOT WKS-D-EN-LLAVE-MINIMA
+              ADD 1 TO WKS-CONT-NO-EXISTE-D
+              DISPLAY "LA CUENTA: " WKS-LLAVE-MINIMA
+                      " NO EXISTE EN EL ARCHIVO FILE-D"
+              MOVE WKS-LLAVE-MINIMA TO WKS-EX-LLAVE
+              MOVE "NO EXISTE EN FILE-D" TO WKS-EX-RAZON
+              MOVE SPACES TO WKS-EX-DETALLE
+              WRITE AREA-EXCEPCION FROM WKS-LINEA-EXCEPCION
+              MOVE WKS-LLAVE-MINIMA TO WKS-CO-LLAVE
+              MOVE "FILE-D" TO WKS-CO-ARCHIVO-FALTA
+              MOVE "REENVIAR A FILE-D" TO WKS-CO-ACCION
+              WRITE AREA-CORRECCION FROM WKS-LINEA-CORRECCION
+           END-IF.
+       0049-REGISTRA-FALTANTES-E.
+           EXIT.
+
+       0050-INICIO-AVANZA SECTION.
+      *SE ADELANTA UN REGISTRO UNICAMENTE EN LOS ARCHIVOS QUE TENIAN
+      *LA LLAVE MINIMA; LOS DEMAS SE QUEDAN EN SU LUGAR PORQUE AUN NO
+      *LLEGAN A ESA CUENTA.
+           IF WKS-A-EN-LLAVE-MINIMA
+              PERFORM 0042-INICIO-LEE-A THRU 0042-LEE-A-E
+           END-IF
+           IF WKS-B-EN-LLAVE-MINIMA
+              PERFORM 0043-INICIO-LEE-B THRU 0043-LEE-B-E
+           END-IF
+           IF WKS-C-EN-LLAVE-MINIMA
+              PERFORM 0044-INICIO-LEE-C THRU 0044-LEE-C-E
+           END-IF
+           IF WKS-HAY-FILE-D AND WKS-D-EN-LLAVE-MINIMA
+              PERFORM 0045-INICIO-LEE-D THRU 0045-LEE-D-E
+           END-IF.
+       0050-AVANZA-E.
+           EXIT.
