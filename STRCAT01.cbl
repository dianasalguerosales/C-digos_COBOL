@@ -0,0 +1,105 @@
+******************************************************************
+      * FECHA       : 24/03/2023                                       *
+      * PROGRAMADOR : DIANA STEFFANNY SALGUERO ROSALES                 *
+      * APLICACION  : EDUCACION                                        *
+      * PROGRAMA    : STRCAT01                                         *
+      * TIPO        : SUBPROGRAMA (CALLED)                             *
+      * DESCRIPCION : CONCATENA HASTA TRES CAMPOS ORIGEN (SIN LOS      *
+      *             : ESPACIOS FINALES), SEPARANDOLOS CON UN ESPACIO,  *
+      *             : EN UN CAMPO DESTINO, USANDO STRING CON PUNTERO   *
+      *             : Y CONTROL DE OVERFLOW. PARA REUTILIZAR EN        *
+      *             : CUALQUIER TRABAJO BATCH QUE ARME LINEAS DE       *
+      *             : SALIDA DELIMITADAS.                              *
+      * ARCHIVOS    : NO APLICA PARA ESTE CASO                         *
+      * PROGRAMA(S) : NO APLICA PARA ESTE CASO                         *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRCAT01.
+       AUTHOR. DIANA SALGUERO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+      * FILE-CONTROL.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01 WKS-TEXTO-COMPLETO       PIC X(242) VALUE SPACES.
+       01 WKS-LONGITUD-COMPLETA    PIC 9(03) VALUE ZEROES.
+       01 WKS-PUNTERO-INICIAL      PIC 9(03) VALUE ZEROES.
+       01 WKS-CARACT-ESCRITOS      PIC 9(03) VALUE ZEROES.
+
+       LINKAGE SECTION.
+       01 LK-CAMPO-ORIGEN-1        PIC X(80).
+       01 LK-CAMPO-ORIGEN-2        PIC X(80).
+       01 LK-CAMPO-ORIGEN-3        PIC X(80).
+       01 LK-CAMPO-DESTINO         PIC X(80).
+       01 LK-PUNTERO-DESTINO       PIC 9(03).
+       01 LK-SWITCH-OVERFLOW       PIC X(01).
+           88 LK-HUBO-OVERFLOW                 VALUE "S".
+           88 LK-NO-HUBO-OVERFLOW               VALUE "N".
+       01 LK-TEXTO-DESCARTADO      PIC X(80).
+
+       PROCEDURE DIVISION USING LK-CAMPO-ORIGEN-1
+                                 LK-CAMPO-ORIGEN-2
+                                 LK-CAMPO-ORIGEN-3
+                                 LK-CAMPO-DESTINO
+                                 LK-PUNTERO-DESTINO
+                                 LK-SWITCH-OVERFLOW
+                                 LK-TEXTO-DESCARTADO.
+
+       0000-INICIO SECTION.
+           SET LK-NO-HUBO-OVERFLOW TO TRUE
+           MOVE SPACES TO LK-TEXTO-DESCARTADO
+
+      *TEXTO COMPLETO QUE SE INTENTA ESCRIBIR, SIN ESPACIOS FINALES
+      *EN CADA ORIGEN Y CON UN ESPACIO COMO SEPARADOR ENTRE CAMPOS,
+      *PARA PODER REPORTAR CON EXACTITUD LO QUE NO ALCANZO A ENTRAR
+      *SI HAY OVERFLOW.
+           STRING FUNCTION TRIM(LK-CAMPO-ORIGEN-1) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(LK-CAMPO-ORIGEN-2) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(LK-CAMPO-ORIGEN-3) DELIMITED BY SIZE
+               INTO WKS-TEXTO-COMPLETO
+           END-STRING
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WKS-TEXTO-COMPLETO))
+               TO WKS-LONGITUD-COMPLETA
+           MOVE LK-PUNTERO-DESTINO TO WKS-PUNTERO-INICIAL
+
+           STRING FUNCTION TRIM(LK-CAMPO-ORIGEN-1) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(LK-CAMPO-ORIGEN-2) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(LK-CAMPO-ORIGEN-3) DELIMITED BY SIZE
+               INTO LK-CAMPO-DESTINO WITH POINTER LK-PUNTERO-DESTINO
+           ON OVERFLOW
+               SET LK-HUBO-OVERFLOW TO TRUE
+               PERFORM 0001-INICIO-CALCULA-DESCARTE THRU
+                   0001-CALCULA-DESCARTE-E
+           END-STRING
+
+           GOBACK.
+       0000-INICIO-E.
+           EXIT.
+
+      *TEXTO QUE NO ALCANZO A ESCRIBIRSE: LO QUE QUEDA DE
+      *WKS-TEXTO-COMPLETO DESPUES DE LOS CARACTERES YA ESCRITOS. EL
+      *PUNTERO DEL LLAMADOR PUEDE EMPEZAR EN CUALQUIER POSICION (POR
+      *EJEMPLO, PARA AGREGAR AL FINAL DE UN CAMPO CON CONTENIDO
+      *PREVIO), POR ESO SE MIDE CONTRA WKS-PUNTERO-INICIAL Y NO
+      *CONTRA 1.
+       0001-INICIO-CALCULA-DESCARTE.
+           COMPUTE WKS-CARACT-ESCRITOS =
+               LK-PUNTERO-DESTINO - WKS-PUNTERO-INICIAL
+           IF WKS-CARACT-ESCRITOS < WKS-LONGITUD-COMPLETA
+               MOVE WKS-TEXTO-COMPLETO(WKS-CARACT-ESCRITOS + 1:)
+                   TO LK-TEXTO-DESCARTADO
+           ELSE
+               MOVE SPACES TO LK-TEXTO-DESCARTADO
+           END-IF.
+       0001-CALCULA-DESCARTE-E.
+           EXIT.
