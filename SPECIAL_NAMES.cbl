@@ -9,7 +9,12 @@
            CLASS VOCAL IS 'A' 'E' 'I' 'O' 'U',
            CLASS LETRA iS 'A' THRU 'I' 'J' THRU 'R' 'S' THRU 'Z'
            CLASS PAR IS '0' '2' '4' '6' '8',
-           CLASS NUMERO IS '0' '1' '2' '3' '4' '5' '6' '7' '8' '9'.
+           CLASS IMPAR IS '1' '3' '5' '7' '9',
+           CLASS NUMERO IS '0' '1' '2' '3' '4' '5' '6' '7' '8' '9',
+           CLASS SIMBOLO IS
+               ' ' '!' '"' '#' '$' '%' '&' '''' '(' ')' '*' '+' ','
+               '-' '.' '/' ':' ';' '<' '=' '>' '?' '@' '[' '\' ']'
+               '^' '_' '`' '{' '|' '}' '~'.
 
        INPUT-OUTPUT SECTION.
       * FILE-CONTROL.
@@ -21,6 +26,18 @@
        01 WKS-CAMPO                         PIC X(08) VALUE SPACES.
            88 WKS-FIN-CAMPOS                          VALUE "FIN".
 
+      *CONTADORES DEL RESUMEN DE CIERRE.
+       01 WKS-CONTADORES.
+          02 WKS-CONT-TOTAL                PIC 9(05) VALUE ZEROES.
+          02 WKS-CONT-NUMERIC              PIC 9(05) VALUE ZEROES.
+          02 WKS-CONT-NUMERO               PIC 9(05) VALUE ZEROES.
+          02 WKS-CONT-ALFABETICO           PIC 9(05) VALUE ZEROES.
+          02 WKS-CONT-PAR                  PIC 9(05) VALUE ZEROES.
+          02 WKS-CONT-IMPAR                PIC 9(05) VALUE ZEROES.
+          02 WKS-CONT-LETRA                PIC 9(05) VALUE ZEROES.
+          02 WKS-CONT-VOCAL                PIC 9(05) VALUE ZEROES.
+          02 WKS-CONT-SIMBOLO              PIC 9(05) VALUE ZEROES.
+
        PROCEDURE DIVISION.
 
        00-INICIO-BEGIN SECTION.
@@ -30,53 +47,92 @@
            PERFORM UNTIL WKS-FIN-CAMPOS
 
                ACCEPT WKS-CAMPO FROM SYSIN
-      *             IF WKS-CAMPO = "FIN"
-      *                 SET WKS-FIN-CAMPOS TO TRUE
-      *             END-IF
-
-               IF WKS-CAMPO NUMERIC THEN
-                   DISPLAY WKS-CAMPO ' SI LO ACEPTO COMO NUMERICO'
-               ELSE
-                   DISPLAY WKS-CAMPO ' NO LO ACEPTO COMO NUMERICO'
-               END-IF
-
-               IF WKS-CAMPO NUMERO THEN
-                   DISPLAY WKS-CAMPO ' SI LO ACEPTO COMO NUMERO'
-               ELSE
-                   DISPLAY WKS-CAMPO ' NO LO ACEPTO COMO NUMERO'
-               END-IF
-
-               IF WKS-CAMPO ALPHABETIC THEN
-                   DISPLAY WKS-CAMPO ' SI LO ACEPTO COMO ALFABETICO'
-               ELSE
-                   DISPLAY WKS-CAMPO ' NO LO ACEPTO COMO ALFABETICO'
-               END-IF
-
-               IF WKS-CAMPO PAR THEN
-                   DISPLAY WKS-CAMPO ' SI LO ACEPTO COMO PAR'
+               IF WKS-CAMPO = "FIN"
+                   SET WKS-FIN-CAMPOS TO TRUE
                ELSE
-                   DISPLAY WKS-CAMPO ' NO LO ACEPTO COMO PAR'
-               END-IF
-
-               IF WKS-CAMPO ALPHABETIC THEN
-                   DISPLAY WKS-CAMPO ' SI LO ACEPTO COMO ALFABETICO'
-               ELSE
-                   DISPLAY WKS-CAMPO ' NO LO ACEPTO COMO ALFABETICO'
-               END-IF
-
-               IF WKS-CAMPO LETRA THEN
-                   DISPLAY WKS-CAMPO ' SI LO ACEPTO COMO LETRA'
-               ELSE
-                   DISPLAY WKS-CAMPO ' NO LO ACEPTO COMO LETRA'
-               END-IF
-
-               IF WKS-CAMPO VOCAL THEN
-                   DISPLAY WKS-CAMPO ' SI LO ACEPTO COMO VOCAL'
-               ELSE
-                   DISPLAY WKS-CAMPO ' NO LO ACEPTO COMO VOCAL'
+                   ADD 1 TO WKS-CONT-TOTAL
+
+                   IF WKS-CAMPO NUMERIC THEN
+                       ADD 1 TO WKS-CONT-NUMERIC
+                       DISPLAY WKS-CAMPO ' SI LO ACEPTO COMO NUMERICO'
+                   ELSE
+                       DISPLAY WKS-CAMPO ' NO LO ACEPTO COMO NUMERICO'
+                   END-IF
+
+                   IF WKS-CAMPO NUMERO THEN
+                       ADD 1 TO WKS-CONT-NUMERO
+                       DISPLAY WKS-CAMPO ' SI LO ACEPTO COMO NUMERO'
+                   ELSE
+                       DISPLAY WKS-CAMPO ' NO LO ACEPTO COMO NUMERO'
+                   END-IF
+
+                   IF WKS-CAMPO ALPHABETIC THEN
+                       ADD 1 TO WKS-CONT-ALFABETICO
+                       DISPLAY WKS-CAMPO
+                           ' SI LO ACEPTO COMO ALFABETICO'
+                   ELSE
+                       DISPLAY WKS-CAMPO
+                           ' NO LO ACEPTO COMO ALFABETICO'
+                   END-IF
+
+                   IF WKS-CAMPO PAR THEN
+                       ADD 1 TO WKS-CONT-PAR
+                       DISPLAY WKS-CAMPO ' SI LO ACEPTO COMO PAR'
+                   ELSE
+                       DISPLAY WKS-CAMPO ' NO LO ACEPTO COMO PAR'
+                   END-IF
+
+                   IF WKS-CAMPO IMPAR THEN
+                       ADD 1 TO WKS-CONT-IMPAR
+                       DISPLAY WKS-CAMPO ' SI LO ACEPTO COMO IMPAR'
+                   ELSE
+                       DISPLAY WKS-CAMPO ' NO LO ACEPTO COMO IMPAR'
+                   END-IF
+
+                   IF WKS-CAMPO ALPHABETIC THEN
+                       DISPLAY WKS-CAMPO
+                           ' SI LO ACEPTO COMO ALFABETICO'
+                   ELSE
+                       DISPLAY WKS-CAMPO
+                           ' NO LO ACEPTO COMO ALFABETICO'
+                   END-IF
+
+                   IF WKS-CAMPO LETRA THEN
+                       ADD 1 TO WKS-CONT-LETRA
+                       DISPLAY WKS-CAMPO ' SI LO ACEPTO COMO LETRA'
+                   ELSE
+                       DISPLAY WKS-CAMPO ' NO LO ACEPTO COMO LETRA'
+                   END-IF
+
+                   IF WKS-CAMPO VOCAL THEN
+                       ADD 1 TO WKS-CONT-VOCAL
+                       DISPLAY WKS-CAMPO ' SI LO ACEPTO COMO VOCAL'
+                   ELSE
+                       DISPLAY WKS-CAMPO ' NO LO ACEPTO COMO VOCAL'
+                   END-IF
+
+                   IF WKS-CAMPO SIMBOLO THEN
+                       ADD 1 TO WKS-CONT-SIMBOLO
+                       DISPLAY WKS-CAMPO ' SI LO ACEPTO COMO SIMBOLO'
+                   ELSE
+                       DISPLAY WKS-CAMPO ' NO LO ACEPTO COMO SIMBOLO'
+                   END-IF
                END-IF
 
            END-PERFORM
 
+           DISPLAY ' '
+           DISPLAY '=== RESUMEN DEL LOTE ==='
+           DISPLAY 'TOTAL DE CAMPOS PROCESADOS....: ' WKS-CONT-TOTAL
+           DISPLAY 'NUMERICOS.....................: ' WKS-CONT-NUMERIC
+           DISPLAY 'CLASE NUMERO..................: ' WKS-CONT-NUMERO
+           DISPLAY 'ALFABETICOS...................: '
+               WKS-CONT-ALFABETICO
+           DISPLAY 'PARES.........................: ' WKS-CONT-PAR
+           DISPLAY 'IMPARES.......................: ' WKS-CONT-IMPAR
+           DISPLAY 'CLASE LETRA...................: ' WKS-CONT-LETRA
+           DISPLAY 'VOCALES.......................: ' WKS-CONT-VOCAL
+           DISPLAY 'SIMBOLOS......................: ' WKS-CONT-SIMBOLO
+
            STOP RUN.
-       00-BEGIN-E. EXIT.
\ No newline at end of file
+       00-BEGIN-E. EXIT.
