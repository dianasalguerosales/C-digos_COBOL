@@ -10,90 +10,133 @@
       *ESTA DIVISION ES PARA DECLARAR VARIABLES
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WKS-REGISTRO.
-          02 WKS-CAMPO1      PIC X(01) VALUE ZEROES.
-          02 FILLER          PIC X(01) VALUE ZEROES.
-          02 WKS-CAMPO2      PIC X(01) VALUE ZEROES.
-          02 FILLER          PIC X(01) VALUE ZEROES.
-          02 WKS-CAMPO3      PIC X(01) VALUE ZEROES.
-          02 FILLER          PIC X(01) VALUE ZEROES.
-          02 WKS-CAMPO4      PIC X(01) VALUE ZEROES.
-          02 FILLER          PIC X(01) VALUE ZEROES.
-          02 WKS-CAMPO5      PIC X(01) VALUE ZEROES.
-          02 FILLER          PIC X(01) VALUE ZEROES.
-
-       01 WKS-REGISTRO2.
-          02 WKS-CAMPO           PIC X(01) OCCURS 5.
-             88 WKS-LETRA2                 VALUE "A" THRU "I"
-                                                 "J" THRU "S"
-                                                 "T" THRU "Z".
-             88 WKS-VOCAL2                 VALUE "A" "E" "I" "0" "U".
-             88 WKS-NUMERO2                VALUE "0" THRU "9".
-             88 WKS-PAR2                   VALUE "0" "2" "4" "6" "8".
-             88 WKS-IMPAR2                 VALUE "1" "3" "5" "7" "9".
 
+      *LINEA DE LA PRIMERA FORMA: CARACTER Y RELLENO ALTERNADOS,
+      *AHORA DE LONGITUD VARIABLE EN VEZ DE 5 CAMPOS FIJOS.
+       01 WKS-LINEA1           PIC X(80) VALUE SPACES.
+       01 WKS-TABLA-LINEA1 REDEFINES WKS-LINEA1.
+          02 WKS-CAMPO1-GRUPO OCCURS 40 TIMES.
+             03 WKS-CAMPO1        PIC X(01).
+             03 FILLER            PIC X(01).
+
+      *LINEA DE LA SEGUNDA FORMA: UN CARACTER POR POSICION, AHORA
+      *HASTA 80 EN VEZ DE 5.
+       01 WKS-LINEA2           PIC X(80) VALUE SPACES.
+       01 WKS-TABLA-LINEA2 REDEFINES WKS-LINEA2.
+          02 WKS-CAMPO2            PIC X(01) OCCURS 80 TIMES.
+
+      *DEFINICION UNICA DE LAS CONDICIONES DE CLASIFICACION,
+      *COMPARTIDA POR LAS DOS FORMAS DE EVALUACION (ANTES CADA FORMA
+      *TRAIA SU PROPIA COPIA, Y LA COPIA DE VOCAL TENIA "0" EN VEZ DE
+      *"O").
        01 WKS-CAMPOS-DE-TRABAJO.
-          02 WKS-EVALUADOR       PIC X(01).
-             88 WKS-LETRA1                 VALUE "A" THRU "I"
-                                                 "J" THRU "S"
-                                                 "T" THRU "Z".
-             88 WKS-VOCAL1                 VALUE "A" "E" "I" "0" "U".
-             88 WKS-NUMERO1                VALUE "0" THRU "9".
-             88 WKS-PAR1                   VALUE "0" "2" "4" "6" "8".
-             88 WKS-IMPAR1                 VALUE "1" "3" "5" "7" "9".
-       01 WKS-X               PIC 9(01)    VALUE ZEROES.
+          02 WKS-CARACTER-EVAL   PIC X(01).
+             88 WKS-LETRA                  VALUE "A" THRU "I"
+                                                  "J" THRU "S"
+                                                  "T" THRU "Z".
+             88 WKS-VOCAL                  VALUE "A" "E" "I" "O" "U".
+             88 WKS-NUMERICO                VALUE "0" THRU "9".
+             88 WKS-PAR                     VALUE "0" "2" "4" "6" "8".
+             88 WKS-IMPAR                   VALUE "1" "3" "5" "7" "9".
+          02 WKS-LONGITUD1       PIC 9(02) VALUE ZEROES.
+          02 WKS-LONGITUD2       PIC 9(02) VALUE ZEROES.
+          02 WKS-X               PIC 9(02) VALUE ZEROES.
+
+      *TOTALES DEL LOTE, ACUMULADOS A TRAVES DE AMBAS FORMAS DE
+      *EVALUACION.
+       01 WKS-CONTADORES.
+          02 WKS-CONT-ALFABETICO PIC 9(05) VALUE ZEROES.
+          02 WKS-CONT-VOCAL      PIC 9(05) VALUE ZEROES.
+          02 WKS-CONT-CONSONANTE PIC 9(05) VALUE ZEROES.
+          02 WKS-CONT-NUMERICO   PIC 9(05) VALUE ZEROES.
+          02 WKS-CONT-PAR        PIC 9(05) VALUE ZEROES.
+          02 WKS-CONT-IMPAR      PIC 9(05) VALUE ZEROES.
+          02 WKS-CONT-OTRO       PIC 9(05) VALUE ZEROES.
 
       *AQUI INICIA EL PROCESO DEL PROGRAMA PARA EVALUAR DATOS
        PROCEDURE DIVISION.
       *SECCION PRINCIPAL
        000-INICIO-MAIN SECTION.
-           ACCEPT WKS-REGISTRO FROM SYSIN
-           MOVE 1 TO WKS-X
-           MOVE WKS-CAMPO1 TO WKS-EVALUADOR
-           PERFORM 010-INICIO-EVALUACION1   
-           MOVE 2 TO WKS-X
-           MOVE WKS-CAMPO2 TO WKS-EVALUADOR
-           PERFORM 010-INICIO-EVALUACION1 
-           MOVE 3 TO WKS-X
-           MOVE WKS-CAMPO3 TO WKS-EVALUADOR
-           PERFORM 010-INICIO-EVALUACION1 
-           MOVE 4 TO WKS-X
-           MOVE WKS-CAMPO4 TO WKS-EVALUADOR
-           PERFORM 010-INICIO-EVALUACION1 
-           MOVE 5 TO WKS-X
-           MOVE WKS-CAMPO5 TO WKS-EVALUADOR
-           PERFORM 010-INICIO-EVALUACION1 
+           ACCEPT WKS-LINEA1 FROM SYSIN
+           PERFORM 005-INICIO-LONGITUD1 THRU 005-LONGITUD1-E
+           PERFORM VARYING WKS-X FROM 1 BY 1
+                   UNTIL WKS-X > WKS-LONGITUD1
+               MOVE WKS-CAMPO1(WKS-X) TO WKS-CARACTER-EVAL
+               PERFORM 010-INICIO-EVALUACION THRU 010-EVALUACION-E
+           END-PERFORM
 
            PERFORM 030-INICIO-MENSAJE
 
-           ACCEPT WKS-REGISTRO2 FROM SYSIN
-           MOVE 0 TO WKS-X
-           PERFORM 020-INICIO-EVALUACION2 UNTIL WKS-X = 5
+           ACCEPT WKS-LINEA2 FROM SYSIN
+           PERFORM 006-INICIO-LONGITUD2 THRU 006-LONGITUD2-E
+           PERFORM VARYING WKS-X FROM 1 BY 1
+                   UNTIL WKS-X > WKS-LONGITUD2
+               MOVE WKS-CAMPO2(WKS-X) TO WKS-CARACTER-EVAL
+               PERFORM 010-INICIO-EVALUACION THRU 010-EVALUACION-E
+           END-PERFORM
+
+           PERFORM 040-INICIO-RESUMEN THRU 040-RESUMEN-E
+
            STOP RUN.
        000-MAIN-E. EXIT.
 
-       010-INICIO-EVALUACION1.
-           IF WKS-LETRA1
-              DISPLAY "CAMPO " WKS-X ": " WKS-EVALUADOR " ES ALFABETICO"
-              IF WKS-VOCAL1
-                 DISPLAY "CAMPO " WKS-X ": " WKS-EVALUADOR " ES VOCAL"
+      *LONGITUD REAL DE WKS-LINEA1: POSICION DEL ULTIMO CAMPO NO
+      *EN BLANCO, EXPLORANDO DESDE EL FINAL.
+       005-INICIO-LONGITUD1.
+           PERFORM VARYING WKS-X FROM 40 BY -1
+                   UNTIL WKS-X < 1 OR WKS-CAMPO1(WKS-X) NOT = SPACE
+               CONTINUE
+           END-PERFORM
+           MOVE WKS-X TO WKS-LONGITUD1.
+       005-LONGITUD1-E.
+           EXIT.
+
+      *LONGITUD REAL DE WKS-LINEA2, MISMO CRITERIO QUE ARRIBA.
+       006-INICIO-LONGITUD2.
+           PERFORM VARYING WKS-X FROM 80 BY -1
+                   UNTIL WKS-X < 1 OR WKS-CAMPO2(WKS-X) NOT = SPACE
+               CONTINUE
+           END-PERFORM
+           MOVE WKS-X TO WKS-LONGITUD2.
+       006-LONGITUD2-E.
+           EXIT.
+
+      *EVALUACION DE UN SOLO CARACTER, COMPARTIDA POR AMBAS FORMAS.
+       010-INICIO-EVALUACION.
+           IF WKS-LETRA
+              ADD 1 TO WKS-CONT-ALFABETICO
+              DISPLAY "CAMPO " WKS-X ": " WKS-CARACTER-EVAL
+                      " ES ALFABETICO"
+              IF WKS-VOCAL
+                 ADD 1 TO WKS-CONT-VOCAL
+                 DISPLAY "CAMPO " WKS-X ": " WKS-CARACTER-EVAL
+                         " ES VOCAL"
               ELSE
-                 DISPLAY "CAMPO " WKS-X ": "  WKS-EVALUADOR
+                 ADD 1 TO WKS-CONT-CONSONANTE
+                 DISPLAY "CAMPO " WKS-X ": "  WKS-CARACTER-EVAL
                          " ES CONSONANTE"
               END-IF
            ELSE
-              IF WKS-NUMERO1
-                 DISPLAY "CAMPO " WKS-X ": " WKS-EVALUADOR
+              IF WKS-NUMERICO
+                 ADD 1 TO WKS-CONT-NUMERICO
+                 DISPLAY "CAMPO " WKS-X ": " WKS-CARACTER-EVAL
                          " ES NUMERICO"
-                 IF WKS-PAR1
-                    DISPLAY "CAMPO " WKS-X ": " WKS-EVALUADOR " ES PAR"
+                 IF WKS-PAR
+                    ADD 1 TO WKS-CONT-PAR
+                    DISPLAY "CAMPO " WKS-X ": " WKS-CARACTER-EVAL
+                            " ES PAR"
                  ELSE
-                    DISPLAY "CAMPO " WKS-X ": "  WKS-EVALUADOR
-                    " ES IMPAR"
+                    ADD 1 TO WKS-CONT-IMPAR
+                    DISPLAY "CAMPO " WKS-X ": "  WKS-CARACTER-EVAL
+                            " ES IMPAR"
                  END-IF
+              ELSE
+                 ADD 1 TO WKS-CONT-OTRO
+                 DISPLAY "CAMPO " WKS-X ": " WKS-CARACTER-EVAL
+                         " ES OTRO TIPO DE CARACTER"
               END-IF
            END-IF.
-       010-EVALUACION1-E. EXIT.
+       010-EVALUACION-E. EXIT.
 
        030-INICIO-MENSAJE.
            DISPLAY " ".
@@ -101,29 +144,21 @@
            DISPLAY " ".
        010-MENSAJE-E. EXIT.
 
-       020-INICIO-EVALUACION2.
-           ADD 1 TO WKS-X.
-           IF WKS-LETRA2(WKS-X)
-              DISPLAY "CAMPO " WKS-X ": " WKS-CAMPO(WKS-X)
-                      " ES ALFABETICO"
-              IF WKS-VOCAL2(WKS-X)
-                 DISPLAY "CAMPO " WKS-X ": " WKS-CAMPO(WKS-X)
-                         " ES VOCAL"
-              ELSE
-                 DISPLAY "CAMPO " WKS-X ": " WKS-CAMPO(WKS-X)
-                         " ES CONSONANTE"
-              END-IF
-           ELSE
-              IF WKS-NUMERO2(WKS-X)
-                 DISPLAY "CAMPO " WKS-X ": " WKS-CAMPO(WKS-X)
-                         " ES NUMERICO"
-                 IF WKS-PAR2(WKS-X)
-                    DISPLAY "CAMPO " WKS-X ": " WKS-CAMPO(WKS-X)
-                            " ES PAR"
-                 ELSE
-                    DISPLAY "CAMPO " WKS-X ": " WKS-CAMPO(WKS-X)
-                            " ES IMPAR"
-                 END-IF
-              END-IF
-           END-IF.
-       010-EVALUACION2-E. EXIT.
\ No newline at end of file
+       040-INICIO-RESUMEN.
+           DISPLAY " ".
+           DISPLAY "=== TOTALES DEL LOTE ===".
+           DISPLAY "ALFABETICOS...................: "
+               WKS-CONT-ALFABETICO.
+           DISPLAY "VOCALES.......................: "
+               WKS-CONT-VOCAL.
+           DISPLAY "CONSONANTES...................: "
+               WKS-CONT-CONSONANTE.
+           DISPLAY "NUMERICOS.....................: "
+               WKS-CONT-NUMERICO.
+           DISPLAY "PARES.........................: "
+               WKS-CONT-PAR.
+           DISPLAY "IMPARES.......................: "
+               WKS-CONT-IMPAR.
+           DISPLAY "OTRO TIPO DE CARACTER.........: "
+               WKS-CONT-OTRO.
+       040-RESUMEN-E. EXIT.
