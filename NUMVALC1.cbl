@@ -0,0 +1,56 @@
+******************************************************************
+      * FECHA       : 27/03/2023                                       *
+      * PROGRAMADOR : DIANA STEFFANNY SALGUERO ROSALES                 *
+      * APLICACION  : EDUCACION                                        *
+      * PROGRAMA    : NUMVALC1                                         *
+      * TIPO        : SUBPROGRAMA (CALLED)                             *
+      * DESCRIPCION : CONVIERTE UN CAMPO DE MONEDA CON FORMATO DE      *
+      *             : ESTADO DE CUENTA (SIGNO, SIMBOLO DE MONEDA,      *
+      *             : COMAS DE MILLARES, PUNTO DECIMAL Y SUFIJO        *
+      *             : CR/DB) A UN VALOR NUMERICO CON SIGNO, USANDO     *
+      *             : FUNCTION NUMVAL-C. VALIDA EL CAMPO PRIMERO CON   *
+      *             : FUNCTION TEST-NUMVAL-C PARA QUE EL LLAMADOR      *
+      *             : SEPA SI EL VALOR DEVUELTO ES CONFIABLE.          *
+      * ARCHIVOS    : NO APLICA PARA ESTE CASO                         *
+      * PROGRAMA(S) : NO APLICA PARA ESTE CASO                         *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMVALC1.
+       AUTHOR. DIANA SALGUERO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01 WKS-POSICION-INVALIDA    PIC 9(04) VALUE ZEROES.
+
+       LINKAGE SECTION.
+       01 LK-CAMPO-MONEDA          PIC X(20).
+       01 LK-VALOR-NUMERICO        PIC S9(09)V99.
+       01 LK-SWITCH-ERROR          PIC X(01).
+           88 LK-VALOR-INVALIDO                VALUE "S".
+           88 LK-VALOR-VALIDO                  VALUE "N".
+
+       PROCEDURE DIVISION USING LK-CAMPO-MONEDA
+                                 LK-VALOR-NUMERICO
+                                 LK-SWITCH-ERROR.
+
+       0000-INICIO SECTION.
+           MOVE ZEROES TO LK-VALOR-NUMERICO
+           COMPUTE WKS-POSICION-INVALIDA =
+               FUNCTION TEST-NUMVAL-C(LK-CAMPO-MONEDA)
+
+           IF WKS-POSICION-INVALIDA = ZEROES
+               SET LK-VALOR-VALIDO TO TRUE
+               COMPUTE LK-VALOR-NUMERICO =
+                   FUNCTION NUMVAL-C(LK-CAMPO-MONEDA)
+           ELSE
+               SET LK-VALOR-INVALIDO TO TRUE
+           END-IF
+
+           GOBACK.
+       0000-INICIO-E.
+           EXIT.
