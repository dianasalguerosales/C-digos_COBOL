@@ -22,22 +22,45 @@
        WORKING-STORAGE SECTION.
        01 NOMBRE                      PIC X(8)  VALUE "FERNANDO".
        01 APELLIDO                    PIC X(10) VALUE "MAZARIEGOS".
-       01 DIRECCION                   PIC X(15) VALUE "2CALLE 19-6 Z11".
+       01 DIRECCION                   PIC X(60) VALUE
+              "2CALLE 19-6 Z11 APTO 4B TORRE NORTE".
        01 LARGO-NOMBRE                PIC 9(2)  VALUE ZEROES.
        01 NOMBRE-COMPLETO             PIC X(19) VALUE ZEROES.
        01 FECHA-ACTUAL                PIC 9 VALUE  ZEROES.
        01 HORA-ACTUAL                 PIC 9(8)  VALUE ZEROES.
        01 FECHA-ENTERA                PIC 9(8)  VALUE ZEROES.
        01 DIAS-CUENTA                 PIC 9(2)  VALUE ZEROES.
-       01 CALLE                       PIC X(6)  VALUE ZEROES.
-       01 NUMERO                      PIC X(4)  VALUE ZEROES.
-       01 OTROS-CAMPOS                PIC X(3)  VALUE SPACES.
        01 CONTADOR                    PIC 9(2)  VALUE ZEROES.
        01 ALFA                        PIC X(3)  VALUE ZEROES.
-       01 ALFA-B                      PIC X(20) VALUE "-$12,345.67CR".
+       01 ALFA-B                      PIC X(20) VALUE "$12,345.67CR".
        01 ALFA-2                      PIC X(6)  VALUE "123X56".
        01 NUMERICO                    PIC 9(6)  VALUE ZEROES.
 
+      *CAMPOS PARA LA DEMOSTRACION DEL SUBPROGRAMA ADDRPARS (PARTE
+      *DIRECCION EN UNA CANTIDAD VARIABLE DE SEGMENTOS, EN VEZ DE LOS
+      *TRES CAMPOS FIJOS QUE USABA EL UNSTRING ORIGINAL).
+       01 WKS-ADDR-MAX-SEGMENTOS      PIC 9(02) VALUE 20.
+       01 WKS-ADDR-CANT-SEGMENTOS     PIC 9(02) VALUE ZEROES.
+       01 WKS-ADDR-TABLA-SEGMENTOS.
+          02 WKS-ADDR-SEGMENTO        PIC X(20) OCCURS 20 TIMES.
+       01 WKS-ADDR-I                  PIC 9(02) VALUE ZEROES.
+
+      *CAMPOS PARA LA DEMOSTRACION DEL SUBPROGRAMA ELAPBUS1 (CUENTA
+      *DIAS HABILES ENTRE DOS FECHAS, EXCLUYENDO FINES DE SEMANA Y
+      *FERIADOS, EN VEZ DE LA RESTA FIJA DE DOS FECHAS LITERALES).
+       01 WKS-ELAPBUS-FECHA-INICIO    PIC 9(08) VALUE ZEROES.
+       01 WKS-ELAPBUS-FECHA-FIN       PIC 9(08) VALUE ZEROES.
+       01 WKS-ELAPBUS-DIAS-HABILES    PIC 9(05) VALUE ZEROES.
+       01 WKS-ELAPBUS-SWITCH          PIC X(01) VALUE "N".
+          88 WKS-ELAPBUS-FECHA-INVALIDA          VALUE "S".
+
+      *CAMPOS PARA LA DEMOSTRACION DEL SUBPROGRAMA NUMVALC1 (TERMINA
+      *DE CONVERTIR ALFA-B, UN MONTO CON FORMATO DE ESTADO DE CUENTA,
+      *A UN VALOR NUMERICO CON SIGNO).
+       01 WKS-NUMVALC-VALOR           PIC S9(09)V99 VALUE ZEROES.
+       01 WKS-NUMVALC-SWITCH          PIC X(01) VALUE "N".
+          88 WKS-NUMVALC-VALOR-INVALIDO          VALUE "S".
+
        PROCEDURE DIVISION.
 
        00-INICIO-BEGIN SECTION.
@@ -57,11 +80,19 @@
       ******************************************************************
            DISPLAY "FUNCION PARA SEPARAR UN CADENA EN VARIOS STRINGS"
 
-           UNSTRING DIRECCION DELIMITED BY " " INTO CALLE, NUMERO,
-           OTROS-CAMPOS
-           DISPLAY "LOS DATOS SON: " CALLE
-           DISPLAY NUMERO
-           DISPLAY OTROS-CAMPOS
+      *ADDRPARS PARTE DIRECCION EN LA CANTIDAD DE SEGMENTOS QUE
+      *REALMENTE TRAIGA (UNSTRING A CAMPOS FIJOS SOLO SIRVE CUANDO SE
+      *SABE DE ANTEMANO CUANTOS TOKENS VIENEN).
+           CALL 'ADDRPARS' USING DIRECCION
+                                 WKS-ADDR-MAX-SEGMENTOS
+                                 WKS-ADDR-CANT-SEGMENTOS
+                                 WKS-ADDR-TABLA-SEGMENTOS
+           DISPLAY "LOS DATOS SON (" WKS-ADDR-CANT-SEGMENTOS
+                   " SEGMENTOS):"
+           PERFORM VARYING WKS-ADDR-I FROM 1 BY 1
+                   UNTIL WKS-ADDR-I > WKS-ADDR-CANT-SEGMENTOS
+               DISPLAY "  " WKS-ADDR-SEGMENTO(WKS-ADDR-I)
+           END-PERFORM
            DISPLAY "--------------------------------------------------"
       ******************************************************************
       *       FUNCION PARA OBTENER EL LARGO DE UN STRING               *
@@ -113,23 +144,40 @@
            END-IF
            DISPLAY "--------------------------------------------------"
       ******************************************************************
-      *       FUNCION PARA OBTEBER FECHA COMO ENTERO PARA RESTAR       *
+      *       FUNCION PARA CONTAR DIAS HABILES ENTRE DOS FECHAS        *
       ******************************************************************
-      *    DISPLAY "FUNCION PARA OBTEBER FECHA COMO ENTERO PARA RESTAR"
-      *
-      *    COMPUTE DIAS-CUENTA = FUNCTION INTEGER-OF-DATE (20230317) -
-      *                          FUNCTION INTEGER-OF-DATE (20230313)
-      *    DISPLAY "LA FECHA ENTERA ES: " DIAS-CUENTA
-      *   DISPLAY "--------------------------------------------------"
+           DISPLAY "FUNCION PARA CONTAR DIAS HABILES ENTRE DOS FECHAS"
+
+      *ELAPBUS1 TOMA DOS FECHAS CUALQUIERA Y DEVUELVE LOS DIAS
+      *HABILES ENTRE ELLAS (EXCLUYE SABADO, DOMINGO Y LOS FERIADOS
+      *FIJOS), EN VEZ DE LA RESTA DE CALENDARIO COMPLETO DE ARRIBA.
+           MOVE 20230313 TO WKS-ELAPBUS-FECHA-INICIO
+           MOVE 20230317 TO WKS-ELAPBUS-FECHA-FIN
+           CALL 'ELAPBUS1' USING WKS-ELAPBUS-FECHA-INICIO
+                                 WKS-ELAPBUS-FECHA-FIN
+                                 WKS-ELAPBUS-DIAS-HABILES
+                                 WKS-ELAPBUS-SWITCH
+           DISPLAY "LOS DIAS HABILES SON: " WKS-ELAPBUS-DIAS-HABILES
+           DISPLAY "--------------------------------------------------"
+
            ACCEPT FECHA-ACTUAL FROM DAY-OF-WEEK
            DISPLAY "EL DIA DE LA SEMANA: " FECHA-ACTUAL
       ******************************************************************
       *       FUNCION PARA CONVERTIR UN STRING EN ENTERO Y OPERAR      *
       ******************************************************************
-      *    DISPLAY "FUNCION PARA CONVERTIR UN STRING EN ENTERO Y OPERAR"
-      *
-      *    FUNCTION NUMVAL-C (ALFA-B)
-      *    DISPLAY "EL TOTAL ES: " ALFA-B
-      *    DISPLAY "--------------------------------------------------"
+           DISPLAY "FUNCION PARA CONVERTIR UN STRING EN ENTERO Y OPERAR"
+
+      *NUMVALC1 VALIDA ALFA-B CON FUNCTION TEST-NUMVAL-C ANTES DE
+      *CONVERTIRLO, PARA SABER SI EL MONTO (SIGNO, COMAS, PUNTO
+      *DECIMAL Y SUFIJO CR/DB) VIENE BIEN FORMADO.
+           CALL 'NUMVALC1' USING ALFA-B
+                                 WKS-NUMVALC-VALOR
+                                 WKS-NUMVALC-SWITCH
+           IF WKS-NUMVALC-VALOR-INVALIDO
+               DISPLAY "MONTO INVALIDO: " ALFA-B
+           ELSE
+               DISPLAY "EL TOTAL ES: " WKS-NUMVALC-VALOR
+           END-IF
+           DISPLAY "--------------------------------------------------"
            STOP RUN.
        00-BEGIN-E. EXIT.
\ No newline at end of file
