@@ -0,0 +1,92 @@
+******************************************************************
+      * FECHA       : 27/03/2023                                       *
+      * PROGRAMADOR : DIANA STEFFANNY SALGUERO ROSALES                 *
+      * APLICACION  : EDUCACION                                        *
+      * PROGRAMA    : ADDRPARS                                         *
+      * TIPO        : SUBPROGRAMA (CALLED)                             *
+      * DESCRIPCION : PARTE UNA DIRECCION EN SUS TOKENS DELIMITADOS    *
+      *             : POR ESPACIO, SIN ASUMIR UNA CANTIDAD FIJA DE     *
+      *             : SEGMENTOS (UNSTRING SOLO ACEPTA UNA LISTA FIJA   *
+      *             : DE CAMPOS DESTINO EN TIEMPO DE COMPILACION, POR  *
+      *             : LO QUE AQUI SE RECORRE LA DIRECCION CARACTER     *
+      *             : POR CARACTER Y SE LLENA UNA TABLA CON LOS        *
+      *             : TOKENS QUE VAYAN APARECIENDO). EL LLAMADOR       *
+      *             : INDICA CUANTOS CUPOS TIENE SU TABLA; LOS TOKENS  *
+      *             : QUE NO ALCANCEN CUPO SIMPLEMENTE SE DESCARTAN.   *
+      * ARCHIVOS    : NO APLICA PARA ESTE CASO                         *
+      * PROGRAMA(S) : NO APLICA PARA ESTE CASO                         *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRPARS.
+       AUTHOR. DIANA SALGUERO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01 WKS-LONGITUD-DIR          PIC 9(02) VALUE ZEROES.
+       01 WKS-POS                    PIC 9(02) VALUE ZEROES.
+       01 WKS-INICIO-TOKEN            PIC 9(02) VALUE ZEROES.
+       01 WKS-LONG-TOKEN              PIC 9(02) VALUE ZEROES.
+
+       LINKAGE SECTION.
+       01 LK-DIRECCION               PIC X(60).
+       01 LK-MAX-SEGMENTOS            PIC 9(02).
+       01 LK-CANT-SEGMENTOS            PIC 9(02).
+       01 LK-TABLA-SEGMENTOS.
+           02 LK-SEGMENTO            PIC X(20) OCCURS 20 TIMES.
+
+       PROCEDURE DIVISION USING LK-DIRECCION
+                                 LK-MAX-SEGMENTOS
+                                 LK-CANT-SEGMENTOS
+                                 LK-TABLA-SEGMENTOS.
+
+       0000-INICIO SECTION.
+           MOVE ZEROES TO LK-CANT-SEGMENTOS
+           PERFORM 0001-INICIO-LONGITUD THRU 0001-LONGITUD-E
+           MOVE 1 TO WKS-INICIO-TOKEN
+
+           PERFORM VARYING WKS-POS FROM 1 BY 1
+                   UNTIL WKS-POS > WKS-LONGITUD-DIR + 1
+               PERFORM 0002-INICIO-EVALUA-POS THRU 0002-EVALUA-POS-E
+           END-PERFORM
+
+           GOBACK.
+       0000-INICIO-E.
+           EXIT.
+
+      *LONGITUD REAL DE LK-DIRECCION: POSICION DEL ULTIMO CARACTER NO
+      *EN BLANCO, EXPLORANDO DESDE EL FINAL (MISMO CRITERIO QUE
+      *USO_VAR_88 USA PARA SUS PROPIOS CAMPOS DE LONGITUD VARIABLE).
+       0001-INICIO-LONGITUD SECTION.
+           PERFORM VARYING WKS-POS FROM 60 BY -1
+                   UNTIL WKS-POS < 1
+                      OR LK-DIRECCION(WKS-POS:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM
+           MOVE WKS-POS TO WKS-LONGITUD-DIR.
+       0001-LONGITUD-E.
+           EXIT.
+
+      *UNA POSICION ES FIN DE TOKEN SI ES UN ESPACIO O SI YA PASO EL
+      *FINAL DE LA DIRECCION; EN ESE CASO SE EXTRAE EL TOKEN DESDE
+      *WKS-INICIO-TOKEN (SI NO ESTA VACIO Y SI TODAVIA HAY CUPO EN LA
+      *TABLA DEL LLAMADOR) Y SE PREPARA EL INICIO DEL SIGUIENTE.
+       0002-INICIO-EVALUA-POS SECTION.
+           IF WKS-POS > WKS-LONGITUD-DIR
+              OR LK-DIRECCION(WKS-POS:1) = SPACE
+               COMPUTE WKS-LONG-TOKEN = WKS-POS - WKS-INICIO-TOKEN
+               IF WKS-LONG-TOKEN > 0
+                  AND LK-CANT-SEGMENTOS < LK-MAX-SEGMENTOS
+                   ADD 1 TO LK-CANT-SEGMENTOS
+                   MOVE SPACES TO LK-SEGMENTO(LK-CANT-SEGMENTOS)
+                   MOVE LK-DIRECCION(WKS-INICIO-TOKEN:WKS-LONG-TOKEN)
+                       TO LK-SEGMENTO(LK-CANT-SEGMENTOS)
+               END-IF
+               COMPUTE WKS-INICIO-TOKEN = WKS-POS + 1
+           END-IF.
+       0002-EVALUA-POS-E.
+           EXIT.
