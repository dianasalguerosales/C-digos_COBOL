@@ -10,6 +10,16 @@
                   FILE STATUS IS FS-FILEIN FSE-FILEIN.
            SELECT FTPMOM ASSIGN TO FTPMOM.
       *            FILE STATUS IS FS-FTPMOM FSE-FTPMOM.
+           SELECT ARCHIVO-FTPMOM ASSIGN TO ARCHFTPM.
+           SELECT ARCHIVO-CHECKPOINT ASSIGN TO CHECKPT
+                  FILE STATUS IS FS-CHECKPT FSE-CHECKPT.
+           SELECT RECHAZOS ASSIGN TO RECHAZOS.
+      *LOG DE CORRIDA COMPARTIDO CON LOS DEMAS TRABAJOS BATCH QUE
+      *LLAMAN A DEBD1R00 (VER 0002-INICIO-RUTINA); SE ABRE EN MODO
+      *EXTEND PARA QUE LOS ERRORES DE TODA LA CADENA DE LA NOCHE
+      *QUEDEN EN UN SOLO ARCHIVO, EN EL ORDEN EN QUE OCURRIERON.
+           SELECT ARCHIVO-LOG-ERRORES ASSIGN TO LOGERR
+                  FILE STATUS IS FS-LOGERR.
 
        DATA DIVISION.
        FILE SECTION.
@@ -18,11 +28,29 @@
 
        FD FTPMOM
            RECORDING MODE IS F.
-       01 AREA-SALIDA                 PIC X(263).
+       01 AREA-SALIDA                 PIC X(265).
+
+       FD ARCHIVO-FTPMOM
+           RECORDING MODE IS F.
+       01 AREA-ARCHIVO                PIC X(115).
+
+       FD ARCHIVO-CHECKPOINT
+           RECORDING MODE IS F.
+       01 AREA-CHECKPOINT             PIC X(36).
+
+       FD RECHAZOS
+           RECORDING MODE IS F.
+       01 AREA-RECHAZOS               PIC X(139).
+
+       FD ARCHIVO-LOG-ERRORES
+           RECORDING MODE IS F.
+           COPY RUNLOG.
 
        WORKING-STORAGE SECTION.
-       01 WKS-CONTADOR                PIC 9(02)        VALUE ZEROES.
+       01 WKS-CONTADOR                PIC 9(06)        VALUE ZEROES.
        01 WKS-HEADER1.
+          05 WKS-H-TIPO-REGISTRO      PIC X(01)        VALUE "H".
+          05 FILLER                   PIC X(01)        VALUE "|".
           05 WKS-TRANSACCION          PIC X(11)        VALUE
                 "TRANSACCION".
           05 FILLER                   PIC X(01)        VALUE "|".
@@ -86,6 +114,8 @@
           05 WKS-FILLER               PIC X(06)        VALUE SPACES.
 
        01 WKS-REG-FTPMOM.
+          05 WKS-D-TIPO-REGISTRO      PIC X(01)        VALUE "D".
+          05 FILLER                   PIC X(01)        VALUE "|".
           05 WKS-CODIGO-TRANSACCION   PIC 9(02)        VALUE ZEROES.
           05 FILLER                   PIC X(01)        VALUE "|".
           05 WKS-DIA-FTP              PIC 9(02)        VALUE ZEROES.
@@ -140,20 +170,146 @@
           05 FILLER                   PIC X(01)        VALUE "|".
           05 WKS-FILLER-FTP           PIC X(06)        VALUE SPACES.
 
+      *REGISTRO DE CONTROL (TRAILER) CON LOS TOTALES DEL LOTE
+       01 WKS-TRAILER1.
+          05 WKS-T-TIPO-REGISTRO      PIC X(01)        VALUE "T".
+          05 FILLER                   PIC X(01)        VALUE "|".
+          05 WKS-TR-TITULO            PIC X(15)        VALUE
+                "TOTAL REGISTROS".
+          05 FILLER                   PIC X(01)        VALUE "|".
+          05 WKS-TR-TOTAL-REGISTROS   PIC Z(5)9        VALUE ZEROES.
+          05 FILLER                   PIC X(01)        VALUE "|".
+          05 WKS-TR-VALOR-TITULO      PIC X(11)        VALUE
+                "TOTAL VALOR".
+          05 FILLER                   PIC X(01)        VALUE "|".
+          05 WKS-TR-TOTAL-VALOR       PIC -(9)9.99     VALUE ZEROES.
+
+       01 WKS-CONTROL-TOTALES.
+          02 WKS-TOTAL-VALOR          PIC S9(11)V99 VALUE ZEROES.
+
+      *PUNTO DE REINICIO (CHECKPOINT) PARA REANUDAR UNA CORRIDA QUE
+      *NO TERMINO, SIN VOLVER A PROCESAR LOS REGISTROS YA LEIDOS.
+       01 WKS-REG-CHECKPOINT.
+          05 WKS-CK-REGISTROS-LEIDOS  PIC 9(06)        VALUE ZEROES.
+          05 WKS-CK-CONTADOR          PIC 9(06)        VALUE ZEROES.
+          05 WKS-CK-RECHAZADOS        PIC 9(06)        VALUE ZEROES.
+          05 WKS-CK-TOTAL-VALOR       PIC S9(11)V99    VALUE ZEROES.
+          05 FILLER                   PIC X(05)        VALUE SPACES.
+
+       01 WKS-CONTROL-REINICIO.
+          02 WKS-REG-A-OMITIR         PIC 9(06)        VALUE ZEROES.
+          02 WKS-I-OMITIR             PIC 9(06)        VALUE ZEROES.
+
+      *COPIA DE RESPALDO DE ANCHO FIJO, SIN PIPES NI ENCABEZADO, PARA
+      *EL PROCESO DE ARCHIVO/RETENCION.
+       01 WKS-REG-ARCHIVO.
+          05 WKS-AR-CODIGO-TRANSACCION   PIC 9(02)        VALUE ZEROES.
+          05 WKS-AR-DIA                  PIC 9(02)        VALUE ZEROES.
+          05 WKS-AR-MES                  PIC 9(02)        VALUE ZEROES.
+          05 WKS-AR-CLASE-CUENTA         PIC 9(01)        VALUE ZEROES.
+          05 WKS-AR-NUMERO-CUENTA        PIC 9(10)        VALUE ZEROES.
+          05 WKS-AR-DOCUMENTO.
+             10 WKS-AR-DOCUMENTO-SIGNO   PIC X(01)        VALUE SPACES.
+             10 WKS-AR-DOCUMENTO-RESTO   PIC 99999999     VALUE ZEROES.
+          05 WKS-AR-AGENCIA-ORIGEN       PIC 9(03)        VALUE ZEROES.
+          05 WKS-AR-VALOR.
+             10 WKS-AR-VALOR-SIGNO       PIC X(01)        VALUE SPACES.
+             10 WKS-AR-VALOR-RESTO       PIC 999999999.99 VALUE ZEROES.
+          05 WKS-AR-TIPO-RESERVA1        PIC 9(01)        VALUE ZEROES.
+          05 WKS-AR-VALOR-RESERVA1.
+             10 WKS-AR-VALRES1-SIGNO     PIC X(01)        VALUE SPACES.
+             10 WKS-AR-VALRES1-RESTO     PIC 999999999.99 VALUE ZEROES.
+          05 WKS-AR-TIPO-RESERVA2        PIC 9(01)        VALUE ZEROES.
+          05 WKS-AR-VALOR-RESERVA2.
+             10 WKS-AR-VALRES2-SIGNO     PIC X(01)        VALUE SPACES.
+             10 WKS-AR-VALRES2-RESTO     PIC 999999999.99 VALUE ZEROES.
+          05 WKS-AR-LEGAJO                PIC 9(09)       VALUE ZEROES.
+          05 WKS-AR-TERMINAL-FINANCIERA   PIC 9(04)       VALUE ZEROES.
+          05 WKS-AR-NUM-SECUENCIA         PIC 9(04)       VALUE ZEROES.
+          05 WKS-AR-TIPO-MOVIMIENTO       PIC 9(01)       VALUE ZEROES.
+          05 WKS-AR-SIT-REGISTRO          PIC 9(01)       VALUE ZEROES.
+          05 WKS-AR-GRABA-VERIF           PIC X(08)       VALUE SPACES.
+          05 WKS-AR-ORIGEN-TRANSACCION    PIC 9(02)       VALUE ZEROES.
+          05 WKS-AR-CAJERO                PIC 9(04)       VALUE ZEROES.
+          05 WKS-AR-CODIGO-MONEDA         PIC 9(01)       VALUE ZEROES.
+          05 WKS-AR-CODIGO-MOTIVO         PIC 9(05)       VALUE ZEROES.
+          05 WKS-AR-FILLER                PIC X(06)       VALUE SPACES.
+
+      *VALORES DEL REGISTRO AJUSTADOS A LA CANTIDAD DE DECIMALES DE SU
+      *PROPIA MONEDA (WKS-VR-DECIMALES, TOMADO DEL CATALOGO), ANTES DE
+      *GRABARLOS EN FTPMOM Y EN EL ARCHIVO DE RESPALDO.
+       01 WKS-CONTROL-FORMATO-MONEDA.
+          02 WKS-VALOR-MONEDA         PIC S9(09)V99    VALUE ZEROES.
+          02 WKS-VALRES1-MONEDA       PIC S9(09)V99    VALUE ZEROES.
+          02 WKS-VALRES2-MONEDA       PIC S9(09)V99    VALUE ZEROES.
+          02 WKS-VALOR-ENTERO         PIC S9(09)       VALUE ZEROES.
+          02 WKS-VALRES1-ENTERO       PIC S9(09)       VALUE ZEROES.
+          02 WKS-VALRES2-ENTERO       PIC S9(09)       VALUE ZEROES.
+          02 WKS-VALOR-DECIMOS        PIC S9(10)       VALUE ZEROES.
+          02 WKS-VALRES1-DECIMOS      PIC S9(10)       VALUE ZEROES.
+          02 WKS-VALRES2-DECIMOS      PIC S9(10)       VALUE ZEROES.
+
        01 WKS-FIN                     PIC X(01)        VALUE SPACES.
           88 WKS-FIN-FILEIN                            VALUE HIGH-VALUES
            .
           88 WKS-FIN-FTPMOM                            VALUE HIGH-VALUES
            .
 
-       01 WKS-CONT-LEIDOS             PIC 9(02)        VALUE ZEROES.
-       01 WKS-CONT-ESCRITOS           PIC 9(02)        VALUE ZEROES.
+       01 WKS-CONT-LEIDOS             PIC 9(06)        VALUE ZEROES.
+       01 WKS-CONT-ESCRITOS           PIC 9(06)        VALUE ZEROES.
+
+      *CATALOGO DE CODIGOS DE MONEDA VALIDOS Y SUS DECIMALES
+       01 WKS-CATALOGO-MONEDA.
+          02 FILLER PIC 9(02) VALUE 12.
+          02 FILLER PIC 9(02) VALUE 22.
+          02 FILLER PIC 9(02) VALUE 32.
+          02 FILLER PIC 9(02) VALUE 90.
+       01 WKS-TABLA-MONEDA REDEFINES WKS-CATALOGO-MONEDA.
+          02 WKS-CM-ENTRADA OCCURS 4 TIMES
+                                      INDEXED BY WKS-IX-MONEDA.
+             03 WKS-CM-CODIGO        PIC 9(01).
+             03 WKS-CM-DECIMALES     PIC 9(01).
+
+       01 WKS-CONTROL-VALIDACION.
+          02 WKS-VR-VALIDO            PIC X(01) VALUE "S".
+             88 WKS-REGISTRO-VALIDO             VALUE "S".
+          02 WKS-VR-RAZON             PIC X(30) VALUE SPACES.
+          02 WKS-VR-DECIMALES         PIC 9(01) VALUE 2.
+          02 WKS-CONT-RECHAZADOS      PIC 9(06) VALUE ZEROES.
+
+      *REGISTRO DEL ARCHIVO DE RECHAZOS: EL REGISTRO ORIGINAL DE
+      *FILE-IN TAL CUAL VINO, MAS EL MOTIVO DEL RECHAZO.
+       01 WKS-REG-RECHAZO.
+          05 WKS-RZ-REGISTRO          PIC X(108) VALUE SPACES.
+          05 FILLER                   PIC X(01)  VALUE "|".
+          05 WKS-RZ-RAZON             PIC X(30)  VALUE SPACES.
+
+      *CAMPOS PARA ARMAR WKS-RZ-RAZON CON EL MOTIVO DE RECHAZO MAS EL
+      *NUMERO DE CUENTA DEL REGISTRO, USANDO EL SUBPROGRAMA
+      *REUTILIZABLE STRCAT01 EN VEZ DE UN STRING MANUAL.
+       01 WKS-RZ-CUENTA-ALFA           PIC X(10)  VALUE SPACES.
+       01 WKS-STRCAT-ORIGEN-1          PIC X(80)  VALUE SPACES.
+       01 WKS-STRCAT-ORIGEN-2          PIC X(80)  VALUE SPACES.
+       01 WKS-STRCAT-ORIGEN-3          PIC X(80)  VALUE SPACES.
+       01 WKS-STRCAT-DESTINO           PIC X(80)  VALUE SPACES.
+       01 WKS-STRCAT-PUNTERO           PIC 9(03)  VALUE 1.
+       01 WKS-STRCAT-SWITCH            PIC X(01)  VALUE "N".
+       01 WKS-STRCAT-DESCARTE          PIC X(80)  VALUE SPACES.
 
        01 PROGRAMA                    PIC X(08)        VALUE SPACES.
        01 ARCHIVO                     PIC X(08)        VALUE SPACES.
        01 ACCION                      PIC X(10)        VALUE SPACES.
        01 LLAVE                       PIC X(32)        VALUE SPACES.
 
+       01 FS-LOGERR                   PIC X(02)        VALUE ZEROES.
+
+      *FECHA/HORA DEL SISTEMA PARA SELLAR CADA RENGLON DEL LOG
+      *COMPARTIDO (VER 0009-INICIO-LOG-ERROR).
+       01 WKS-FECHA-HORA-ACTUAL.
+          02 WKS-FH-FECHA              PIC 9(08).
+          02 WKS-FH-HORA               PIC 9(06).
+          02 FILLER                    PIC X(07).
+
        01 FILE-STATUS.
           02 FS-FILEIN                PIC 9(2)         VALUE ZEROES.
           02 FSE-FILEIN.
@@ -163,6 +319,14 @@
                                                        VALUE ZEROES.
              03 FSE-FEEDBACK          PIC S9(4) COMP-5
                                                        VALUE ZEROES.
+          02 FS-CHECKPT               PIC 9(2)         VALUE ZEROES.
+          02 FSE-CHECKPT.
+             03 FSE-CK-RETURN         PIC S9(4) COMP-5
+                                                       VALUE ZEROES.
+             03 FSE-CK-FUNCTION       PIC S9(4) COMP-5
+                                                       VALUE ZEROES.
+             03 FSE-CK-FEEDBACK       PIC S9(4) COMP-5
+                                                       VALUE ZEROES.
 
        PROCEDURE DIVISION.
 
@@ -175,14 +339,21 @@
            EXIT.
 
        0001-INICIO-VALIDACION SECTION.
+      *EL LOG DE CORRIDA SE ABRE DE PRIMERO, ANTES DE CUALQUIER OTRO
+      *ARCHIVO, PARA QUE QUEDE DISPONIBLE SI 0002-INICIO-RUTINA TIENE
+      *QUE REGISTRAR UNA FALLA EN LA APERTURA DE FILE-IN MISMO.
+           OPEN EXTEND ARCHIVO-LOG-ERRORES
+           IF FS-LOGERR = "35"
+              OPEN OUTPUT ARCHIVO-LOG-ERRORES
+           END-IF
+
            OPEN INPUT FILE-IN
-           OPEN OUTPUT FTPMOM
 
            EVALUATE TRUE
            WHEN(FS-FILEIN = 97)
-                MOVE ZEROES TO FS-MOMDCO
+                MOVE ZEROES TO FS-FILEIN
            WHEN(FS-FILEIN = 00)
-                DISPLAY "FILE STATUS : " FS-FILEIN 
+                DISPLAY "FILE STATUS : " FS-FILEIN
                 CONTINUE
            WHEN OTHER
                 MOVE 'FILE-IN' TO ARCHIVO
@@ -190,34 +361,84 @@
                 MOVE 'LLAVE' TO LLAVE
                 PERFORM 0002-INICIO-RUTINA THRU 0002-RUTINA-E
                 STOP RUN
-           END-EVALUATE.
+           END-EVALUATE
+
+           PERFORM 0007-INICIO-REINICIO THRU 0007-REINICIO-E
+
+           IF WKS-REG-A-OMITIR > ZEROES
+              OPEN EXTEND FTPMOM
+              OPEN EXTEND ARCHIVO-FTPMOM
+              OPEN EXTEND RECHAZOS
+           ELSE
+              OPEN OUTPUT FTPMOM
+              OPEN OUTPUT ARCHIVO-FTPMOM
+              OPEN OUTPUT RECHAZOS
+           END-IF.
        0001-VALIDACION-E.
            EXIT.
 
        0002-INICIO-RUTINA SECTION.
            MOVE 'EDUK3011' TO PROGRAMA
            CALL 'DEBD1R00' USING PROGRAMA, ARCHIVO, ACCION, LLAVE,
-              FS-FILEIN, FS-FILEIN.
+              FS-FILEIN, FSE-FILEIN
+
+           PERFORM 0009-INICIO-LOG-ERROR THRU 0009-LOG-ERROR-E.
        0002-RUTINA-E.
            EXIT.
 
        0003-INICIO-CIERRE SECTION.
-           CLOSE FILE-IN, FTPMOM.
+           CLOSE FILE-IN, FTPMOM, ARCHIVO-FTPMOM, RECHAZOS,
+                 ARCHIVO-LOG-ERRORES.
        0003-CIERRE-E.
            EXIT.
 
+      *UN RENGLON DEL LOG COMPARTIDO POR CADA LLAMADA A DEBD1R00, CON
+      *FECHA Y HORA PARA QUE LA SECUENCIA DE ERRORES DE TODA LA
+      *CADENA NOCTURNA (ESTE TRABAJO, INTEGRIDAD, ETC.) SE PUEDA
+      *RECONSTRUIR LEYENDO UN SOLO ARCHIVO.
+       0009-INICIO-LOG-ERROR SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WKS-FECHA-HORA-ACTUAL
+           MOVE WKS-FH-FECHA TO RUNLOG-FECHA
+           MOVE WKS-FH-HORA TO RUNLOG-HORA
+           MOVE PROGRAMA TO RUNLOG-PROGRAMA
+           MOVE ARCHIVO TO RUNLOG-ARCHIVO
+           MOVE ACCION TO RUNLOG-ACCION
+           MOVE LLAVE TO RUNLOG-LLAVE
+           WRITE RUNLOG-REGISTRO.
+       0009-LOG-ERROR-E.
+           EXIT.
+
        0004-INICIO-PROCESO SECTION.
+           IF WKS-REG-A-OMITIR > ZEROES
+              MOVE WKS-CK-CONTADOR TO WKS-CONTADOR
+              MOVE WKS-CK-RECHAZADOS TO WKS-CONT-RECHAZADOS
+              MOVE WKS-CK-TOTAL-VALOR TO WKS-TOTAL-VALOR
+              PERFORM 0008-INICIO-OMITIR THRU 0008-OMITIR-E
+           END-IF
+
            READ FILE-IN
            AT END
               SET WKS-FIN-FILEIN TO TRUE
            END-READ
-           MOVE 'FILE-IN' TO ARCHIVO
-           MOVE 'READ' TO ACCION
-           MOVE 'LLAVE' TO LLAVE
-           PERFORM 0002-INICIO-RUTINA THRU 0002-RUTINA-E
-           WRITE AREA-SALIDA FROM WKS-HEADER1
-           PERFORM UNTIL WKS-FIN-FILEIN 
+           IF FS-FILEIN NOT = 00 AND FS-FILEIN NOT = 10
+              MOVE 'FILE-IN' TO ARCHIVO
+              MOVE 'READ' TO ACCION
+              MOVE 'LLAVE' TO LLAVE
+              PERFORM 0002-INICIO-RUTINA THRU 0002-RUTINA-E
+           END-IF
+
+           IF WKS-REG-A-OMITIR = ZEROES
+              WRITE AREA-SALIDA FROM WKS-HEADER1
+           END-IF
 
+           PERFORM UNTIL WKS-FIN-FILEIN
+
+                   PERFORM 0006-INICIO-VALIDA-REGISTRO THRU
+                      0006-VALIDA-REGISTRO-E
+
+                   IF WKS-REGISTRO-VALIDO
+                   PERFORM 0010-INICIO-FORMATO-MONEDA THRU
+                      0010-FORMATO-MONEDA-E
                    ADD 1 TO WKS-CONTADOR
                    MOVE FILE-CODIGO-TRANSACCION TO
                       WKS-CODIGO-TRANSACCION
@@ -232,26 +453,27 @@
                    END-IF
                    MOVE FILE-DOCUMENTO TO WKS-DOCUMENTO-RESTO
                    MOVE FILE-AGENCIA-ORIGEN TO WKS-AGENCIA-ORIGEN
-                   IF FILE-VALOR < 0
+                   IF WKS-VALOR-MONEDA < 0
                       MOVE "-" TO WKS-VALOR-SIGNO
                    ELSE
                       MOVE "+" TO WKS-VALOR-SIGNO
                    END-IF
-                   MOVE FILE-VALOR TO WKS-VALOR-RESTO
+                   MOVE WKS-VALOR-MONEDA TO WKS-VALOR-RESTO
+                   ADD WKS-VALOR-MONEDA TO WKS-TOTAL-VALOR
                    MOVE FILE-TIPO-RESERVA1 TO WKS-TIPO-RESERVA1
-                   IF FILE-VALOR-RESERVA1 < 0
+                   IF WKS-VALRES1-MONEDA < 0
                       MOVE "-" TO WKS-VALRES1-SIGNO
                    ELSE
                       MOVE "+" TO WKS-VALRES1-SIGNO
                    END-IF
-                   MOVE FILE-VALOR-RESERVA1 TO WKS-VALRES1-RESTO
+                   MOVE WKS-VALRES1-MONEDA TO WKS-VALRES1-RESTO
                    MOVE FILE-TIPO-RESERVA2 TO WKS-TIPO-RESERVA2
-                   IF FILE-VALOR-RESERVA2 < 0
+                   IF WKS-VALRES2-MONEDA < 0
                       MOVE "-" TO WKS-VALRES2-SIGNO
                    ELSE
                       MOVE "+" TO WKS-VALRES2-SIGNO
                    END-IF
-                   MOVE FILE-VALOR-RESERVA2 TO WKS-VALRES2-RESTO
+                   MOVE WKS-VALRES2-MONEDA TO WKS-VALRES2-RESTO
                    MOVE FILE-LEGAJO TO WKS-LEGAJO-FTP
                    MOVE FILE-TERMINAL-FINANCIERA TO
                       WKS-TERMINAL-FINANCIERA
@@ -268,13 +490,223 @@
 
                    WRITE AREA-SALIDA FROM WKS-REG-FTPMOM
 
-                   READ MOMDCO
+                   MOVE WKS-CODIGO-TRANSACCION TO
+                      WKS-AR-CODIGO-TRANSACCION
+                   MOVE WKS-DIA-FTP TO WKS-AR-DIA
+                   MOVE WKS-MES-FTP TO WKS-AR-MES
+                   MOVE WKS-CLASE-CUENTA-FTP TO WKS-AR-CLASE-CUENTA
+                   MOVE WKS-NUMERO-CUENTA TO WKS-AR-NUMERO-CUENTA
+                   MOVE WKS-DOCUMENTO-SIGNO TO WKS-AR-DOCUMENTO-SIGNO
+                   MOVE WKS-DOCUMENTO-RESTO TO WKS-AR-DOCUMENTO-RESTO
+                   MOVE WKS-AGENCIA-ORIGEN TO WKS-AR-AGENCIA-ORIGEN
+                   MOVE WKS-VALOR-SIGNO TO WKS-AR-VALOR-SIGNO
+                   MOVE WKS-VALOR-RESTO TO WKS-AR-VALOR-RESTO
+                   MOVE WKS-TIPO-RESERVA1 TO WKS-AR-TIPO-RESERVA1
+                   MOVE WKS-VALRES1-SIGNO TO WKS-AR-VALRES1-SIGNO
+                   MOVE WKS-VALRES1-RESTO TO WKS-AR-VALRES1-RESTO
+                   MOVE WKS-TIPO-RESERVA2 TO WKS-AR-TIPO-RESERVA2
+                   MOVE WKS-VALRES2-SIGNO TO WKS-AR-VALRES2-SIGNO
+                   MOVE WKS-VALRES2-RESTO TO WKS-AR-VALRES2-RESTO
+                   MOVE WKS-LEGAJO-FTP TO WKS-AR-LEGAJO
+                   MOVE WKS-TERMINAL-FINANCIERA TO
+                      WKS-AR-TERMINAL-FINANCIERA
+                   MOVE WKS-NUM-SECUENCIA-FTP TO WKS-AR-NUM-SECUENCIA
+                   MOVE WKS-TIPO-MOVIMIENTO-FTP TO
+                      WKS-AR-TIPO-MOVIMIENTO
+                   MOVE WKS-SIT-REGISTRO-FTP TO WKS-AR-SIT-REGISTRO
+                   MOVE WKS-GRABA-VERIF TO WKS-AR-GRABA-VERIF
+                   MOVE WKS-ORIGEN-TRANSACCION TO
+                      WKS-AR-ORIGEN-TRANSACCION
+                   MOVE WKS-CAJERO-FTP TO WKS-AR-CAJERO
+                   MOVE WKS-CODIGO-MONEDA-FTP TO WKS-AR-CODIGO-MONEDA
+                   MOVE WKS-CODIGO-MOTIVO-FTP TO WKS-AR-CODIGO-MOTIVO
+                   MOVE WKS-FILLER-FTP TO WKS-AR-FILLER
+
+                   WRITE AREA-ARCHIVO FROM WKS-REG-ARCHIVO
+                   ELSE
+                      ADD 1 TO WKS-CONT-RECHAZADOS
+                      DISPLAY "REGISTRO RECHAZADO: " WKS-VR-RAZON
+                      MOVE FILE-IN-REGISTRO TO WKS-RZ-REGISTRO
+
+                      MOVE SPACES TO WKS-STRCAT-ORIGEN-1
+                      MOVE SPACES TO WKS-STRCAT-ORIGEN-2
+                      MOVE SPACES TO WKS-STRCAT-ORIGEN-3
+                      MOVE SPACES TO WKS-STRCAT-DESTINO
+                      MOVE WKS-VR-RAZON TO WKS-STRCAT-ORIGEN-1
+                      MOVE "CUENTA" TO WKS-STRCAT-ORIGEN-2
+                      MOVE WKS-NUMERO-CUENTA TO WKS-RZ-CUENTA-ALFA
+                      MOVE WKS-RZ-CUENTA-ALFA TO WKS-STRCAT-ORIGEN-3
+                      MOVE 1 TO WKS-STRCAT-PUNTERO
+                      CALL 'STRCAT01' USING WKS-STRCAT-ORIGEN-1
+                                            WKS-STRCAT-ORIGEN-2
+                                            WKS-STRCAT-ORIGEN-3
+                                            WKS-STRCAT-DESTINO
+                                            WKS-STRCAT-PUNTERO
+                                            WKS-STRCAT-SWITCH
+                                            WKS-STRCAT-DESCARTE
+                      MOVE WKS-STRCAT-DESTINO(1:30) TO WKS-RZ-RAZON
+
+                      WRITE AREA-RECHAZOS FROM WKS-REG-RECHAZO
+                   END-IF
+
+      *CHECKPOINT POR CADA REGISTRO, PARA QUE UN ABEND A MITAD DE
+      *ARCHIVO DEJE UN PUNTO DE REINICIO UTIL (NO SOLO AL TERMINAR).
+                   PERFORM 0009-INICIO-GRABA-CHECKPOINT THRU
+                      0009-GRABA-CHECKPOINT-E
+
+                   READ FILE-IN
                    AT END
                       SET WKS-FIN-FILEIN TO TRUE
                    END-READ
 
            END-PERFORM
 
-           DISPLAY "EL TOTAL DE REGISTRO LEIDOS ES: " WKS-CONTADOR.
+           DISPLAY "EL TOTAL DE REGISTRO LEIDOS ES: " WKS-CONTADOR
+           DISPLAY "EL TOTAL DE REGISTROS RECHAZADOS ES: "
+                   WKS-CONT-RECHAZADOS
+
+           MOVE WKS-CONTADOR TO WKS-TR-TOTAL-REGISTROS
+           MOVE WKS-TOTAL-VALOR TO WKS-TR-TOTAL-VALOR
+           WRITE AREA-SALIDA FROM WKS-TRAILER1
+
+      *SE LLEGO AL FINAL DE FILE-IN SIN ABEND, ASI QUE EL PUNTO DE
+      *REINICIO DE ESTA CORRIDA YA NO SIRVE PARA NADA; SE REINICIA A
+      *CERO PARA QUE LA SIGUIENTE CORRIDA EMPIECE DESDE EL PRINCIPIO
+      *EN VEZ DE HEREDAR LOS TOTALES DE UNA CORRIDA YA TERMINADA.
+           PERFORM 0011-INICIO-LIMPIA-CHECKPOINT THRU
+              0011-LIMPIA-CHECKPOINT-E.
        0004-PROCESO-E.
+           EXIT.
+
+       0006-INICIO-VALIDA-REGISTRO SECTION.
+      *VALIDACIONES DE DOMINIO ANTES DE ESCRIBIR EL REGISTRO EN FTPMOM
+           SET WKS-REGISTRO-VALIDO TO TRUE
+           MOVE SPACES TO WKS-VR-RAZON
+           MOVE 2 TO WKS-VR-DECIMALES
+
+           SET WKS-IX-MONEDA TO 1
+           SEARCH WKS-CM-ENTRADA
+              AT END
+                 SET WKS-VR-VALIDO TO "N"
+                 MOVE "CODIGO DE MONEDA NO CATALOGADO" TO
+                    WKS-VR-RAZON
+              WHEN WKS-CM-CODIGO(WKS-IX-MONEDA) = FILE-CODIGO-MONEDA
+                 MOVE WKS-CM-DECIMALES(WKS-IX-MONEDA) TO
+                    WKS-VR-DECIMALES
+           END-SEARCH
+
+           IF WKS-REGISTRO-VALIDO AND
+              (FILE-TIPO-MOVIMIENTO < 1 OR FILE-TIPO-MOVIMIENTO > 5)
+              SET WKS-VR-VALIDO TO "N"
+              MOVE "TIPO DE MOVIMIENTO FUERA DE RANGO" TO
+                 WKS-VR-RAZON
+           END-IF
+
+           IF WKS-REGISTRO-VALIDO AND
+              (FILE-CLASE-CUENTA < 1 OR FILE-CLASE-CUENTA > 9)
+              SET WKS-VR-VALIDO TO "N"
+              MOVE "CLASE DE CUENTA FUERA DE RANGO" TO
+                 WKS-VR-RAZON
+           END-IF
+
+           IF WKS-REGISTRO-VALIDO AND
+              (FILE-SIT-REGISTRO NOT = 0 AND FILE-SIT-REGISTRO NOT = 1)
+              SET WKS-VR-VALIDO TO "N"
+              MOVE "SITUACION DE REGISTRO INVALIDA" TO
+                 WKS-VR-RAZON
+           END-IF.
+       0006-VALIDA-REGISTRO-E.
+           EXIT.
+
+       0007-INICIO-REINICIO SECTION.
+      *DETERMINA SI EXISTE UN PUNTO DE REINICIO DE UNA CORRIDA
+      *ANTERIOR QUE NO TERMINO, PARA REANUDAR DESDE AHI.
+           MOVE ZEROES TO WKS-REG-A-OMITIR
+           OPEN INPUT ARCHIVO-CHECKPOINT
+
+           EVALUATE TRUE
+           WHEN(FS-CHECKPT = 35)
+                CONTINUE
+           WHEN(FS-CHECKPT = 00)
+                READ ARCHIVO-CHECKPOINT INTO WKS-REG-CHECKPOINT
+                END-READ
+                MOVE WKS-CK-REGISTROS-LEIDOS TO WKS-REG-A-OMITIR
+           WHEN OTHER
+                MOVE 'CHECKPT' TO ARCHIVO
+                MOVE 'OPEN' TO ACCION
+                MOVE 'LLAVE' TO LLAVE
+                PERFORM 0002-INICIO-RUTINA THRU 0002-RUTINA-E
+           END-EVALUATE
+
+           CLOSE ARCHIVO-CHECKPOINT.
+       0007-REINICIO-E.
+           EXIT.
+
+       0008-INICIO-OMITIR SECTION.
+      *OMITE LOS REGISTROS DE FILE-IN YA PROCESADOS EN LA CORRIDA
+      *ANTERIOR, SEGUN EL PUNTO DE REINICIO LEIDO DEL CHECKPOINT.
+           MOVE ZEROES TO WKS-I-OMITIR
+           PERFORM UNTIL WKS-I-OMITIR >= WKS-REG-A-OMITIR
+                          OR WKS-FIN-FILEIN
+              ADD 1 TO WKS-I-OMITIR
+              READ FILE-IN
+              AT END
+                 SET WKS-FIN-FILEIN TO TRUE
+              END-READ
+           END-PERFORM.
+       0008-OMITIR-E.
+           EXIT.
+
+       0009-INICIO-GRABA-CHECKPOINT SECTION.
+      *ACTUALIZA EL PUNTO DE REINICIO CON LOS TOTALES ACUMULADOS DE
+      *ESTA CORRIDA, PARA QUE UNA EJECUCION POSTERIOR PUEDA CONTINUAR.
+           ADD WKS-CONTADOR WKS-CONT-RECHAZADOS GIVING
+              WKS-CK-REGISTROS-LEIDOS
+           MOVE WKS-CONTADOR TO WKS-CK-CONTADOR
+           MOVE WKS-CONT-RECHAZADOS TO WKS-CK-RECHAZADOS
+           MOVE WKS-TOTAL-VALOR TO WKS-CK-TOTAL-VALOR
+
+           OPEN OUTPUT ARCHIVO-CHECKPOINT
+           WRITE AREA-CHECKPOINT FROM WKS-REG-CHECKPOINT
+           CLOSE ARCHIVO-CHECKPOINT.
+       0009-GRABA-CHECKPOINT-E.
+           EXIT.
+
+      *REINICIA EL PUNTO DE REINICIO A CERO, SIN IMPORTAR LOS
+      *CONTADORES DE LA CORRIDA QUE ACABA DE TERMINAR.
+       0011-INICIO-LIMPIA-CHECKPOINT SECTION.
+           MOVE ZEROES TO WKS-REG-CHECKPOINT
+           OPEN OUTPUT ARCHIVO-CHECKPOINT
+           WRITE AREA-CHECKPOINT FROM WKS-REG-CHECKPOINT
+           CLOSE ARCHIVO-CHECKPOINT.
+       0011-LIMPIA-CHECKPOINT-E.
+           EXIT.
+
+       0010-INICIO-FORMATO-MONEDA SECTION.
+      *REDONDEA EL VALOR Y LAS RESERVAS A LA CANTIDAD DE DECIMALES
+      *PROPIA DE LA MONEDA DEL REGISTRO (WKS-VR-DECIMALES), YA QUE NO
+      *TODAS LAS MONEDAS DEL CATALOGO MANEJAN CENTESIMOS.
+           EVALUATE WKS-VR-DECIMALES
+           WHEN 0
+                COMPUTE WKS-VALOR-ENTERO ROUNDED = FILE-VALOR
+                MOVE WKS-VALOR-ENTERO TO WKS-VALOR-MONEDA
+                COMPUTE WKS-VALRES1-ENTERO ROUNDED = FILE-VALOR-RESERVA1
+                MOVE WKS-VALRES1-ENTERO TO WKS-VALRES1-MONEDA
+                COMPUTE WKS-VALRES2-ENTERO ROUNDED = FILE-VALOR-RESERVA2
+                MOVE WKS-VALRES2-ENTERO TO WKS-VALRES2-MONEDA
+           WHEN 1
+                COMPUTE WKS-VALOR-DECIMOS ROUNDED = FILE-VALOR * 10
+                COMPUTE WKS-VALOR-MONEDA = WKS-VALOR-DECIMOS / 10
+                COMPUTE WKS-VALRES1-DECIMOS ROUNDED =
+                   FILE-VALOR-RESERVA1 * 10
+                COMPUTE WKS-VALRES1-MONEDA = WKS-VALRES1-DECIMOS / 10
+                COMPUTE WKS-VALRES2-DECIMOS ROUNDED =
+                   FILE-VALOR-RESERVA2 * 10
+                COMPUTE WKS-VALRES2-MONEDA = WKS-VALRES2-DECIMOS / 10
+           WHEN OTHER
+                MOVE FILE-VALOR TO WKS-VALOR-MONEDA
+                MOVE FILE-VALOR-RESERVA1 TO WKS-VALRES1-MONEDA
+                MOVE FILE-VALOR-RESERVA2 TO WKS-VALRES2-MONEDA
+           END-EVALUATE.
+       0010-FORMATO-MONEDA-E.
            EXIT.
\ No newline at end of file
