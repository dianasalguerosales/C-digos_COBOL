@@ -0,0 +1,29 @@
+      ******************************************************************
+      * COPY        : FILE-IN                                          *
+      * DESCRIPCION : LAYOUT DEL REGISTRO DE ENTRADA DE MOMDCO PARA    *
+      *             : LA EXTRACCION DIARIA HACIA FTPMOM (EDUC3011).    *
+      ******************************************************************
+       01 FILE-IN-REGISTRO.
+          05 FILE-CODIGO-TRANSACCION     PIC 9(02).
+          05 FILE-DIA                    PIC 9(02).
+          05 FILE-MES                    PIC 9(02).
+          05 FILE-CLASE-CUENTA           PIC 9(01).
+          05 FILE-NUMERO-CUENTA          PIC 9(10).
+          05 FILE-DOCUMENTO              PIC S9(08).
+          05 FILE-AGENCIA-ORIGEN         PIC 9(03).
+          05 FILE-VALOR                  PIC S9(09)V99.
+          05 FILE-TIPO-RESERVA1          PIC 9(01).
+          05 FILE-VALOR-RESERVA1         PIC S9(09)V99.
+          05 FILE-TIPO-RESERVA2          PIC 9(01).
+          05 FILE-VALOR-RESERVA2         PIC S9(09)V99.
+          05 FILE-LEGAJO                 PIC 9(09).
+          05 FILE-TERMINAL-FINANCIERA    PIC 9(04).
+          05 FILE-NUM-SECUENCIA          PIC 9(04).
+          05 FILE-TIPO-MOVIMIENTO        PIC 9(01).
+          05 FILE-SIT-REGISTRO           PIC 9(01).
+          05 FILE-GRABA-VERIF            PIC X(08).
+          05 FILE-ORIGEN-TRANSACCION     PIC 9(02).
+          05 FILE-CAJERO                 PIC 9(04).
+          05 FILE-CODIGO-MONEDA          PIC 9(01).
+          05 FILE-CODIGO-MOTIVO          PIC 9(05).
+          05 FILE-FILLER                 PIC X(06).
