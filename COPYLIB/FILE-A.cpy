@@ -0,0 +1,10 @@
+      ******************************************************************
+      * COPY        : FILE-A                                           *
+      * DESCRIPCION : LAYOUT DEL ARCHIVO MAESTRO "A" USADO POR EL       *
+      *             : PROCESO DE INTEGRIDAD ENTRE ARCHIVOS (EDUC3010). *
+      ******************************************************************
+       01 FILEA-REGISTRO.
+          05 FILEA-LLAVE              PIC 9(10).
+          05 FILEA-NOMBRE             PIC X(20).
+          05 FILEA-SALDO              PIC S9(09)V99.
+          05 FILEA-FECHA              PIC 9(08).
