@@ -0,0 +1,10 @@
+      ******************************************************************
+      * COPY        : FILE-C                                           *
+      * DESCRIPCION : LAYOUT DEL ARCHIVO MAESTRO "C" USADO POR EL       *
+      *             : PROCESO DE INTEGRIDAD ENTRE ARCHIVOS (EDUC3010). *
+      ******************************************************************
+       01 FILEC-REGISTRO.
+          05 FILEC-LLAVE              PIC 9(10).
+          05 FILEC-NOMBRE             PIC X(20).
+          05 FILEC-SALDO              PIC S9(09)V99.
+          05 FILEC-FECHA              PIC 9(08).
