@@ -0,0 +1,10 @@
+      ******************************************************************
+      * COPY        : FILE-B                                           *
+      * DESCRIPCION : LAYOUT DEL ARCHIVO MAESTRO "B" USADO POR EL       *
+      *             : PROCESO DE INTEGRIDAD ENTRE ARCHIVOS (EDUC3010). *
+      ******************************************************************
+       01 FILEB-REGISTRO.
+          05 FILEB-LLAVE              PIC 9(10).
+          05 FILEB-NOMBRE             PIC X(20).
+          05 FILEB-SALDO              PIC S9(09)V99.
+          05 FILEB-FECHA              PIC 9(08).
