@@ -0,0 +1,11 @@
+      ******************************************************************
+      * COPY        : FILE-D                                           *
+      * DESCRIPCION : LAYOUT DEL ARCHIVO MAESTRO "D", CUARTO ARCHIVO    *
+      *             : OPCIONAL DEL PROCESO DE INTEGRIDAD (EDUC3010).   *
+      *             : SIGUE EL MISMO FORMATO DE FILE-A/B/C.            *
+      ******************************************************************
+       01 FILED-REGISTRO.
+          05 FILED-LLAVE              PIC 9(10).
+          05 FILED-NOMBRE             PIC X(20).
+          05 FILED-SALDO              PIC S9(09)V99.
+          05 FILED-FECHA              PIC 9(08).
