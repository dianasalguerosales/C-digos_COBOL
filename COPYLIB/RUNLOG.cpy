@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPY        : RUNLOG                                           *
+      * DESCRIPCION : LAYOUT DEL REGISTRO DEL LOG DE CORRIDA           *
+      *             : COMPARTIDO ENTRE LOS TRABAJOS BATCH QUE LLAMAN   *
+      *             : A DEBD1R00 (EDUC3010, EDUC3011, ...), PARA QUE   *
+      *             : TODOS LOS ERRORES DE ARCHIVO DE UNA MISMA NOCHE  *
+      *             : QUEDEN EN UN SOLO ARCHIVO EN EL ORDEN EN QUE     *
+      *             : OCURRIERON.                                     *
+      ******************************************************************
+       01 RUNLOG-REGISTRO.
+          05 RUNLOG-FECHA             PIC 9(08).
+          05 RUNLOG-HORA              PIC 9(06).
+          05 RUNLOG-PROGRAMA          PIC X(08).
+          05 RUNLOG-ARCHIVO           PIC X(08).
+          05 RUNLOG-ACCION            PIC X(10).
+          05 RUNLOG-LLAVE             PIC X(32).
