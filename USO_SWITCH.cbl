@@ -5,10 +5,6 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
-       SPECIAL-NAMES.
-           UPSI-0 IS SW-0 ON STATUS IS ENGLISH
-                          OFF STATUS IS SPANISH.
-
        INPUT-OUTPUT SECTION.
       * FILE-CONTROL.
 
@@ -32,12 +28,22 @@
              88 WKS-FIN-FECHAS                       VALUE "FIN".
           02 FILLER                         PIC X(17).
 
+      *WKS-IDIOMA SELECCIONA EL IDIOMA DE SALIDA EN TIEMPO DE
+      *EJECUCION: 1=ESPANOL (DEFECTO), 2=INGLES, 3=FRANCES. REEMPLAZA
+      *EL VIEJO SWITCH UPSI-0 DE UN SOLO BIT, QUE SOLO ALCANZABA PARA
+      *DOS OPCIONES.
+       01 WKS-IDIOMA                        PIC 9(01) VALUE 1.
+
+      *FECHA BASE CONTRA LA CUAL SE CALCULA WKS-RESTA-DIAS, AHORA
+      *PARAMETRIZABLE EN VEZ DE VENIR FIJA EN 19900101.
+       01 WKS-FECHA-BASE                    PIC 9(08) VALUE 19900101.
+
        01 WKS-CAMPOS-DE-TRABAJO.
-          02 WKS-CUENTA-FECHAS               PIC 9(02) VALUE ZEROES.
-          02 WKS-CUENTA-PROCESOS             PIC 9(02) VALUE ZEROES.
-             88 WKS-LLEGO-AL-LIMITE                    VALUE 11.
+          02 WKS-CUENTA-FECHAS               PIC 9(03) VALUE ZEROES.
+          02 WKS-CUENTA-PROCESOS             PIC 9(03) VALUE ZEROES.
+             88 WKS-LLEGO-AL-LIMITE                    VALUE 501.
 
-          02 WKS-FECHA-GUARDADA              PIC 9(08) OCCURS 10.
+          02 WKS-FECHA-GUARDADA              PIC 9(08) OCCURS 500.
 
           02 WKS-RESTA-DIAS                  PIC 9(05) VALUE ZEROES.
           02 WKS-DIA                         PIC 9(02) VALUE ZEROES.
@@ -45,6 +51,15 @@
           02 WKS-FECHA-ITE                   PIC 9(08) VALUE ZEROES.
           02 WKS-ANHO-SALIDA                 PIC 9(04) VALUE ZEROES.
           02 WKS-DIA-STR                     PIC X(09) VALUE SPACES.
+          02 WKS-ULTIMO-DIA-MES              PIC 9(02) VALUE ZEROES.
+
+      *CONTROL DEL CALENDARIO DE DIAS FERIADOS.
+       01 WKS-CONTROL-FERIADO.
+          02 WKS-MMDD-ITE                   PIC X(04) VALUE SPACES.
+          02 WKS-IDX-FERIADO                PIC 9(02) VALUE ZEROES.
+          02 WKS-FERIADO-SW                 PIC X(01) VALUE "N".
+             88 WKS-ES-FERIADO                        VALUE "S".
+          02 WKS-FERIADO-TXT                PIC X(12) VALUE SPACES.
 
        01 WKS-MESDIA.
           02                             PIC X(12) VALUE '31ENERO     '.
@@ -82,18 +97,58 @@
              03 WKS-DIA-NUM-ING             PIC 9(02).
              03 WKS-MES-LET-ING             PIC X(10).
 
+      *TABLA DE MESES EN FRANCES.
+       01 WKS-MESDIA-FRA.
+          02                             PIC X(12) VALUE '31JANVIER   '.
+          02                             PIC X(12) VALUE '28FEVRIER   '.
+          02                             PIC X(12) VALUE '31MARS      '.
+          02                             PIC X(12) VALUE '30AVRIL     '.
+          02                             PIC X(12) VALUE '31MAI       '.
+          02                             PIC X(12) VALUE '30JUIN      '.
+          02                             PIC X(12) VALUE '31JUILLET   '.
+          02                             PIC X(12) VALUE '31AOUT      '.
+          02                             PIC X(12) VALUE '30SEPTEMBRE '.
+          02                             PIC X(12) VALUE '31OCTOBRE   '.
+          02                             PIC X(12) VALUE '30NOVEMBRE  '.
+          02                             PIC X(12) VALUE '31DECEMBRE  '.
+       01 WKS-TABLA-MESDIA-FRA REDEFINES WKS-MESDIA-FRA.
+          02 WKS-ARRAY-MESDIA-FRA OCCURS 12 TIMES.
+             03 WKS-DIA-NUM-FRA             PIC 9(02).
+             03 WKS-MES-LET-FRA             PIC X(10).
+
+      *CALENDARIO DE DIAS FERIADOS FIJOS (MMDD), CONSULTADO CONTRA
+      *CADA FECHA CALCULADA.
+       01 WKS-TABLA-FERIADOS-INIC.
+          02                             PIC X(04) VALUE '0101'.
+          02                             PIC X(04) VALUE '0501'.
+          02                             PIC X(04) VALUE '0715'.
+          02                             PIC X(04) VALUE '0915'.
+          02                             PIC X(04) VALUE '1101'.
+          02                             PIC X(04) VALUE '1224'.
+          02                             PIC X(04) VALUE '1225'.
+          02                             PIC X(04) VALUE '1231'.
+       01 WKS-TABLA-FERIADOS REDEFINES WKS-TABLA-FERIADOS-INIC.
+          02 WKS-FERIADO-MMDD             PIC X(04) OCCURS 8 TIMES.
+
        PROCEDURE DIVISION.
 
        00-INICIO-BEGIN SECTION.
       * accept necesario para pasar primer dato a PERFORM UNTIL
 
+           PERFORM 01-INICIO-PARAMETROS THRU 01-PARAMETROS-E
+
            ACCEPT WKS-REGISTRO FROM SYSIN
            MOVE 0 TO WKS-CUENTA-FECHAS
 
            PERFORM UNTIL WKS-FIN-FECHAS
-               ADD 1 TO WKS-CUENTA-FECHAS
-               MOVE WKS-FECHA-INGRESADA-NUM TO
-                   WKS-FECHA-GUARDADA(WKS-CUENTA-FECHAS)
+      *NO SE ALMACENA MAS ALLA DEL TAMAÑO DE WKS-FECHA-GUARDADA
+      *(500), PARA NO INDEXAR FUERA DE LA TABLA CUANDO ENTRAN MAS
+      *FECHAS DE LAS QUE LA TABLA PUEDE GUARDAR.
+               IF WKS-CUENTA-FECHAS < 500
+                   ADD 1 TO WKS-CUENTA-FECHAS
+                   MOVE WKS-FECHA-INGRESADA-NUM TO
+                       WKS-FECHA-GUARDADA(WKS-CUENTA-FECHAS)
+               END-IF
                ACCEPT WKS-REGISTRO FROM SYSIN
                    IF WKS-REGISTRO = "FIN"
                        SET WKS-FIN-FECHAS TO TRUE
@@ -109,46 +164,54 @@
                         WKS-FECHA-ITE
                    COMPUTE WKS-RESTA-DIAS =
                       FUNCTION INTEGER-OF-DATE(WKS-FECHA-ITE) -
-                      FUNCTION INTEGER-OF-DATE(19900101)
+                      FUNCTION INTEGER-OF-DATE(WKS-FECHA-BASE)
 
                    COMPUTE WKS-DIA = FUNCTION REM (WKS-RESTA-DIAS 7)
                    MOVE WKS-DIA TO WKS-DIA-STR
                    EVALUATE TRUE
                        WHEN (WKS-DIA = 0)
-                           MOVE "LUNES"     TO WKS-DIA-STR
-                           IF ENGLISH THEN
-                                   MOVE "MONDAY" TO WKS-DIA-STR
-                           END-IF
+                           EVALUATE WKS-IDIOMA
+                               WHEN 2 MOVE "MONDAY" TO WKS-DIA-STR
+                               WHEN 3 MOVE "LUNDI" TO WKS-DIA-STR
+                               WHEN OTHER MOVE "LUNES" TO WKS-DIA-STR
+                           END-EVALUATE
                        WHEN (WKS-DIA = 1)
-                           MOVE "MARTES"    TO WKS-DIA-STR
-                           IF ENGLISH THEN
-                                   MOVE "TUESDAY" TO WKS-DIA-STR
-                           END-IF
+                           EVALUATE WKS-IDIOMA
+                               WHEN 2 MOVE "TUESDAY" TO WKS-DIA-STR
+                               WHEN 3 MOVE "MARDI" TO WKS-DIA-STR
+                               WHEN OTHER MOVE "MARTES" TO WKS-DIA-STR
+                           END-EVALUATE
                        WHEN (WKS-DIA = 2)
-                           MOVE "MIERCOLES" TO WKS-DIA-STR
-                           IF ENGLISH THEN
-                                   MOVE "WEDNESDAY" TO WKS-DIA-STR
-                           END-IF
+                           EVALUATE WKS-IDIOMA
+                               WHEN 2 MOVE "WEDNESDAY" TO WKS-DIA-STR
+                               WHEN 3 MOVE "MERCREDI" TO WKS-DIA-STR
+                               WHEN OTHER
+                                    MOVE "MIERCOLES" TO WKS-DIA-STR
+                           END-EVALUATE
                        WHEN (WKS-DIA = 3)
-                           MOVE "JUEVES"    TO WKS-DIA-STR
-                           IF ENGLISH THEN
-                                   MOVE "THURSDAY" TO WKS-DIA-STR
-                           END-IF
+                           EVALUATE WKS-IDIOMA
+                               WHEN 2 MOVE "THURSDAY" TO WKS-DIA-STR
+                               WHEN 3 MOVE "JEUDI" TO WKS-DIA-STR
+                               WHEN OTHER MOVE "JUEVES" TO WKS-DIA-STR
+                           END-EVALUATE
                        WHEN (WKS-DIA = 4)
-                           MOVE "VIERNES"   TO WKS-DIA-STR
-                           IF ENGLISH THEN
-                                   MOVE "FRIDAY" TO WKS-DIA-STR
-                           END-IF
+                           EVALUATE WKS-IDIOMA
+                               WHEN 2 MOVE "FRIDAY" TO WKS-DIA-STR
+                               WHEN 3 MOVE "VENDREDI" TO WKS-DIA-STR
+                               WHEN OTHER MOVE "VIERNES" TO WKS-DIA-STR
+                           END-EVALUATE
                        WHEN (WKS-DIA = 5)
-                           MOVE "SABADO"    TO WKS-DIA-STR
-                           IF ENGLISH THEN
-                                   MOVE "SATURDAY" TO WKS-DIA-STR
-                           END-IF
+                           EVALUATE WKS-IDIOMA
+                               WHEN 2 MOVE "SATURDAY" TO WKS-DIA-STR
+                               WHEN 3 MOVE "SAMEDI" TO WKS-DIA-STR
+                               WHEN OTHER MOVE "SABADO" TO WKS-DIA-STR
+                           END-EVALUATE
                        WHEN (WKS-DIA = 6)
-                           MOVE "DOMINGO"   TO WKS-DIA-STR
-                           IF ENGLISH THEN
-                                   MOVE "SUNDAY" TO WKS-DIA-STR
-                           END-IF
+                           EVALUATE WKS-IDIOMA
+                               WHEN 2 MOVE "SUNDAY" TO WKS-DIA-STR
+                               WHEN 3 MOVE "DIMANCHE" TO WKS-DIA-STR
+                               WHEN OTHER MOVE "DOMINGO" TO WKS-DIA-STR
+                           END-EVALUATE
                        WHEN OTHER
                            DISPLAY "ERROR EN CALCULO DIA"
                    END-EVALUATE
@@ -156,23 +219,87 @@
                    MOVE WKS-FECHA-ITE(5:2) TO WKS-MES
                    MOVE WKS-FECHA-ITE(1:4) TO WKS-ANHO-SALIDA
 
+      *ULTIMO DIA DEL MES, SENSIBLE A AÑO BISIESTO CUANDO ES FEBRERO:
+      *YA NO SE LEE 28 FIJO DE LA TABLA.
+                   MOVE WKS-DIA-NUM(WKS-MES) TO WKS-ULTIMO-DIA-MES
+                   IF WKS-MES = 2 AND
+                      ((FUNCTION MOD(WKS-ANHO-SALIDA, 4) = 0 AND
+                        FUNCTION MOD(WKS-ANHO-SALIDA, 100) NOT = 0) OR
+                        FUNCTION MOD(WKS-ANHO-SALIDA, 400) = 0)
+                      MOVE 29 TO WKS-ULTIMO-DIA-MES
+                   END-IF
+
+                   PERFORM 02-INICIO-VERIFICA-FERIADO THRU
+                      02-FERIADO-E
+
                    ADD 1 TO WKS-CUENTA-PROCESOS
 
-                   IF ENGLISH THEN
-                       DISPLAY WKS-RESTA-DIAS ' days ago was 1 of Janua'
-                       'ry of 1990, and today is ' WKS-DIA-STR ' day '
-                       'of ' WKS-MES-LET-ING( WKS-MES) ' of '
-                       WKS-ANHO-SALIDA ' and the last day of this '
-                       'month will be ' WKS-DIA-NUM(WKS-MES)
+                   EVALUATE WKS-IDIOMA
+                   WHEN 2
+                       DISPLAY WKS-RESTA-DIAS ' days since the base '
+                       'date ' WKS-FECHA-BASE ', and today is '
+                       WKS-DIA-STR ' day of ' WKS-MES-LET-ING(WKS-MES)
+                       ' of ' WKS-ANHO-SALIDA ' and the last day of '
+                       'this month will be ' WKS-ULTIMO-DIA-MES ' '
+                       WKS-FERIADO-TXT
+                       DISPLAY " "
+                   WHEN 3
+                       DISPLAY WKS-RESTA-DIAS ' jours depuis la date '
+                       'de base ' WKS-FECHA-BASE ', et aujourd''hui '
+                       'est ' WKS-DIA-STR ' jour de '
+                       WKS-MES-LET-FRA(WKS-MES) ' de ' WKS-ANHO-SALIDA
+                       ' et le dernier jour de ce mois sera '
+                       WKS-ULTIMO-DIA-MES ' ' WKS-FERIADO-TXT
                        DISPLAY " "
-                   ELSE
-                       DISPLAY 'Hace ' WKS-RESTA-DIAS ' días fue 1 de '
-                       'enero de 1990, y hoy es ' WKS-DIA-STR 'to. dia '
-                       WKS-MES-LET(WKS-MES) ' de ' WKS-ANHO-SALIDA
+                   WHEN OTHER
+                       DISPLAY 'Hace ' WKS-RESTA-DIAS ' días desde la'
+                       ' fecha base ' WKS-FECHA-BASE ', y hoy es '
+                       WKS-DIA-STR 'to. dia ' WKS-MES-LET(WKS-MES)
+                       ' de ' WKS-ANHO-SALIDA
                        ' y el ultimo dia del mes será '
-                       WKS-DIA-NUM(WKS-MES)
+                       WKS-ULTIMO-DIA-MES ' ' WKS-FERIADO-TXT
                        DISPLAY " "
-                   END-IF
+                   END-EVALUATE
            END-PERFORM
            STOP RUN.
-       00-BEGIN-E. EXIT.
\ No newline at end of file
+       00-BEGIN-E. EXIT.
+
+       01-INICIO-PARAMETROS SECTION.
+      *IDIOMA DE SALIDA Y FECHA BASE, SELECCIONABLES POR RUN EN VEZ
+      *DE VENIR FIJOS EN EL PROGRAMA.
+           ACCEPT WKS-IDIOMA FROM ENVIRONMENT "IDIOMA"
+           IF WKS-IDIOMA NOT NUMERIC OR WKS-IDIOMA < 1
+              OR WKS-IDIOMA > 3
+              MOVE 1 TO WKS-IDIOMA
+           END-IF
+
+           ACCEPT WKS-FECHA-BASE FROM ENVIRONMENT "FECHA_BASE"
+           IF WKS-FECHA-BASE NOT NUMERIC OR WKS-FECHA-BASE = ZEROES
+              MOVE 19900101 TO WKS-FECHA-BASE
+           END-IF.
+       01-PARAMETROS-E.
+           EXIT.
+
+       02-INICIO-VERIFICA-FERIADO SECTION.
+      *CONSULTA EL CALENDARIO DE FERIADOS FIJOS PARA LA FECHA QUE SE
+      *ESTA PROCESANDO Y PREPARA EL TEXTO A MOSTRAR.
+           MOVE WKS-FECHA-ITE(5:4) TO WKS-MMDD-ITE
+           MOVE "N" TO WKS-FERIADO-SW
+           PERFORM VARYING WKS-IDX-FERIADO FROM 1 BY 1
+              UNTIL WKS-IDX-FERIADO > 8 OR WKS-ES-FERIADO
+              IF WKS-FERIADO-MMDD(WKS-IDX-FERIADO) = WKS-MMDD-ITE
+                 MOVE "S" TO WKS-FERIADO-SW
+              END-IF
+           END-PERFORM
+
+           IF WKS-ES-FERIADO
+              EVALUATE WKS-IDIOMA
+              WHEN 2 MOVE "HOLIDAY" TO WKS-FERIADO-TXT
+              WHEN 3 MOVE "JOUR FERIE" TO WKS-FERIADO-TXT
+              WHEN OTHER MOVE "DIA FERIADO" TO WKS-FERIADO-TXT
+              END-EVALUATE
+           ELSE
+              MOVE SPACES TO WKS-FERIADO-TXT
+           END-IF.
+       02-FERIADO-E.
+           EXIT.
